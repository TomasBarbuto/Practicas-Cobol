@@ -16,23 +16,27 @@
 
            PREGUNTA.
 
-           PERFORM CONTINUACION.
+           PERFORM CONFIRMAR-CONTINUAR.
 
-           IF CONTINUAR = 'N'
-               GO TO FINALIZAR-PROGRAMA.
+           IF CONTINUAR = "S"
+               PERFORM PROGRAMA.
 
-           IF CONTINUAR = 'S'
-               PERFORM PROGRAMA
+           STOP RUN.
 
-           ELSE
-               DISPLAY "POR FAVOR INTRODUCE UNA N O UNA S".
-
-           FINALIZAR-PROGRAMA.
-               STOP RUN.
+           CONFIRMAR-CONTINUAR.
+               MOVE SPACE TO CONTINUAR.
+               PERFORM CONTINUACION
+               UNTIL CONTINUAR = "S" OR CONTINUAR = "N".
 
            CONTINUACION.
                DISPLAY "Desea ejecutar el programa? (S/N)".
                ACCEPT CONTINUAR.
+               IF CONTINUAR = 's'
+                   MOVE "S" TO CONTINUAR.
+               IF CONTINUAR = 'n'
+                   MOVE "N" TO CONTINUAR.
+               IF CONTINUAR NOT = "S" AND CONTINUAR NOT = "N"
+                   DISPLAY "POR FAVOR INTRODUCE UNA N O UNA S".
 
            PROGRAMA.
                DISPLAY "SE EJECUTA EL PROGRAMA".

@@ -2,14 +2,29 @@
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CAPITULO-14.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Archivo de salida con la tabla generada.
+       SELECT TABLA-ARCHIVO
+           ASSIGN TO "TABLA.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TABLA-ARCHIVO-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD TABLA-ARCHIVO.
+       01  TABLA-LINEA PIC X(40).
 
        WORKING-STORAGE SECTION.
        01  NUMERO PIC 99.
+       01  DESDE PIC 999.
+       01  HASTA PIC 999.
        01  MULTIPLICADOR  PIC 999.
        01  RESULTADO PIC 9999.
        01  SALIDA PIC XXXXX.
+       01  TABLA-ARCHIVO-STATUS PIC XX.
 
        PROCEDURE DIVISION.
 
@@ -22,7 +37,10 @@
            ELSE
            PERFORM REINICIA-PROGRAMA.
            PERFORM INTRODUCE-NUMERO.
+           PERFORM INTRODUCE-RANGO.
+           PERFORM ABRIR-SALIDA.
            PERFORM MOSTRAR-TABLA.
+           PERFORM CERRAR-SALIDA.
 
            FINALIZAR.
             STOP RUN.
@@ -34,13 +52,37 @@
            DISPLAY "INTRODUCE UN NUMERO.".
                ACCEPT NUMERO.
 
+           INTRODUCE-RANGO.
+               DISPLAY "DESDE QUE MULTIPLICADOR EMPEZAR: ".
+               ACCEPT DESDE.
+               DISPLAY "HASTA QUE MULTIPLICADOR LLEGAR: ".
+               ACCEPT HASTA.
+               COMPUTE MULTIPLICADOR = DESDE - 1.
+
+           ABRIR-SALIDA.
+               OPEN OUTPUT TABLA-ARCHIVO.
+
+           CERRAR-SALIDA.
+               CLOSE TABLA-ARCHIVO.
+
            MOSTRAR-TABLA.
                 DISPLAY "LA TABLA DEL " NUMERO ":".
-                PERFORM CALCULOS UNTIL MULTIPLICADOR = 10.
+                PERFORM CALCULOS UNTIL MULTIPLICADOR = HASTA.
 
            CALCULOS.
                ADD 1 TO MULTIPLICADOR.
                COMPUTE RESULTADO = NUMERO * MULTIPLICADOR.
                DISPLAY NUMERO " * " MULTIPLICADOR " = " RESULTADO.
+               PERFORM ESCRIBIR-LINEA-TABLA.
+
+           ESCRIBIR-LINEA-TABLA.
+               MOVE SPACE TO TABLA-LINEA.
+               STRING NUMERO         DELIMITED BY SIZE
+                      " * "          DELIMITED BY SIZE
+                      MULTIPLICADOR  DELIMITED BY SIZE
+                      " = "          DELIMITED BY SIZE
+                      RESULTADO      DELIMITED BY SIZE
+                   INTO TABLA-LINEA.
+               WRITE TABLA-LINEA.
 
-       END PROGRAM CAPITULO-14.
\ No newline at end of file
+       END PROGRAM CAPITULO-14.

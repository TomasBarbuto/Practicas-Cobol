@@ -0,0 +1,157 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INFORME-ANTIGUEDAD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Archivo fisico en modo dinamico.
+       COPY "copybooks/28-PhFile.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      *Archivo logico.
+       COPY "copybooks/28-LoFile.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  LEE-TODO PIC X.
+       77  SUB-I PIC 9(4) COMP VALUE 0.
+       77  SUB-J PIC 9(4) COMP VALUE 0.
+       77  SUB-MAYOR PIC 9(4) COMP VALUE 0.
+       77  CONT-EMPLEADOS PIC 9(4) COMP VALUE 0.
+       77  AVISO-TABLA-LLENA PIC X VALUE "N".
+
+       01  FECHA-DE-HOY PIC 9(8).
+       01  FECHA-DE-HOY-R REDEFINES FECHA-DE-HOY.
+           05 HOY-ANIO PIC 9(4).
+           05 HOY-MES PIC 9(2).
+           05 HOY-DIA PIC 9(2).
+
+       01  TABLA-EMPLEADOS.
+           05 TABLA-FILA OCCURS 500 TIMES.
+               10 TABLA-ID PIC X(6).
+               10 TABLA-NOMBRE PIC X(25).
+               10 TABLA-APELLIDOS PIC X(25).
+               10 TABLA-FECHA-ALTA PIC 9(8).
+               10 TABLA-FECHA-ALTA-R REDEFINES TABLA-FECHA-ALTA.
+                   15 TABLA-ALTA-ANIO PIC 9(4).
+                   15 TABLA-ALTA-MES PIC 9(2).
+                   15 TABLA-ALTA-DIA PIC 9(2).
+               10 TABLA-ANIOS-SERVICIO PIC 9(3).
+
+       01  FILA-TEMPORAL.
+           05 TEMPORAL-ID PIC X(6).
+           05 TEMPORAL-NOMBRE PIC X(25).
+           05 TEMPORAL-APELLIDOS PIC X(25).
+           05 TEMPORAL-FECHA-ALTA PIC 9(8).
+           05 TEMPORAL-ANIOS-SERVICIO PIC 9(3).
+
+      *Estado del archivo indexado de empleados.
+       COPY "copybooks/28-EstadoArchivo.cbl".
+
+       PROCEDURE DIVISION.
+
+       EMPIEZA-PROGRAMA.
+           ACCEPT FECHA-DE-HOY FROM DATE YYYYMMDD.
+           PERFORM PROCEDIMIENTO-DE-APERTURA.
+           MOVE "0" TO LEE-TODO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+           PERFORM CARGAR-TABLA
+           UNTIL LEE-TODO = "1".
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+           PERFORM ORDENAR-TABLA-POR-ANTIGUEDAD.
+           PERFORM MOSTRAR-INFORME.
+           STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE EMPLEADOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+
+       COMPROBAR-ESTADO-ARCHIVO.
+           IF EMPLEADOS-ARCHIVO-STATUS NOT = "00" AND
+              EMPLEADOS-ARCHIVO-STATUS NOT = "97"
+               DISPLAY "Estado de archivo inesperado: "
+                       EMPLEADOS-ARCHIVO-STATUS.
+
+       CARGAR-TABLA.
+           IF EMPLEADOS-ACTIVO AND CONT-EMPLEADOS < 500
+               ADD 1 TO CONT-EMPLEADOS
+               MOVE EMPLEADOS-ID TO TABLA-ID (CONT-EMPLEADOS)
+               MOVE EMPLEADOS-NOMBRE TO TABLA-NOMBRE (CONT-EMPLEADOS)
+               MOVE EMPLEADOS-APELLIDOS
+                   TO TABLA-APELLIDOS (CONT-EMPLEADOS)
+               MOVE EMPLEADOS-FECHA-ALTA
+                   TO TABLA-FECHA-ALTA (CONT-EMPLEADOS)
+               PERFORM CALCULAR-ANIOS-SERVICIO
+           ELSE
+               IF EMPLEADOS-ACTIVO AND AVISO-TABLA-LLENA = "N"
+                   DISPLAY "Aviso: mas de 500 empleados activos, el "
+                           "informe de antiguedad no incluye los "
+                           "siguientes."
+                   MOVE "S" TO AVISO-TABLA-LLENA.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       CALCULAR-ANIOS-SERVICIO.
+           COMPUTE TABLA-ANIOS-SERVICIO (CONT-EMPLEADOS) =
+                   HOY-ANIO - TABLA-ALTA-ANIO (CONT-EMPLEADOS).
+           IF HOY-MES < TABLA-ALTA-MES (CONT-EMPLEADOS) OR
+              (HOY-MES = TABLA-ALTA-MES (CONT-EMPLEADOS) AND
+               HOY-DIA < TABLA-ALTA-DIA (CONT-EMPLEADOS))
+               SUBTRACT 1 FROM TABLA-ANIOS-SERVICIO (CONT-EMPLEADOS).
+
+       LEE-SIGUIENTE-REGISTRO.
+           READ EMPLEADOS-ARCHIVO NEXT RECORD
+           AT END
+           MOVE "1" TO LEE-TODO.
+
+       ORDENAR-TABLA-POR-ANTIGUEDAD.
+           MOVE 1 TO SUB-I.
+           PERFORM SELECCIONAR-MAS-ANTIGUO
+           UNTIL SUB-I >= CONT-EMPLEADOS.
+
+       SELECCIONAR-MAS-ANTIGUO.
+           MOVE SUB-I TO SUB-MAYOR.
+           COMPUTE SUB-J = SUB-I + 1.
+           PERFORM BUSCAR-MAYOR-ANTIGUEDAD
+           UNTIL SUB-J > CONT-EMPLEADOS.
+           IF SUB-MAYOR NOT = SUB-I
+               PERFORM INTERCAMBIAR-FILAS.
+           ADD 1 TO SUB-I.
+
+       BUSCAR-MAYOR-ANTIGUEDAD.
+           IF TABLA-ANIOS-SERVICIO (SUB-J) >
+              TABLA-ANIOS-SERVICIO (SUB-MAYOR)
+               MOVE SUB-J TO SUB-MAYOR.
+           ADD 1 TO SUB-J.
+
+       INTERCAMBIAR-FILAS.
+           MOVE TABLA-FILA (SUB-I) TO FILA-TEMPORAL.
+           MOVE TABLA-FILA (SUB-MAYOR) TO TABLA-FILA (SUB-I).
+           MOVE TEMPORAL-ID TO TABLA-ID (SUB-MAYOR).
+           MOVE TEMPORAL-NOMBRE TO TABLA-NOMBRE (SUB-MAYOR).
+           MOVE TEMPORAL-APELLIDOS TO TABLA-APELLIDOS (SUB-MAYOR).
+           MOVE TEMPORAL-FECHA-ALTA TO TABLA-FECHA-ALTA (SUB-MAYOR).
+           MOVE TEMPORAL-ANIOS-SERVICIO
+               TO TABLA-ANIOS-SERVICIO (SUB-MAYOR).
+
+       MOSTRAR-INFORME.
+           DISPLAY " ".
+           DISPLAY "INFORME DE ANTIGUEDAD PARA PREMIOS DE SERVICIO".
+           MOVE 1 TO SUB-I.
+           PERFORM MOSTRAR-FILA
+           UNTIL SUB-I > CONT-EMPLEADOS.
+
+       MOSTRAR-FILA.
+           DISPLAY "ID: " TABLA-ID (SUB-I)
+                   " Nombre: " TABLA-NOMBRE (SUB-I)
+                   " Apellidos: " TABLA-APELLIDOS (SUB-I)
+                   " Alta: " TABLA-FECHA-ALTA (SUB-I)
+                   " Anios de servicio: "
+                   TABLA-ANIOS-SERVICIO (SUB-I).
+           ADD 1 TO SUB-I.
+
+       END PROGRAM INFORME-ANTIGUEDAD.

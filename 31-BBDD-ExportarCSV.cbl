@@ -0,0 +1,117 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTAR-CSV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Archivo fisico en modo dinamico.
+       COPY "copybooks/28-PhFile.cbl".
+      *Archivo CSV de salida.
+       COPY "copybooks/28-PhCSV.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      *Archivo logico.
+       COPY "copybooks/28-LoFile.cbl".
+      *Archivo CSV de salida.
+       COPY "copybooks/28-LoCSV.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  LEE-TODO PIC X.
+       01  LINEA-CSV PIC X(120).
+
+       01  FECHA-DE-HOY PIC 9(8).
+       01  FECHA-DE-HOY-R REDEFINES FECHA-DE-HOY.
+           05 HOY-ANIO PIC 9(4).
+           05 HOY-MES PIC 9(2).
+           05 HOY-DIA PIC 9(2).
+
+       01  NACIMIENTO-FECHA PIC 9(8).
+       01  NACIMIENTO-FECHA-R REDEFINES NACIMIENTO-FECHA.
+           05 NACIMIENTO-ANIO PIC 9(4).
+           05 NACIMIENTO-MES PIC 9(2).
+           05 NACIMIENTO-DIA PIC 9(2).
+       01  EDAD-CALCULADA PIC 9(3).
+
+      *Estado del archivo indexado de empleados.
+       COPY "copybooks/28-EstadoArchivo.cbl".
+      *Estado del archivo CSV de salida.
+       COPY "copybooks/28-EstadoCSV.cbl".
+
+       PROCEDURE DIVISION.
+
+       EMPIEZA-PROGRAMA.
+           ACCEPT FECHA-DE-HOY FROM DATE YYYYMMDD.
+           PERFORM PROCEDIMIENTO-DE-APERTURA.
+           MOVE "0" TO LEE-TODO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+           PERFORM ESCRIBIR-LINEA-CSV
+           UNTIL LEE-TODO = "1".
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+           DISPLAY "Exportacion completada en EMPLEADOS.CSV".
+           STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+           OPEN OUTPUT CSV-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-CSV.
+           MOVE "ID,NOMBRE,APELLIDOS,EDAD,TELEFONO,DIRECCION"
+               TO CSV-REGISTRO.
+           WRITE CSV-REGISTRO.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE EMPLEADOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+           CLOSE CSV-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-CSV.
+
+       COMPROBAR-ESTADO-ARCHIVO.
+           IF EMPLEADOS-ARCHIVO-STATUS NOT = "00" AND
+              EMPLEADOS-ARCHIVO-STATUS NOT = "97"
+               DISPLAY "Estado de archivo inesperado: "
+                       EMPLEADOS-ARCHIVO-STATUS.
+
+       COMPROBAR-ESTADO-CSV.
+           IF CSV-ARCHIVO-STATUS NOT = "00"
+               DISPLAY "Estado de archivo CSV inesperado: "
+                       CSV-ARCHIVO-STATUS.
+
+       ESCRIBIR-LINEA-CSV.
+           PERFORM CONSTRUIR-LINEA-CSV.
+           MOVE LINEA-CSV TO CSV-REGISTRO.
+           WRITE CSV-REGISTRO.
+           PERFORM COMPROBAR-ESTADO-CSV.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       CONSTRUIR-LINEA-CSV.
+           PERFORM CALCULAR-EDAD.
+           MOVE SPACE TO LINEA-CSV.
+           STRING EMPLEADOS-ID       DELIMITED BY SPACE
+                  ","                DELIMITED BY SIZE
+                  EMPLEADOS-NOMBRE   DELIMITED BY SPACE
+                  ","                DELIMITED BY SIZE
+                  EMPLEADOS-APELLIDOS DELIMITED BY SPACE
+                  ","                DELIMITED BY SIZE
+                  EDAD-CALCULADA     DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  EMPLEADOS-TELEFONO DELIMITED BY SPACE
+                  ","                DELIMITED BY SIZE
+                  EMPLEADOS-DIRECCION DELIMITED BY SPACE
+               INTO LINEA-CSV.
+
+       LEE-SIGUIENTE-REGISTRO.
+           READ EMPLEADOS-ARCHIVO NEXT RECORD
+           AT END
+           MOVE "1" TO LEE-TODO.
+
+       CALCULAR-EDAD.
+           MOVE EMPLEADOS-FECHA-NACIMIENTO TO NACIMIENTO-FECHA.
+           COMPUTE EDAD-CALCULADA = HOY-ANIO - NACIMIENTO-ANIO.
+           IF HOY-MES < NACIMIENTO-MES OR
+              (HOY-MES = NACIMIENTO-MES AND
+               HOY-DIA < NACIMIENTO-DIA)
+               SUBTRACT 1 FROM EDAD-CALCULADA.
+
+       END PROGRAM EXPORTAR-CSV.

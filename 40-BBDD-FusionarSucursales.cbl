@@ -0,0 +1,224 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FUSIONAR-SUCURSALES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Archivo de empleados de la primera sucursal de origen.
+       SELECT EMPLEADOS-ORIGEN-A
+           ASSIGN TO "EMPLEADOS_SUCURSAL_A.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ORIGEN-A-ID
+           FILE STATUS IS ORIGEN-A-STATUS.
+      *Archivo de empleados de la segunda sucursal de origen.
+       SELECT EMPLEADOS-ORIGEN-B
+           ASSIGN TO "EMPLEADOS_SUCURSAL_B.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ORIGEN-B-ID
+           FILE STATUS IS ORIGEN-B-STATUS.
+      *Archivo indexado consolidado de destino.
+       SELECT EMPLEADOS-DESTINO
+           ASSIGN TO "EMPLEADOS_CONSOLIDADO.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DESTINO-ID
+           FILE STATUS IS DESTINO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADOS-ORIGEN-A.
+       01  ORIGEN-A-REGISTRO.
+           05 ORIGEN-A-ID PIC X(6).
+           05 ORIGEN-A-NOMBRE PIC X(25).
+           05 ORIGEN-A-APELLIDOS PIC X(25).
+           05 ORIGEN-A-FECHA-NACIMIENTO PIC 9(8).
+           05 ORIGEN-A-TELEFONO PIC X(12).
+           05 ORIGEN-A-DIRECCION PIC X(35).
+           05 ORIGEN-A-DEPARTAMENTO PIC X(4).
+           05 ORIGEN-A-SALARIO PIC S9(7)V99.
+           05 ORIGEN-A-FECHA-ALTA PIC 9(8).
+           05 ORIGEN-A-CONTACTO-EMERGENCIA.
+               10 ORIGEN-A-CONTACTO-NOMBRE PIC X(25).
+               10 ORIGEN-A-CONTACTO-PARENTESCO PIC X(15).
+               10 ORIGEN-A-CONTACTO-TELEFONO PIC X(12).
+           05 ORIGEN-A-ESTADO PIC X(01).
+
+       FD EMPLEADOS-ORIGEN-B.
+       01  ORIGEN-B-REGISTRO.
+           05 ORIGEN-B-ID PIC X(6).
+           05 ORIGEN-B-NOMBRE PIC X(25).
+           05 ORIGEN-B-APELLIDOS PIC X(25).
+           05 ORIGEN-B-FECHA-NACIMIENTO PIC 9(8).
+           05 ORIGEN-B-TELEFONO PIC X(12).
+           05 ORIGEN-B-DIRECCION PIC X(35).
+           05 ORIGEN-B-DEPARTAMENTO PIC X(4).
+           05 ORIGEN-B-SALARIO PIC S9(7)V99.
+           05 ORIGEN-B-FECHA-ALTA PIC 9(8).
+           05 ORIGEN-B-CONTACTO-EMERGENCIA.
+               10 ORIGEN-B-CONTACTO-NOMBRE PIC X(25).
+               10 ORIGEN-B-CONTACTO-PARENTESCO PIC X(15).
+               10 ORIGEN-B-CONTACTO-TELEFONO PIC X(12).
+           05 ORIGEN-B-ESTADO PIC X(01).
+
+       FD EMPLEADOS-DESTINO.
+       01  DESTINO-REGISTRO.
+           05 DESTINO-ID PIC X(6).
+           05 DESTINO-NOMBRE PIC X(25).
+           05 DESTINO-APELLIDOS PIC X(25).
+           05 DESTINO-FECHA-NACIMIENTO PIC 9(8).
+           05 DESTINO-TELEFONO PIC X(12).
+           05 DESTINO-DIRECCION PIC X(35).
+           05 DESTINO-DEPARTAMENTO PIC X(4).
+           05 DESTINO-SALARIO PIC S9(7)V99.
+           05 DESTINO-FECHA-ALTA PIC 9(8).
+           05 DESTINO-CONTACTO-EMERGENCIA.
+               10 DESTINO-CONTACTO-NOMBRE PIC X(25).
+               10 DESTINO-CONTACTO-PARENTESCO PIC X(15).
+               10 DESTINO-CONTACTO-TELEFONO PIC X(12).
+           05 DESTINO-ESTADO PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       77  LEE-TODO PIC X.
+       77  CONT-SUCURSAL-A PIC 9(5) COMP VALUE 0.
+       77  CONT-SUCURSAL-B PIC 9(5) COMP VALUE 0.
+       77  CONT-COLISIONES PIC 9(5) COMP VALUE 0.
+       01  ORIGEN-A-STATUS PIC X(2).
+       01  ORIGEN-B-STATUS PIC X(2).
+       01  DESTINO-STATUS PIC X(2).
+
+       PROCEDURE DIVISION.
+
+       EMPIEZA-PROGRAMA.
+           PERFORM PROCEDIMIENTO-DE-APERTURA.
+           PERFORM COPIAR-SUCURSAL-A.
+           PERFORM COPIAR-SUCURSAL-B.
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+           PERFORM MOSTRAR-RESUMEN.
+           STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           OPEN INPUT EMPLEADOS-ORIGEN-A.
+           PERFORM COMPROBAR-ESTADO-ORIGEN-A.
+           OPEN INPUT EMPLEADOS-ORIGEN-B.
+           PERFORM COMPROBAR-ESTADO-ORIGEN-B.
+           OPEN OUTPUT EMPLEADOS-DESTINO.
+           CLOSE EMPLEADOS-DESTINO.
+           OPEN I-O EMPLEADOS-DESTINO.
+           PERFORM COMPROBAR-ESTADO-DESTINO.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE EMPLEADOS-ORIGEN-A.
+           CLOSE EMPLEADOS-ORIGEN-B.
+           CLOSE EMPLEADOS-DESTINO.
+
+       COMPROBAR-ESTADO-ORIGEN-A.
+           IF ORIGEN-A-STATUS NOT = "00"
+               DISPLAY "Estado de archivo de la sucursal A "
+                       "inesperado: " ORIGEN-A-STATUS.
+
+       COMPROBAR-ESTADO-ORIGEN-B.
+           IF ORIGEN-B-STATUS NOT = "00"
+               DISPLAY "Estado de archivo de la sucursal B "
+                       "inesperado: " ORIGEN-B-STATUS.
+
+       COMPROBAR-ESTADO-DESTINO.
+           IF DESTINO-STATUS NOT = "00" AND
+              DESTINO-STATUS NOT = "97"
+               DISPLAY "Estado de archivo consolidado inesperado: "
+                       DESTINO-STATUS.
+
+       COPIAR-SUCURSAL-A.
+           MOVE "0" TO LEE-TODO.
+           READ EMPLEADOS-ORIGEN-A NEXT RECORD
+               AT END
+                   MOVE "1" TO LEE-TODO
+           END-READ.
+           PERFORM COPIAR-REGISTRO-SUCURSAL-A
+           UNTIL LEE-TODO = "1".
+
+       COPIAR-REGISTRO-SUCURSAL-A.
+           MOVE ORIGEN-A-ID TO DESTINO-ID.
+           MOVE ORIGEN-A-NOMBRE TO DESTINO-NOMBRE.
+           MOVE ORIGEN-A-APELLIDOS TO DESTINO-APELLIDOS.
+           MOVE ORIGEN-A-FECHA-NACIMIENTO TO DESTINO-FECHA-NACIMIENTO.
+           MOVE ORIGEN-A-TELEFONO TO DESTINO-TELEFONO.
+           MOVE ORIGEN-A-DIRECCION TO DESTINO-DIRECCION.
+           MOVE ORIGEN-A-DEPARTAMENTO TO DESTINO-DEPARTAMENTO.
+           MOVE ORIGEN-A-SALARIO TO DESTINO-SALARIO.
+           MOVE ORIGEN-A-FECHA-ALTA TO DESTINO-FECHA-ALTA.
+           MOVE ORIGEN-A-CONTACTO-NOMBRE TO DESTINO-CONTACTO-NOMBRE.
+           MOVE ORIGEN-A-CONTACTO-PARENTESCO
+               TO DESTINO-CONTACTO-PARENTESCO.
+           MOVE ORIGEN-A-CONTACTO-TELEFONO
+               TO DESTINO-CONTACTO-TELEFONO.
+           MOVE ORIGEN-A-ESTADO TO DESTINO-ESTADO.
+           WRITE DESTINO-REGISTRO
+               INVALID KEY
+                   DISPLAY "Error inesperado al volcar el ID "
+                           ORIGEN-A-ID " de la sucursal A."
+           END-WRITE.
+           ADD 1 TO CONT-SUCURSAL-A.
+           READ EMPLEADOS-ORIGEN-A NEXT RECORD
+               AT END
+                   MOVE "1" TO LEE-TODO
+           END-READ.
+
+       COPIAR-SUCURSAL-B.
+           MOVE "0" TO LEE-TODO.
+           READ EMPLEADOS-ORIGEN-B NEXT RECORD
+               AT END
+                   MOVE "1" TO LEE-TODO
+           END-READ.
+           PERFORM COPIAR-REGISTRO-SUCURSAL-B
+           UNTIL LEE-TODO = "1".
+
+       COPIAR-REGISTRO-SUCURSAL-B.
+           MOVE ORIGEN-B-ID TO DESTINO-ID.
+           READ EMPLEADOS-DESTINO
+               INVALID KEY
+                   PERFORM VOLCAR-REGISTRO-SUCURSAL-B
+               NOT INVALID KEY
+                   ADD 1 TO CONT-COLISIONES
+                   DISPLAY "ID " ORIGEN-B-ID " ya existe en la "
+                           "sucursal A, registro de la sucursal B "
+                           "omitido."
+           END-READ.
+           READ EMPLEADOS-ORIGEN-B NEXT RECORD
+               AT END
+                   MOVE "1" TO LEE-TODO
+           END-READ.
+
+       VOLCAR-REGISTRO-SUCURSAL-B.
+           MOVE ORIGEN-B-ID TO DESTINO-ID.
+           MOVE ORIGEN-B-NOMBRE TO DESTINO-NOMBRE.
+           MOVE ORIGEN-B-APELLIDOS TO DESTINO-APELLIDOS.
+           MOVE ORIGEN-B-FECHA-NACIMIENTO TO DESTINO-FECHA-NACIMIENTO.
+           MOVE ORIGEN-B-TELEFONO TO DESTINO-TELEFONO.
+           MOVE ORIGEN-B-DIRECCION TO DESTINO-DIRECCION.
+           MOVE ORIGEN-B-DEPARTAMENTO TO DESTINO-DEPARTAMENTO.
+           MOVE ORIGEN-B-SALARIO TO DESTINO-SALARIO.
+           MOVE ORIGEN-B-FECHA-ALTA TO DESTINO-FECHA-ALTA.
+           MOVE ORIGEN-B-CONTACTO-NOMBRE TO DESTINO-CONTACTO-NOMBRE.
+           MOVE ORIGEN-B-CONTACTO-PARENTESCO
+               TO DESTINO-CONTACTO-PARENTESCO.
+           MOVE ORIGEN-B-CONTACTO-TELEFONO
+               TO DESTINO-CONTACTO-TELEFONO.
+           MOVE ORIGEN-B-ESTADO TO DESTINO-ESTADO.
+           WRITE DESTINO-REGISTRO
+               INVALID KEY
+                   DISPLAY "Error inesperado al volcar el ID "
+                           ORIGEN-B-ID " de la sucursal B."
+           END-WRITE.
+           ADD 1 TO CONT-SUCURSAL-B.
+
+       MOSTRAR-RESUMEN.
+           DISPLAY " ".
+           DISPLAY "RESUMEN DE LA FUSION DE SUCURSALES".
+           DISPLAY "Registros de la sucursal A: " CONT-SUCURSAL-A.
+           DISPLAY "Registros de la sucursal B: " CONT-SUCURSAL-B.
+           DISPLAY "Colisiones de ID detectadas: " CONT-COLISIONES.
+
+       END PROGRAM FUSIONAR-SUCURSALES.

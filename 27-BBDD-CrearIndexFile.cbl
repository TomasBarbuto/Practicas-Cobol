@@ -8,26 +8,35 @@
        INPUT-OUTPUT SECTION.
       *    Archivo Fisico en Modo DYNAMIC.
        FILE-CONTROL.
-       COPY
-       "C:\Users\barbu\OneDrive\Escritorio\COBOL\CursoYT\28-PhFile.cbl".
+       COPY "copybooks/28-PhFile.cbl".
 
        DATA DIVISION.
        FILE SECTION.
       *    Archivo Logico.
-       COPY
-       "C:\Users\barbu\OneDrive\Escritorio\COBOL\CursoYT\28-LoFile.cbl".
+       COPY "copybooks/28-LoFile.cbl".
 
        WORKING-STORAGE SECTION.
+      *    Estado del archivo indexado de empleados.
+       COPY "copybooks/28-EstadoArchivo.cbl".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
        APERTURA-DE-ARCHIVO.
            OPEN OUTPUT EMPLEADOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
 
        CIERRE-DE-ARCHIVO.
            CLOSE EMPLEADOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
 
            DISPLAY "Succes".
            STOP RUN.
 
+       COMPROBAR-ESTADO-ARCHIVO.
+           IF EMPLEADOS-ARCHIVO-STATUS NOT = "00" AND
+              EMPLEADOS-ARCHIVO-STATUS NOT = "97"
+               DISPLAY "Estado de archivo inesperado: "
+                       EMPLEADOS-ARCHIVO-STATUS.
+
        END PROGRAM CREATE-FILES-WITH-OUTPUT.

@@ -0,0 +1,141 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INFORME-EDADES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Archivo fisico en modo dinamico.
+       COPY "copybooks/28-PhFile.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      *Archivo logico.
+       COPY "copybooks/28-LoFile.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  LEE-TODO PIC X.
+
+      *    Mismos rangos que 20-NivelDeVariables.cbl, aplicados ahora
+      *    a la edad de cada empleado del archivo.
+       01  EDAD-EMPLEADO PIC 999.
+           88 JOVEN VALUE 1 THRU 30.
+           88 ADULTO VALUE 31 THRU 65.
+           88 ANCIANO VALUE 66 THRU 99.
+
+       77  CONT-JOVEN PIC 9(5) COMP VALUE 0.
+       77  CONT-ADULTO PIC 9(5) COMP VALUE 0.
+       77  CONT-ANCIANO PIC 9(5) COMP VALUE 0.
+       77  CONT-TOTAL PIC 9(5) COMP VALUE 0.
+       77  PORCENTAJE PIC ZZ9.99.
+
+       01  FECHA-DE-HOY PIC 9(8).
+       01  FECHA-DE-HOY-R REDEFINES FECHA-DE-HOY.
+           05 HOY-ANIO PIC 9(4).
+           05 HOY-MES PIC 9(2).
+           05 HOY-DIA PIC 9(2).
+
+       01  NACIMIENTO-FECHA PIC 9(8).
+       01  NACIMIENTO-FECHA-R REDEFINES NACIMIENTO-FECHA.
+           05 NACIMIENTO-ANIO PIC 9(4).
+           05 NACIMIENTO-MES PIC 9(2).
+           05 NACIMIENTO-DIA PIC 9(2).
+       01  EDAD-CALCULADA PIC 9(3).
+
+      *Estado del archivo indexado de empleados.
+       COPY "copybooks/28-EstadoArchivo.cbl".
+
+       PROCEDURE DIVISION.
+
+       EMPIEZA-PROGRAMA.
+           ACCEPT FECHA-DE-HOY FROM DATE YYYYMMDD.
+           PERFORM PROCEDIMIENTO-DE-APERTURA.
+           MOVE "0" TO LEE-TODO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+           PERFORM CLASIFICAR-REGISTRO
+           UNTIL LEE-TODO = "1".
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+           PERFORM MOSTRAR-INFORME.
+           STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE EMPLEADOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+
+       COMPROBAR-ESTADO-ARCHIVO.
+           IF EMPLEADOS-ARCHIVO-STATUS NOT = "00" AND
+              EMPLEADOS-ARCHIVO-STATUS NOT = "97"
+               DISPLAY "Estado de archivo inesperado: "
+                       EMPLEADOS-ARCHIVO-STATUS.
+
+       CLASIFICAR-REGISTRO.
+           PERFORM CALCULAR-EDAD.
+           MOVE EDAD-CALCULADA TO EDAD-EMPLEADO.
+           ADD 1 TO CONT-TOTAL.
+           IF JOVEN
+               ADD 1 TO CONT-JOVEN.
+           IF ADULTO
+               ADD 1 TO CONT-ADULTO.
+           IF ANCIANO
+               ADD 1 TO CONT-ANCIANO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       LEE-SIGUIENTE-REGISTRO.
+           READ EMPLEADOS-ARCHIVO NEXT RECORD
+           AT END
+           MOVE "1" TO LEE-TODO.
+
+       CALCULAR-EDAD.
+           MOVE EMPLEADOS-FECHA-NACIMIENTO TO NACIMIENTO-FECHA.
+           COMPUTE EDAD-CALCULADA = HOY-ANIO - NACIMIENTO-ANIO.
+           IF HOY-MES < NACIMIENTO-MES OR
+              (HOY-MES = NACIMIENTO-MES AND
+               HOY-DIA < NACIMIENTO-DIA)
+               SUBTRACT 1 FROM EDAD-CALCULADA.
+
+       MOSTRAR-INFORME.
+           DISPLAY " ".
+           DISPLAY "INFORME DE DISTRIBUCION DE EDADES".
+           DISPLAY "Total de empleados: " CONT-TOTAL.
+           PERFORM MOSTRAR-JOVEN.
+           PERFORM MOSTRAR-ADULTO.
+           PERFORM MOSTRAR-ANCIANO.
+
+       MOSTRAR-JOVEN.
+           PERFORM CALCULAR-PORCENTAJE-JOVEN.
+           DISPLAY "JOVEN   (1-30):  " CONT-JOVEN " (" PORCENTAJE "%)".
+
+       CALCULAR-PORCENTAJE-JOVEN.
+           IF CONT-TOTAL = 0
+               MOVE ZERO TO PORCENTAJE
+           ELSE
+               COMPUTE PORCENTAJE ROUNDED = (CONT-JOVEN * 100) /
+                       CONT-TOTAL.
+
+       MOSTRAR-ADULTO.
+           PERFORM CALCULAR-PORCENTAJE-ADULTO.
+           DISPLAY "ADULTO  (31-65): " CONT-ADULTO " (" PORCENTAJE "%)".
+
+       CALCULAR-PORCENTAJE-ADULTO.
+           IF CONT-TOTAL = 0
+               MOVE ZERO TO PORCENTAJE
+           ELSE
+               COMPUTE PORCENTAJE ROUNDED = (CONT-ADULTO * 100) /
+                       CONT-TOTAL.
+
+       MOSTRAR-ANCIANO.
+           PERFORM CALCULAR-PORCENTAJE-ANCIANO.
+           DISPLAY "ANCIANO (66-99): " CONT-ANCIANO " (" PORCENTAJE "%)".
+
+       CALCULAR-PORCENTAJE-ANCIANO.
+           IF CONT-TOTAL = 0
+               MOVE ZERO TO PORCENTAJE
+           ELSE
+               COMPUTE PORCENTAJE ROUNDED = (CONT-ANCIANO * 100) /
+                       CONT-TOTAL.
+
+       END PROGRAM INFORME-EDADES.

@@ -17,34 +17,33 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-       SELECT [OPTIONAL].
+       SELECT EMPLEADOS-ARCHIVO
       * Nombre-del-archivo.
-
-       ASSIGN TO.
+           ASSIGN TO "DIVISIONES.DAT"
       * tipo-de-dispositivo.
-
-       ORGANIZATION IS.
+           ORGANIZATION IS INDEXED
       * tipo de organizacion.
-
-       ACCESS MODE IS.
+           ACCESS MODE IS DYNAMIC
       * modo de acceso del archivos.
-
-       RECORD KEY IS.
+           RECORD KEY IS EMPLEADOS-ID
       * clave del regristo.
-
-       ALTERNATE RECORD KEY IS.
+           ALTERNATE RECORD KEY IS EMPLEADOS-APELLIDOS
       * Claves alternativas del registro.
-
-       ALTERNATE RECORD KEY IS.
-      * Tipo de dispositivo
-
-       WITH DUPLICATES
-       FILE STATUS IS.
+           WITH DUPLICATES
+           FILE STATUS IS EMPLEADOS-ARCHIVO-STATUS.
       * Variable de estado del archivo.
 
        DATA DIVISION.
        FILE SECTION.
+       FD EMPLEADOS-ARCHIVO.
+       01 EMPLEADOS-REGISTRO.
+           05 EMPLEADOS-ID PIC X(6).
+           05 EMPLEADOS-NOMBRE PIC X(25).
+           05 EMPLEADOS-APELLIDOS PIC X(25).
+
        WORKING-STORAGE SECTION.
+       01  EMPLEADOS-ARCHIVO-STATUS PIC X(2).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "Hello world"

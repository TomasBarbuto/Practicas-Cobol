@@ -7,39 +7,81 @@
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
-       SELECT OPTIONAL EMPLEADOS-ARCHIVO
-       ASSIGN TO
-       "C:\Users\barbu\OneDrive\Escritorio\COBOL\CursoYT\Employes23.txt"
-       ORGANIZATION IS LINE SEQUENTIAL.
+      *    Archivo fisico en modo dinamico.
+       COPY "copybooks/28-PhFile.cbl".
+      *    Archivo de auditoria de altas.
+       COPY "copybooks/28-PhAuditoria.cbl".
+      *    Archivo contador de EMPLEADOS-ID.
+       COPY "copybooks/28-PhContador.cbl".
+      *    Archivo maestro de departamentos.
+       COPY "copybooks/28-PhDepartamentos.cbl".
 
        DATA DIVISION.
        FILE SECTION.
-       FD EMPLEADOS-ARCHIVO.
-       01 EMPLEADOS-REGISTRO.
-           05 EMPLEADOS-ID PIC X(6).
-           05 EMPLEADOS-NOMBRE PIC X(25).
-           05 EMPLEADOS-APELLIDOS PIC X(25).
-           05 EMPLEADOS-EDAD PIC X(3).
-           05 EMPLEADOS-TELEFONO PIC X(12).
-           05 EMPLEADOS-DIRECCION PIC X(35).
+      *    Archivo logico.
+       COPY "copybooks/28-LoFile.cbl".
+      *    Archivo de auditoria de altas.
+       COPY "copybooks/28-LoAuditoria.cbl".
+      *    Archivo contador de EMPLEADOS-ID.
+       COPY "copybooks/28-LoContador.cbl".
+      *    Archivo maestro de departamentos.
+       COPY "copybooks/28-LoDepartamentos.cbl".
 
        WORKING-STORAGE SECTION.
+      *    Estado del archivo indexado de empleados.
+       COPY "copybooks/28-EstadoArchivo.cbl".
+      *    Estado del archivo de auditoria.
+       COPY "copybooks/28-EstadoAuditoria.cbl".
+      *    Estado y clave del archivo contador de EMPLEADOS-ID.
+       COPY "copybooks/28-EstadoContador.cbl".
+      *    Estado del archivo maestro de departamentos.
+       COPY "copybooks/28-EstadoDepartamentos.cbl".
 
-       01  IDENTIFICADOR PIC X(36)
-           VALUE "Introduce un ID del nuevo empleado: ".
+       01  IDENTIFICADOR PIC X(25)
+           VALUE "ID de empleado asignado: ".
        01  NOMBRE PIC X(33)
            VALUE "Introduce un nombre de empleado: ".
        01  APELLIDOS PIC X(25)
            VALUE "Introduce los apellidos: ".
-       01  EDAD PIC X(19)
-           VALUE "Introduce la edad: ".
+       01  FECHA-NACIMIENTO PIC X(37)
+           VALUE "Fecha de nacimiento (AAAAMMDD): ".
        01  TELEFONO PIC X(33)
            VALUE "Introduce un n�mero de tel�fono: ".
        01  DIRECCION PIC X(25)
            VALUE "Introduce una direcci�n: ".
+       01  DEPARTAMENTO PIC X(33)
+           VALUE "Codigo de departamento: ".
+       01  SALARIO PIC X(19)
+           VALUE "Salario inicial: ".
+       01  CONTACTO-NOMBRE PIC X(37)
+           VALUE "Nombre del contacto de emergencia: ".
+       01  CONTACTO-PARENTESCO PIC X(15)
+           VALUE "Parentesco: ".
+       01  CONTACTO-TELEFONO PIC X(37)
+           VALUE "Telefono del contacto de emergencia: ".
 
        01  SI-NO PIC X.
        01  ENTRADA PIC X.
+       01  DEPARTAMENTO-VALIDO PIC X.
+       01  CONT-REGISTROS-AGREGADOS PIC 9(5) COMP VALUE 0.
+       01  CONT-REGISTROS-AGREGADOS-EDITADO PIC 9(5).
+       01  OPERADOR-SESION PIC X(6).
+       01  SESION-RESUMEN-TEXTO PIC X(40).
+
+       01  NACIMIENTO-FECHA PIC 9(8).
+       01  NACIMIENTO-FECHA-R REDEFINES NACIMIENTO-FECHA.
+           05 NACIMIENTO-ANIO PIC 9(4).
+           05 NACIMIENTO-MES PIC 9(2).
+           05 NACIMIENTO-DIA PIC 9(2).
+       01  FECHA-DE-HOY PIC 9(8).
+       01  FECHA-DE-HOY-R REDEFINES FECHA-DE-HOY.
+           05 HOY-ANIO PIC 9(4).
+           05 HOY-MES PIC 9(2).
+           05 HOY-DIA PIC 9(2).
+      *    Rango de edad laboral razonable, mismo estilo de 88 que
+      *    JOVEN/ADULTO/ANCIANO en 20-NivelDeVariables.cbl.
+       01  EDAD-CALCULADA PIC 999.
+           88 EDAD-EN-RANGO-VALIDO VALUE 16 THRU 99.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
@@ -50,9 +92,11 @@
        PERFORM AGREGAR-REGISTROS
        UNTIL SI-NO = "N".
        PERFORM PROCEDIMIENTO-DE-CIERRE.
+       DISPLAY "Registros agregados en esta ejecucion: "
+               CONT-REGISTROS-AGREGADOS.
 
        PROGRAM-DONE.
-       STOP RUN.
+       GOBACK.
 
        PROCEDIMIENTO-DE-APERTURA.
       * Abrimos el archivo, podemos usar:
@@ -62,10 +106,57 @@
       * INPUT -> Si existe lo abre y podemos LEER.
       * OUTPUT -> Si existe lo remplaza y sino lo crea y a�ade nuevos registros.
 
-       OPEN EXTEND EMPLEADOS-ARCHIVO.
+       ACCEPT FECHA-DE-HOY FROM DATE YYYYMMDD.
+       DISPLAY "ID de operador responsable de esta sesion: ".
+       ACCEPT OPERADOR-SESION.
+       PERFORM ABRIR-EMPLEADOS.
+       OPEN EXTEND EMPLEADOS-AUDITORIA.
+       PERFORM ABRIR-CONTADOR.
+       OPEN INPUT DEPARTAMENTOS-ARCHIVO.
 
        PROCEDIMIENTO-DE-CIERRE.
+       PERFORM ESCRIBIR-RESUMEN-SESION.
        CLOSE EMPLEADOS-ARCHIVO.
+       CLOSE EMPLEADOS-AUDITORIA.
+       CLOSE CONTADOR-ARCHIVO.
+       CLOSE DEPARTAMENTOS-ARCHIVO.
+
+       ABRIR-EMPLEADOS.
+      * El archivo de empleados es indexado, no admite OPEN EXTEND.
+      * Si todavia no existe lo creamos antes de abrirlo en modo
+      * aleatorio, igual que ABRIR-CONTADOR con CONTADOR-ARCHIVO.
+       OPEN I-O EMPLEADOS-ARCHIVO.
+       IF EMPLEADOS-ARCHIVO-STATUS = "35"
+           OPEN OUTPUT EMPLEADOS-ARCHIVO
+           CLOSE EMPLEADOS-ARCHIVO
+           OPEN I-O EMPLEADOS-ARCHIVO.
+
+       ESCRIBIR-RESUMEN-SESION.
+       MOVE SPACE TO AUDITORIA-REGISTRO.
+       ACCEPT AUDITORIA-FECHA FROM DATE YYYYMMDD.
+       ACCEPT AUDITORIA-HORA FROM TIME.
+       MOVE "R" TO AUDITORIA-OPERACION.
+       MOVE OPERADOR-SESION TO AUDITORIA-OPERADOR-ID.
+       MOVE CONT-REGISTROS-AGREGADOS
+           TO CONT-REGISTROS-AGREGADOS-EDITADO.
+       MOVE SPACE TO SESION-RESUMEN-TEXTO.
+       STRING "ALTAS PROCESADAS EN ESTA SESION: " DELIMITED BY SIZE
+              CONT-REGISTROS-AGREGADOS-EDITADO DELIMITED BY SIZE
+           INTO SESION-RESUMEN-TEXTO.
+       MOVE SESION-RESUMEN-TEXTO TO AUDITORIA-VALOR-DESPUES.
+       WRITE AUDITORIA-REGISTRO.
+
+       ABRIR-CONTADOR.
+      * El archivo contador guarda un unico registro con el ultimo
+      * EMPLEADOS-ID asignado. Si todavia no existe lo creamos con el
+      * contador a cero antes de abrirlo en modo aleatorio.
+       OPEN I-O CONTADOR-ARCHIVO.
+       IF CONTADOR-ARCHIVO-STATUS = "35"
+           OPEN OUTPUT CONTADOR-ARCHIVO
+           MOVE ZEROES TO CONTADOR-ULTIMO-ID
+           WRITE CONTADOR-REGISTRO
+           CLOSE CONTADOR-ARCHIVO
+           OPEN I-O CONTADOR-ARCHIVO.
 
        AGREGAR-REGISTROS.
        MOVE "N" TO ENTRADA.
@@ -76,34 +167,115 @@
 
        OBTENER-CAMPOS.
        MOVE SPACE TO EMPLEADOS-REGISTRO.
-       DISPLAY IDENTIFICADOR " ? ".
-       ACCEPT EMPLEADOS-ID.
+       MOVE "A" TO EMPLEADOS-ESTADO.
+       PERFORM ASIGNAR-ID-EMPLEADO.
        DISPLAY NOMBRE " ? ".
        ACCEPT EMPLEADOS-NOMBRE.
        DISPLAY APELLIDOS " ? ".
        ACCEPT EMPLEADOS-APELLIDOS.
-       DISPLAY EDAD " ? ".
-       ACCEPT EMPLEADOS-EDAD.
+       DISPLAY FECHA-NACIMIENTO " ? ".
+       ACCEPT EMPLEADOS-FECHA-NACIMIENTO.
        DISPLAY TELEFONO "?".
        ACCEPT EMPLEADOS-TELEFONO
        DISPLAY DIRECCION.
        ACCEPT EMPLEADOS-DIRECCION.
+       PERFORM OBTENER-DEPARTAMENTO.
+       DISPLAY SALARIO " ? ".
+       ACCEPT EMPLEADOS-SALARIO.
+       DISPLAY CONTACTO-NOMBRE " ? ".
+       ACCEPT EMPLEADOS-CONTACTO-NOMBRE.
+       DISPLAY CONTACTO-PARENTESCO " ? ".
+       ACCEPT EMPLEADOS-CONTACTO-PARENTESCO.
+       DISPLAY CONTACTO-TELEFONO " ? ".
+       ACCEPT EMPLEADOS-CONTACTO-TELEFONO.
        PERFORM CONTINUAR.
 
        CONTINUAR.
        MOVE "S" TO ENTRADA.
        IF  EMPLEADOS-NOMBRE = SPACE
+           OR EMPLEADOS-APELLIDOS = SPACE
+           OR EMPLEADOS-DIRECCION = SPACE
        MOVE "N" TO ENTRADA.
+       IF EMPLEADOS-TELEFONO (10:3) NOT = SPACE OR
+           EMPLEADOS-TELEFONO (1:9) NOT NUMERIC
+           DISPLAY "Telefono invalido, debe tener 9 digitos numericos."
+           MOVE "N" TO ENTRADA.
+       PERFORM CALCULAR-EDAD.
+       IF NOT EDAD-EN-RANGO-VALIDO
+           DISPLAY "Edad fuera de rango, debe estar entre 16 y 99 "
+                   "anios."
+           MOVE "N" TO ENTRADA.
+
+       CALCULAR-EDAD.
+       MOVE EMPLEADOS-FECHA-NACIMIENTO TO NACIMIENTO-FECHA.
+       COMPUTE EDAD-CALCULADA = HOY-ANIO - NACIMIENTO-ANIO.
+       IF HOY-MES < NACIMIENTO-MES OR
+          (HOY-MES = NACIMIENTO-MES AND HOY-DIA < NACIMIENTO-DIA)
+           SUBTRACT 1 FROM EDAD-CALCULADA.
+
+       OBTENER-DEPARTAMENTO.
+       MOVE "N" TO DEPARTAMENTO-VALIDO.
+       PERFORM SOLICITAR-DEPARTAMENTO
+       UNTIL DEPARTAMENTO-VALIDO = "S".
+
+       SOLICITAR-DEPARTAMENTO.
+       DISPLAY DEPARTAMENTO " ? ".
+       ACCEPT EMPLEADOS-DEPARTAMENTO.
+       MOVE EMPLEADOS-DEPARTAMENTO TO DEPARTAMENTOS-CODIGO.
+       READ DEPARTAMENTOS-ARCHIVO
+           INVALID KEY
+               DISPLAY "No existe ningun departamento con ese codigo."
+               MOVE "N" TO DEPARTAMENTO-VALIDO
+           NOT INVALID KEY
+               MOVE "S" TO DEPARTAMENTO-VALIDO
+       END-READ.
+
+       ASIGNAR-ID-EMPLEADO.
+       READ CONTADOR-ARCHIVO
+           INVALID KEY
+               MOVE ZEROES TO CONTADOR-ULTIMO-ID
+       END-READ.
+       ADD 1 TO CONTADOR-ULTIMO-ID.
+       MOVE CONTADOR-ULTIMO-ID TO EMPLEADOS-ID.
+       REWRITE CONTADOR-REGISTRO
+           INVALID KEY
+               DISPLAY "Error al actualizar el contador de "
+                       "EMPLEADOS-ID."
+       END-REWRITE.
+       DISPLAY IDENTIFICADOR EMPLEADOS-ID.
 
        ESCRIBIR-REGISTRO.
-       WRITE EMPLEADOS-REGISTRO.
+       ACCEPT EMPLEADOS-FECHA-ALTA FROM DATE YYYYMMDD.
+       WRITE EMPLEADOS-REGISTRO
+           INVALID KEY
+               DISPLAY "Ya existe un empleado con ese ID."
+       END-WRITE.
+       ADD 1 TO CONT-REGISTROS-AGREGADOS.
+       PERFORM ESCRIBIR-AUDITORIA.
+
+       ESCRIBIR-AUDITORIA.
+       MOVE SPACE TO AUDITORIA-REGISTRO.
+       ACCEPT AUDITORIA-FECHA FROM DATE YYYYMMDD.
+       ACCEPT AUDITORIA-HORA FROM TIME.
+       MOVE "A" TO AUDITORIA-OPERACION.
+       MOVE EMPLEADOS-ID TO AUDITORIA-EMPLEADOS-ID.
+       MOVE SPACE TO AUDITORIA-VALOR-ANTES.
+       MOVE EMPLEADOS-REGISTRO TO AUDITORIA-VALOR-DESPUES.
+       WRITE AUDITORIA-REGISTRO.
 
        REINICIAR.
+       MOVE SPACE TO SI-NO.
+       PERFORM PREGUNTAR-SI-NO
+       UNTIL SI-NO = "S" OR SI-NO = "N".
+
+       PREGUNTAR-SI-NO.
        DISPLAY "�Desea almacenar otro registro en la base de datos?".
        ACCEPT SI-NO.
        IF SI-NO = "s"
-       MOVE "S" TO SI-NO.
-       IF SI-NO NOT = "S"
-       MOVE "N" TO SI-NO.
+           MOVE "S" TO SI-NO.
+       IF SI-NO = "n"
+           MOVE "N" TO SI-NO.
+       IF SI-NO NOT = "S" AND SI-NO NOT = "N"
+           DISPLAY "Debes introducir S/N.".
 
        END PROGRAM CREATE-FILES.

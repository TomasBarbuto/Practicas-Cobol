@@ -7,52 +7,213 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       *Archivo físico en modo dinámico.
-       COPY
-       "C:\Users\barbu\OneDrive\Escritorio\COBOL\CursoYT\28-PhFile.cbl".
+       COPY "copybooks/28-PhFile.cbl".
+      *Archivo de checkpoint del listado.
+       COPY "copybooks/28-PhCheckpoint.cbl".
 
        DATA DIVISION.
        FILE SECTION.
       *Archivo lógico.
-       COPY
-       "C:\Users\barbu\OneDrive\Escritorio\COBOL\CursoYT\28-LoFile.cbl".
+       COPY "copybooks/28-LoFile.cbl".
+      *Archivo de checkpoint del listado.
+       COPY "copybooks/28-LoCheckpoint.cbl".
 
        WORKING-STORAGE SECTION.
        77  LEE-TODO             PIC X.
+       77  MODO-LECTURA         PIC X.
+       77  APELLIDOS-BUSCADOS   PIC X(25).
+       77  CHECKPOINT-DISPONIBLE PIC X.
+       77  RESPUESTA-REANUDAR   PIC X.
+       77  CONT-REGISTROS-LISTADOS PIC 9(5) COMP VALUE 0.
+
+       01  FECHA-DE-HOY PIC 9(8).
+       01  FECHA-DE-HOY-R REDEFINES FECHA-DE-HOY.
+           05 HOY-ANIO PIC 9(4).
+           05 HOY-MES PIC 9(2).
+           05 HOY-DIA PIC 9(2).
+
+       01  NACIMIENTO-FECHA PIC 9(8).
+       01  NACIMIENTO-FECHA-R REDEFINES NACIMIENTO-FECHA.
+           05 NACIMIENTO-ANIO PIC 9(4).
+           05 NACIMIENTO-MES PIC 9(2).
+           05 NACIMIENTO-DIA PIC 9(2).
+       01  EDAD-CALCULADA PIC 9(3).
+
+      *Estado del archivo indexado de empleados.
+       COPY "copybooks/28-EstadoArchivo.cbl".
+      *Estado del archivo de checkpoint del listado.
+       COPY "copybooks/28-EstadoCheckpoint.cbl".
 
        PROCEDURE DIVISION.
 
        EMPIEZA-PROGRAMA.
+       ACCEPT FECHA-DE-HOY FROM DATE YYYYMMDD.
        PERFORM PROCEDIMIENTO-DE-APERTURA.
-       MOVE "0" TO LEE-TODO.
-       PERFORM LEE-SIGUIENTE-REGISTRO.
+       PERFORM SELECCIONAR-MODO.
 
-       IF LEE-TODO = "1"
-           DISPLAY "No se encontraron registros en el archivo."
-             ELSE
+       IF MODO-LECTURA = "2"
+           PERFORM BUSCAR-POR-ID
+       ELSE
+       IF MODO-LECTURA = "3"
+           PERFORM BUSCAR-POR-APELLIDO
+       ELSE
+       IF MODO-LECTURA = "4"
+           PERFORM LISTAR-DESDE-ID
+       ELSE
+           PERFORM COMPROBAR-CHECKPOINT
+           MOVE "0" TO LEE-TODO
+           PERFORM LEE-SIGUIENTE-REGISTRO
+           IF LEE-TODO = "1"
+               DISPLAY "No se encontraron registros en el archivo."
+           ELSE
                PERFORM MUESTRA-CAMPOS
                UNTIL LEE-TODO = "1".
-               PERFORM PROCEDIMIENTO-DE-CIERRE.
+
+       PERFORM PROCEDIMIENTO-DE-CIERRE.
+       DISPLAY "Registros listados en esta ejecucion: "
+               CONT-REGISTROS-LISTADOS.
            FINALIZA-PROGRAMA.
-               STOP RUN.
+               GOBACK.
 
            PROCEDIMIENTO-DE-APERTURA.
                OPEN INPUT EMPLEADOS-ARCHIVO.
+               PERFORM COMPROBAR-ESTADO-ARCHIVO.
 
            PROCEDIMIENTO-DE-CIERRE.
                CLOSE EMPLEADOS-ARCHIVO.
+               PERFORM COMPROBAR-ESTADO-ARCHIVO.
+
+           COMPROBAR-ESTADO-ARCHIVO.
+               IF EMPLEADOS-ARCHIVO-STATUS NOT = "00" AND
+                  EMPLEADOS-ARCHIVO-STATUS NOT = "97"
+                   DISPLAY "Estado de archivo inesperado: "
+                           EMPLEADOS-ARCHIVO-STATUS.
+
+           SELECCIONAR-MODO.
+               DISPLAY "1 - Listar todos los empleados".
+               DISPLAY "2 - Buscar un empleado por ID".
+               DISPLAY "3 - Buscar empleados por apellido".
+               DISPLAY "4 - Listar empleados desde un ID en adelante".
+               ACCEPT MODO-LECTURA.
+
+           BUSCAR-POR-ID.
+               DISPLAY "Introduce el ID del empleado a buscar: ".
+               ACCEPT EMPLEADOS-ID.
+               READ EMPLEADOS-ARCHIVO
+                   INVALID KEY
+                       DISPLAY "No se encontro ningun empleado "
+                               "con ese ID."
+                   NOT INVALID KEY
+                       PERFORM MOSTRAR-EMPLEADO
+               END-READ.
+
+           BUSCAR-POR-APELLIDO.
+               DISPLAY "Introduce los apellidos a buscar: ".
+               ACCEPT EMPLEADOS-APELLIDOS.
+               MOVE EMPLEADOS-APELLIDOS TO APELLIDOS-BUSCADOS.
+               MOVE "0" TO LEE-TODO.
+               READ EMPLEADOS-ARCHIVO KEY IS EMPLEADOS-APELLIDOS
+                   INVALID KEY
+                       DISPLAY "No se encontro ningun empleado "
+                               "con esos apellidos."
+                       MOVE "1" TO LEE-TODO
+               END-READ.
+               PERFORM MOSTRAR-COINCIDENCIAS-APELLIDO
+               UNTIL LEE-TODO = "1".
+
+           MOSTRAR-COINCIDENCIAS-APELLIDO.
+               PERFORM MOSTRAR-EMPLEADO.
+               READ EMPLEADOS-ARCHIVO NEXT RECORD
+                   AT END
+                       MOVE "1" TO LEE-TODO
+               END-READ.
+               IF LEE-TODO NOT = "1"
+                   AND EMPLEADOS-APELLIDOS NOT = APELLIDOS-BUSCADOS
+                   MOVE "1" TO LEE-TODO.
+
+           LISTAR-DESDE-ID.
+               DISPLAY "Introduce el ID a partir del cual listar: ".
+               ACCEPT EMPLEADOS-ID.
+               MOVE "0" TO LEE-TODO.
+               START EMPLEADOS-ARCHIVO KEY IS NOT LESS THAN EMPLEADOS-ID
+                   INVALID KEY
+                       DISPLAY "No hay empleados con ID igual o "
+                               "posterior a ese valor."
+                       MOVE "1" TO LEE-TODO
+               END-START.
+               IF LEE-TODO NOT = "1"
+                   PERFORM LEE-SIGUIENTE-REGISTRO
+                   PERFORM MOSTRAR-EMPLEADO-Y-AVANZAR
+                   UNTIL LEE-TODO = "1".
+
+           MOSTRAR-EMPLEADO-Y-AVANZAR.
+               PERFORM MOSTRAR-EMPLEADO.
+               PERFORM LEE-SIGUIENTE-REGISTRO.
+
+           COMPROBAR-CHECKPOINT.
+               MOVE "N" TO CHECKPOINT-DISPONIBLE.
+               OPEN INPUT CHECKPOINT-ARCHIVO.
+               IF CHECKPOINT-ARCHIVO-STATUS = "00"
+                   READ CHECKPOINT-ARCHIVO
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE "S" TO CHECKPOINT-DISPONIBLE
+                   END-READ
+                   CLOSE CHECKPOINT-ARCHIVO.
+               IF CHECKPOINT-DISPONIBLE = "S"
+                   DISPLAY "Listado interrumpido, ultimo ID mostrado: "
+                           CHECKPOINT-ID
+                   DISPLAY "Reanudar desde ese ID? (S/N): "
+                   ACCEPT RESPUESTA-REANUDAR
+                   IF RESPUESTA-REANUDAR = "S" OR
+                      RESPUESTA-REANUDAR = "s"
+                       MOVE CHECKPOINT-ID TO EMPLEADOS-ID
+                       START EMPLEADOS-ARCHIVO KEY IS
+                           NOT LESS THAN EMPLEADOS-ID
+                           INVALID KEY
+                               DISPLAY "No se pudo reanudar, se "
+                                       "listara desde el inicio."
+                       END-START.
 
            MUESTRA-CAMPOS.
+               PERFORM MOSTRAR-EMPLEADO.
+               PERFORM GUARDAR-CHECKPOINT.
+               PERFORM LEE-SIGUIENTE-REGISTRO.
+
+           GUARDAR-CHECKPOINT.
+               OPEN OUTPUT CHECKPOINT-ARCHIVO.
+               MOVE EMPLEADOS-ID TO CHECKPOINT-ID.
+               WRITE CHECKPOINT-REGISTRO.
+               CLOSE CHECKPOINT-ARCHIVO.
+
+           MOSTRAR-EMPLEADO.
+               ADD 1 TO CONT-REGISTROS-LISTADOS.
+               PERFORM CALCULAR-EDAD.
                DISPLAY "ID: " EMPLEADOS-ID
                " Nombre: " EMPLEADOS-NOMBRE
                " Apellidos: " EMPLEADOS-APELLIDOS
-               " Edad: " EMPLEADOS-EDAD
+               " Edad: " EDAD-CALCULADA
                " Telefono: " EMPLEADOS-TELEFONO
-               " Direccion: " EMPLEADOS-DIRECCION.
-               PERFORM LEE-SIGUIENTE-REGISTRO.
+               " Direccion: " EMPLEADOS-DIRECCION
+               " Departamento: " EMPLEADOS-DEPARTAMENTO
+               " Salario: " EMPLEADOS-SALARIO
+               " Fecha de alta: " EMPLEADOS-FECHA-ALTA
+               " Contacto de emergencia: " EMPLEADOS-CONTACTO-NOMBRE
+               " Parentesco: " EMPLEADOS-CONTACTO-PARENTESCO
+               " Telefono de emergencia: " EMPLEADOS-CONTACTO-TELEFONO.
 
            LEE-SIGUIENTE-REGISTRO.
              READ EMPLEADOS-ARCHIVO NEXT RECORD
              AT END
              MOVE "1" TO LEE-TODO.
 
+           CALCULAR-EDAD.
+               MOVE EMPLEADOS-FECHA-NACIMIENTO TO NACIMIENTO-FECHA.
+               COMPUTE EDAD-CALCULADA = HOY-ANIO - NACIMIENTO-ANIO.
+               IF HOY-MES < NACIMIENTO-MES OR
+                  (HOY-MES = NACIMIENTO-MES AND
+                   HOY-DIA < NACIMIENTO-DIA)
+                   SUBTRACT 1 FROM EDAD-CALCULADA.
+
        END PROGRAM CAPITULO-27.

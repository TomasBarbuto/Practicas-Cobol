@@ -0,0 +1,120 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDENAR-MULTIPLE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Archivo fisico en modo dinamico.
+       COPY "copybooks/28-PhFile.cbl".
+      *Archivo de trabajo usado por el verbo SORT.
+       SELECT ORDEN-ARCHIVO ASSIGN TO "ORDENTEMP.TMP".
+
+       DATA DIVISION.
+       FILE SECTION.
+      *Archivo logico.
+       COPY "copybooks/28-LoFile.cbl".
+
+      *Registro de trabajo del SORT. Las dos claves genericas se
+      *rellenan en CARGAR-REGISTROS segun la combinacion de campos
+      *elegida por el operador, para poder ordenar por mas de una
+      *combinacion sin tener que declarar un SORT distinto por cada
+      *una.
+       SD ORDEN-ARCHIVO.
+       01 ORDEN-REGISTRO.
+           05 ORDEN-CLAVE-PRIMARIA PIC X(25).
+           05 ORDEN-CLAVE-SECUNDARIA PIC X(25).
+           05 ORDEN-ID PIC X(06).
+           05 ORDEN-NOMBRE PIC X(25).
+           05 ORDEN-APELLIDOS PIC X(25).
+           05 ORDEN-DEPARTAMENTO PIC X(04).
+
+       WORKING-STORAGE SECTION.
+       77  LEE-TODO PIC X.
+       77  MODO-ORDEN PIC X.
+           88 MODO-APELLIDO-NOMBRE VALUE "1".
+           88 MODO-DEPARTAMENTO-APELLIDO VALUE "2".
+       77  CONT-LISTADOS PIC 9(5) COMP VALUE 0.
+
+      *Estado del archivo indexado de empleados.
+       COPY "copybooks/28-EstadoArchivo.cbl".
+
+       PROCEDURE DIVISION.
+
+       EMPIEZA-PROGRAMA.
+           PERFORM SELECCIONAR-ORDEN.
+           SORT ORDEN-ARCHIVO
+               ON ASCENDING KEY ORDEN-CLAVE-PRIMARIA
+                                ORDEN-CLAVE-SECUNDARIA
+               INPUT PROCEDURE IS CARGAR-REGISTROS
+               OUTPUT PROCEDURE IS GENERAR-INFORME.
+           DISPLAY "Empleados listados en esta ejecucion: "
+                   CONT-LISTADOS.
+           STOP RUN.
+
+       SELECCIONAR-ORDEN.
+           DISPLAY "1 - Ordenar por apellidos y nombre".
+           DISPLAY "2 - Ordenar por departamento y apellidos".
+           ACCEPT MODO-ORDEN.
+
+       CARGAR-REGISTROS.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+           MOVE "0" TO LEE-TODO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+           PERFORM ENVIAR-REGISTRO-AL-SORT
+           UNTIL LEE-TODO = "1".
+           CLOSE EMPLEADOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+
+       LEE-SIGUIENTE-REGISTRO.
+           READ EMPLEADOS-ARCHIVO NEXT RECORD
+           AT END
+               MOVE "1" TO LEE-TODO.
+
+       COMPROBAR-ESTADO-ARCHIVO.
+           IF EMPLEADOS-ARCHIVO-STATUS NOT = "00" AND
+              EMPLEADOS-ARCHIVO-STATUS NOT = "97"
+               DISPLAY "Estado de archivo inesperado: "
+                       EMPLEADOS-ARCHIVO-STATUS.
+
+       ENVIAR-REGISTRO-AL-SORT.
+           IF EMPLEADOS-ACTIVO
+               MOVE SPACE TO ORDEN-REGISTRO
+               IF MODO-DEPARTAMENTO-APELLIDO
+                   MOVE EMPLEADOS-DEPARTAMENTO TO ORDEN-CLAVE-PRIMARIA
+                   MOVE EMPLEADOS-APELLIDOS TO ORDEN-CLAVE-SECUNDARIA
+               ELSE
+                   MOVE EMPLEADOS-APELLIDOS TO ORDEN-CLAVE-PRIMARIA
+                   MOVE EMPLEADOS-NOMBRE TO ORDEN-CLAVE-SECUNDARIA
+               END-IF
+               MOVE EMPLEADOS-ID TO ORDEN-ID
+               MOVE EMPLEADOS-NOMBRE TO ORDEN-NOMBRE
+               MOVE EMPLEADOS-APELLIDOS TO ORDEN-APELLIDOS
+               MOVE EMPLEADOS-DEPARTAMENTO TO ORDEN-DEPARTAMENTO
+               RELEASE ORDEN-REGISTRO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       GENERAR-INFORME.
+           DISPLAY " ".
+           DISPLAY "LISTADO ORDENADO DE EMPLEADOS".
+           MOVE "0" TO LEE-TODO.
+           PERFORM DEVOLVER-SIGUIENTE-REGISTRO.
+           PERFORM MOSTRAR-REGISTRO-ORDENADO
+           UNTIL LEE-TODO = "1".
+
+       DEVOLVER-SIGUIENTE-REGISTRO.
+           RETURN ORDEN-ARCHIVO
+               AT END
+                   MOVE "1" TO LEE-TODO
+           END-RETURN.
+
+       MOSTRAR-REGISTRO-ORDENADO.
+           DISPLAY "ID: " ORDEN-ID
+                   " Nombre: " ORDEN-NOMBRE
+                   " Apellidos: " ORDEN-APELLIDOS
+                   " Departamento: " ORDEN-DEPARTAMENTO.
+           ADD 1 TO CONT-LISTADOS.
+           PERFORM DEVOLVER-SIGUIENTE-REGISTRO.
+
+       END PROGRAM ORDENAR-MULTIPLE.

@@ -0,0 +1,59 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTA-OPERADORES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Archivo fisico en modo dinamico.
+       COPY "copybooks/28-PhOperadores.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      *Archivo logico.
+       COPY "copybooks/28-LoOperadores.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  SI-NO PIC X.
+      *Estado del archivo maestro de operadores.
+       COPY "copybooks/28-EstadoOperadores.cbl".
+
+       PROCEDURE DIVISION.
+
+       EMPIEZA-PROGRAMA.
+           OPEN I-O OPERADORES-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+           MOVE "S" TO SI-NO.
+           PERFORM AGREGAR-OPERADOR
+           UNTIL SI-NO = "N".
+           CLOSE OPERADORES-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+           STOP RUN.
+
+       COMPROBAR-ESTADO-ARCHIVO.
+           IF OPERADORES-ARCHIVO-STATUS NOT = "00" AND
+              OPERADORES-ARCHIVO-STATUS NOT = "97"
+               DISPLAY "Estado de archivo inesperado: "
+                       OPERADORES-ARCHIVO-STATUS.
+
+       AGREGAR-OPERADOR.
+           MOVE SPACE TO OPERADORES-REGISTRO.
+           DISPLAY "ID de operador (6 caracteres): ".
+           ACCEPT OPERADORES-ID.
+           DISPLAY "Clave del operador: ".
+           ACCEPT OPERADORES-CLAVE.
+           DISPLAY "Nombre del operador: ".
+           ACCEPT OPERADORES-NOMBRE.
+           WRITE OPERADORES-REGISTRO
+               INVALID KEY
+                   DISPLAY "Ya existe un operador con ese ID."
+           END-WRITE.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+           DISPLAY "¿Desea dar de alta otro operador?".
+           ACCEPT SI-NO.
+           IF SI-NO = "s"
+               MOVE "S" TO SI-NO.
+           IF SI-NO NOT = "S"
+               MOVE "N" TO SI-NO.
+
+       END PROGRAM ALTA-OPERADORES.

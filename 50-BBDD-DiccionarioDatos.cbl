@@ -0,0 +1,97 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DICCIONARIO-DATOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Fuente del copybook que se documenta. Es el mismo fichero de
+      *texto que se incluye con COPY en los programas de la BBDD.
+       SELECT COPYBOOK-ARCHIVO ASSIGN TO "copybooks/28-LoFile.cbl"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS COPYBOOK-ARCHIVO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD COPYBOOK-ARCHIVO.
+       01 LINEA-COPYBOOK PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  LEE-TODO PIC X.
+       77  PARTE-DATOS PIC X(73).
+       77  PALABRA-NIVEL PIC X(10).
+       77  PALABRA-NOMBRE PIC X(30).
+       77  PALABRA-CLAUSULA PIC X(10).
+       77  PALABRA-PICTURE PIC X(30).
+       77  CONT-CAMPOS PIC 9(3) COMP VALUE 0.
+       77  CONT-CONDICIONES PIC 9(3) COMP VALUE 0.
+
+       01  COPYBOOK-ARCHIVO-STATUS PIC X(2).
+
+       PROCEDURE DIVISION.
+
+       EMPIEZA-PROGRAMA.
+           PERFORM PROCEDIMIENTO-DE-APERTURA.
+           DISPLAY "CATALOGO DE CAMPOS - 28-LoFile.cbl".
+           DISPLAY "NIVEL  CAMPO                           PICTURE".
+           MOVE "0" TO LEE-TODO.
+           PERFORM LEE-SIGUIENTE-LINEA.
+           PERFORM PROCESAR-LINEA
+           UNTIL LEE-TODO = "1".
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+           DISPLAY " ".
+           DISPLAY "Campos documentados: " CONT-CAMPOS.
+           DISPLAY "Condiciones 88-level documentadas: "
+                   CONT-CONDICIONES.
+           STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           OPEN INPUT COPYBOOK-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-COPYBOOK.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE COPYBOOK-ARCHIVO.
+
+       COMPROBAR-ESTADO-COPYBOOK.
+           IF COPYBOOK-ARCHIVO-STATUS NOT = "00"
+               DISPLAY "Estado de archivo de copybook inesperado: "
+                       COPYBOOK-ARCHIVO-STATUS.
+
+       LEE-SIGUIENTE-LINEA.
+           READ COPYBOOK-ARCHIVO
+           AT END
+               MOVE "1" TO LEE-TODO.
+
+       PROCESAR-LINEA.
+           IF LINEA-COPYBOOK NOT = SPACE AND
+              LINEA-COPYBOOK (7:1) NOT = "*"
+               PERFORM DESGLOSAR-LINEA
+               IF PALABRA-NIVEL IS NUMERIC
+                   PERFORM MOSTRAR-FILA-DICCIONARIO.
+           PERFORM LEE-SIGUIENTE-LINEA.
+
+       DESGLOSAR-LINEA.
+           MOVE LINEA-COPYBOOK (8:73) TO PARTE-DATOS.
+           MOVE SPACE TO PALABRA-NIVEL PALABRA-NOMBRE
+               PALABRA-CLAUSULA PALABRA-PICTURE.
+           UNSTRING PARTE-DATOS DELIMITED BY ALL SPACE OR "."
+               INTO PALABRA-NIVEL PALABRA-NOMBRE
+                    PALABRA-CLAUSULA PALABRA-PICTURE
+           END-UNSTRING.
+
+       MOSTRAR-FILA-DICCIONARIO.
+           IF PALABRA-CLAUSULA = "PIC" OR PALABRA-CLAUSULA = "PICTURE"
+               DISPLAY PALABRA-NIVEL "     " PALABRA-NOMBRE
+                       "     PIC " PALABRA-PICTURE
+               ADD 1 TO CONT-CAMPOS
+           ELSE
+               IF PALABRA-NIVEL = "88"
+                   DISPLAY PALABRA-NIVEL "     " PALABRA-NOMBRE
+                           "     (condicion)"
+                   ADD 1 TO CONT-CONDICIONES
+               ELSE
+                   DISPLAY PALABRA-NIVEL "     " PALABRA-NOMBRE
+                           "     (grupo, sin PICTURE)"
+                   ADD 1 TO CONT-CAMPOS.
+
+       END PROGRAM DICCIONARIO-DATOS.

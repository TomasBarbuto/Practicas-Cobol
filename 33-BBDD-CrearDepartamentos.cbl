@@ -0,0 +1,40 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CREATE-DEPARTAMENTOS-FILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *    Archivo Fisico en Modo DYNAMIC.
+       FILE-CONTROL.
+       COPY "copybooks/28-PhDepartamentos.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    Archivo Logico.
+       COPY "copybooks/28-LoDepartamentos.cbl".
+
+       WORKING-STORAGE SECTION.
+      *    Estado del archivo maestro de departamentos.
+       COPY "copybooks/28-EstadoDepartamentos.cbl".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+       APERTURA-DE-ARCHIVO.
+           OPEN OUTPUT DEPARTAMENTOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+
+       CIERRE-DE-ARCHIVO.
+           CLOSE DEPARTAMENTOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+
+           DISPLAY "Succes".
+           STOP RUN.
+
+       COMPROBAR-ESTADO-ARCHIVO.
+           IF DEPARTAMENTOS-ARCHIVO-STATUS NOT = "00" AND
+              DEPARTAMENTOS-ARCHIVO-STATUS NOT = "97"
+               DISPLAY "Estado de archivo inesperado: "
+                       DEPARTAMENTOS-ARCHIVO-STATUS.
+
+       END PROGRAM CREATE-DEPARTAMENTOS-FILE.

@@ -0,0 +1,88 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTRACTO-NOMINA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Archivo fisico en modo dinamico.
+       COPY "copybooks/28-PhFile.cbl".
+      *Archivo de extracto de nomina de salida.
+       COPY "copybooks/28-PhNomina.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      *Archivo logico.
+       COPY "copybooks/28-LoFile.cbl".
+      *Archivo de extracto de nomina de salida.
+       COPY "copybooks/28-LoNomina.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  LEE-TODO PIC X.
+       77  CONT-REGISTROS-EXTRAIDOS PIC 9(5) COMP VALUE 0.
+
+      *Estado del archivo indexado de empleados.
+       COPY "copybooks/28-EstadoArchivo.cbl".
+      *Estado del archivo de extracto de nomina de salida.
+       COPY "copybooks/28-EstadoNomina.cbl".
+
+       PROCEDURE DIVISION.
+
+       EMPIEZA-PROGRAMA.
+           PERFORM PROCEDIMIENTO-DE-APERTURA.
+           MOVE "0" TO LEE-TODO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+           PERFORM ESCRIBIR-LINEA-NOMINA
+           UNTIL LEE-TODO = "1".
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+           DISPLAY "Extracto de nomina generado en "
+                   "EMPLEADOS_NOMINA.TXT".
+           DISPLAY "Registros extraidos en esta ejecucion: "
+                   CONT-REGISTROS-EXTRAIDOS.
+           STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+           OPEN OUTPUT NOMINA-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-NOMINA.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE EMPLEADOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+           CLOSE NOMINA-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-NOMINA.
+
+       COMPROBAR-ESTADO-ARCHIVO.
+           IF EMPLEADOS-ARCHIVO-STATUS NOT = "00" AND
+              EMPLEADOS-ARCHIVO-STATUS NOT = "97"
+               DISPLAY "Estado de archivo inesperado: "
+                       EMPLEADOS-ARCHIVO-STATUS.
+
+       COMPROBAR-ESTADO-NOMINA.
+           IF NOMINA-ARCHIVO-STATUS NOT = "00"
+               DISPLAY "Estado de archivo de nomina inesperado: "
+                       NOMINA-ARCHIVO-STATUS.
+
+       ESCRIBIR-LINEA-NOMINA.
+           IF EMPLEADOS-ACTIVO
+               PERFORM CONSTRUIR-LINEA-NOMINA
+               WRITE NOMINA-REGISTRO
+               PERFORM COMPROBAR-ESTADO-NOMINA
+               ADD 1 TO CONT-REGISTROS-EXTRAIDOS.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       CONSTRUIR-LINEA-NOMINA.
+           MOVE SPACE TO NOMINA-REGISTRO.
+           MOVE EMPLEADOS-ID TO NOMINA-ID.
+           MOVE EMPLEADOS-NOMBRE TO NOMINA-NOMBRE.
+           MOVE EMPLEADOS-APELLIDOS TO NOMINA-APELLIDOS.
+           MOVE EMPLEADOS-DEPARTAMENTO TO NOMINA-DEPARTAMENTO.
+           COMPUTE NOMINA-SALARIO = EMPLEADOS-SALARIO * 100.
+
+       LEE-SIGUIENTE-REGISTRO.
+           READ EMPLEADOS-ARCHIVO NEXT RECORD
+           AT END
+           MOVE "1" TO LEE-TODO.
+
+       END PROGRAM EXTRACTO-NOMINA.

@@ -0,0 +1,123 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PURGAR-INACTIVOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Archivo fisico en modo dinamico.
+       COPY "copybooks/28-PhFile.cbl".
+      *Archivo historico de empleados purgados.
+       COPY "copybooks/28-PhArchivoHistorico.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      *Archivo logico.
+       COPY "copybooks/28-LoFile.cbl".
+      *Archivo historico de empleados purgados.
+       COPY "copybooks/28-LoArchivoHistorico.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  LEE-TODO PIC X.
+       77  ANIOS-UMBRAL PIC 9(3).
+       77  ANIOS-INACTIVO PIC 9(3).
+       77  CONT-REVISADOS PIC 9(5) COMP VALUE 0.
+       77  CONT-ARCHIVADOS PIC 9(5) COMP VALUE 0.
+
+       01  FECHA-DE-HOY PIC 9(8).
+       01  FECHA-DE-HOY-R REDEFINES FECHA-DE-HOY.
+           05 HOY-ANIO PIC 9(4).
+           05 HOY-MES PIC 9(2).
+           05 HOY-DIA PIC 9(2).
+
+       01  ALTA-FECHA PIC 9(8).
+       01  ALTA-FECHA-R REDEFINES ALTA-FECHA.
+           05 ALTA-ANIO PIC 9(4).
+           05 ALTA-MES PIC 9(2).
+           05 ALTA-DIA PIC 9(2).
+
+      *Estado del archivo indexado de empleados.
+       COPY "copybooks/28-EstadoArchivo.cbl".
+      *Estado del archivo historico de empleados purgados.
+       COPY "copybooks/28-EstadoArchivoHistorico.cbl".
+
+       PROCEDURE DIVISION.
+
+       EMPIEZA-PROGRAMA.
+           ACCEPT FECHA-DE-HOY FROM DATE YYYYMMDD.
+           PERFORM SOLICITAR-UMBRAL.
+           PERFORM PROCEDIMIENTO-DE-APERTURA.
+           MOVE "0" TO LEE-TODO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+           PERFORM REVISAR-REGISTRO
+           UNTIL LEE-TODO = "1".
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+           PERFORM MOSTRAR-RESUMEN.
+           STOP RUN.
+
+       SOLICITAR-UMBRAL.
+           DISPLAY "Purgar empleados inactivos con mas de cuantos "
+                   "anios desde la fecha de alta? ".
+           ACCEPT ANIOS-UMBRAL.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           OPEN I-O EMPLEADOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+           OPEN EXTEND EMPLEADOS-HISTORICO.
+           PERFORM COMPROBAR-ESTADO-HISTORICO.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE EMPLEADOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+           CLOSE EMPLEADOS-HISTORICO.
+
+       COMPROBAR-ESTADO-ARCHIVO.
+           IF EMPLEADOS-ARCHIVO-STATUS NOT = "00" AND
+              EMPLEADOS-ARCHIVO-STATUS NOT = "97"
+               DISPLAY "Estado de archivo inesperado: "
+                       EMPLEADOS-ARCHIVO-STATUS.
+
+       COMPROBAR-ESTADO-HISTORICO.
+           IF EMPLEADOS-HISTORICO-STATUS NOT = "00" AND
+              EMPLEADOS-HISTORICO-STATUS NOT = "05"
+               DISPLAY "Estado de archivo historico inesperado: "
+                       EMPLEADOS-HISTORICO-STATUS.
+
+       REVISAR-REGISTRO.
+           IF EMPLEADOS-INACTIVO
+               ADD 1 TO CONT-REVISADOS
+               PERFORM CALCULAR-ANIOS-INACTIVO
+               IF ANIOS-INACTIVO >= ANIOS-UMBRAL
+                   PERFORM ARCHIVAR-Y-PURGAR-REGISTRO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       CALCULAR-ANIOS-INACTIVO.
+           MOVE EMPLEADOS-FECHA-ALTA TO ALTA-FECHA.
+           COMPUTE ANIOS-INACTIVO = HOY-ANIO - ALTA-ANIO.
+           IF HOY-MES < ALTA-MES OR
+              (HOY-MES = ALTA-MES AND HOY-DIA < ALTA-DIA)
+               SUBTRACT 1 FROM ANIOS-INACTIVO.
+
+       ARCHIVAR-Y-PURGAR-REGISTRO.
+           MOVE EMPLEADOS-REGISTRO TO HISTORICO-REGISTRO.
+           WRITE HISTORICO-REGISTRO.
+           PERFORM COMPROBAR-ESTADO-HISTORICO.
+           DELETE EMPLEADOS-ARCHIVO
+               INVALID KEY
+                   DISPLAY "No se pudo eliminar el registro "
+                           EMPLEADOS-ID " del archivo indexado."
+           END-DELETE.
+           ADD 1 TO CONT-ARCHIVADOS.
+
+       LEE-SIGUIENTE-REGISTRO.
+           READ EMPLEADOS-ARCHIVO NEXT RECORD
+           AT END
+               MOVE "1" TO LEE-TODO.
+
+       MOSTRAR-RESUMEN.
+           DISPLAY " ".
+           DISPLAY "RESUMEN DE LA PURGA DE EMPLEADOS INACTIVOS".
+           DISPLAY "Empleados inactivos revisados: " CONT-REVISADOS.
+           DISPLAY "Empleados archivados y purgados: " CONT-ARCHIVADOS.
+
+       END PROGRAM PURGAR-INACTIVOS.

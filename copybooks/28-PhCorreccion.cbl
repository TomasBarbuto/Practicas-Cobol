@@ -0,0 +1,7 @@
+      *Definicion fisica del archivo de transacciones de correccion
+      *que llegan de RRHH en modo batch. Se copia en la FILE-CONTROL
+      *de los programas de la BBDD.
+       SELECT CORRECCIONES-ARCHIVO
+           ASSIGN TO "CORRECCIONES.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CORRECCIONES-ARCHIVO-STATUS.

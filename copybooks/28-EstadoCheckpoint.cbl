@@ -0,0 +1,3 @@
+      *Campo de FILE STATUS del archivo de checkpoint del listado.
+      *Se copia en la WORKING-STORAGE de los programas de la BBDD.
+       01  CHECKPOINT-ARCHIVO-STATUS PIC X(2).

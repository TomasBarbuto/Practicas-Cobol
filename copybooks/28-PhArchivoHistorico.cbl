@@ -0,0 +1,6 @@
+      *Definicion fisica del archivo historico de empleados purgados.
+      *Se copia en la FILE-CONTROL de los programas de la BBDD.
+       SELECT EMPLEADOS-HISTORICO
+           ASSIGN TO "EMPLEADOS_HISTORICO.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EMPLEADOS-HISTORICO-STATUS.

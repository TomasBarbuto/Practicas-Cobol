@@ -0,0 +1,10 @@
+      *Definicion fisica del archivo indexado de empleados.
+      *Se copia en la FILE-CONTROL de los programas de la BBDD.
+       SELECT EMPLEADOS-ARCHIVO
+           ASSIGN TO "EMPLEADOS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EMPLEADOS-ID
+           ALTERNATE RECORD KEY IS EMPLEADOS-APELLIDOS
+               WITH DUPLICATES
+           FILE STATUS IS EMPLEADOS-ARCHIVO-STATUS.

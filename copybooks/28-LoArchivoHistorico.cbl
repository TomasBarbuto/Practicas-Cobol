@@ -0,0 +1,4 @@
+      *Definicion logica del archivo historico de empleados purgados.
+      *Se copia en la FILE SECTION de los programas de la BBDD.
+       FD EMPLEADOS-HISTORICO.
+       01 HISTORICO-REGISTRO PIC X(185).

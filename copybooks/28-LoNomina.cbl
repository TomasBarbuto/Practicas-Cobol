@@ -0,0 +1,11 @@
+      *Definicion logica del registro de extracto de nomina, en
+      *columnas fijas segun el formato pedido por el procesador de
+      *nomina externo. Se copia en la FILE SECTION de los programas
+      *de la BBDD.
+       FD NOMINA-ARCHIVO.
+       01 NOMINA-REGISTRO.
+           05 NOMINA-ID PIC X(06).
+           05 NOMINA-NOMBRE PIC X(25).
+           05 NOMINA-APELLIDOS PIC X(25).
+           05 NOMINA-DEPARTAMENTO PIC X(04).
+           05 NOMINA-SALARIO PIC 9(09).

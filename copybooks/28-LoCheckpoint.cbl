@@ -0,0 +1,5 @@
+      *Definicion logica del registro de checkpoint del listado.
+      *Se copia en la FILE SECTION de los programas de la BBDD.
+       FD CHECKPOINT-ARCHIVO.
+       01 CHECKPOINT-REGISTRO.
+           05 CHECKPOINT-ID PIC X(6).

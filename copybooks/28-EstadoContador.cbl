@@ -0,0 +1,5 @@
+      *Campo de FILE STATUS y clave de acceso del archivo contador de
+      *EMPLEADOS-ID. Se copia en la WORKING-STORAGE de los programas
+      *de la BBDD.
+       01  CONTADOR-ARCHIVO-STATUS PIC X(2).
+       01  CONTADOR-CLAVE PIC 9(4) COMP VALUE 1.

@@ -0,0 +1,8 @@
+      *Definicion fisica del archivo maestro de departamentos.
+      *Se copia en la FILE-CONTROL de los programas de la BBDD.
+       SELECT DEPARTAMENTOS-ARCHIVO
+           ASSIGN TO "DEPARTAMENTOS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DEPARTAMENTOS-CODIGO
+           FILE STATUS IS DEPARTAMENTOS-ARCHIVO-STATUS.

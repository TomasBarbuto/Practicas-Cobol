@@ -0,0 +1,6 @@
+      *Definicion fisica del archivo de auditoria de empleados.
+      *Se copia en la FILE-CONTROL de los programas de la BBDD.
+       SELECT EMPLEADOS-AUDITORIA
+           ASSIGN TO "EMPLEADOS_AUDITORIA.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDITORIA-ARCHIVO-STATUS.

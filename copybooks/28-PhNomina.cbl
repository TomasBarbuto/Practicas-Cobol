@@ -0,0 +1,7 @@
+      *Definicion fisica del archivo de extracto de nomina para el
+      *procesador de nomina externo. Se copia en la FILE-CONTROL de
+      *los programas de la BBDD.
+       SELECT NOMINA-ARCHIVO
+           ASSIGN TO "EMPLEADOS_NOMINA.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS NOMINA-ARCHIVO-STATUS.

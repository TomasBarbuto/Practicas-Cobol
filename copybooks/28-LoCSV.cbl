@@ -0,0 +1,4 @@
+      *Definicion logica del registro del archivo CSV de exportacion.
+      *Se copia en la FILE SECTION de los programas de la BBDD.
+       FD CSV-ARCHIVO.
+       01 CSV-REGISTRO PIC X(120).

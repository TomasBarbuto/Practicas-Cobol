@@ -0,0 +1,23 @@
+      *Definicion logica de la cola de revision de cambios diferidos.
+      *Se copia en la FILE SECTION de los programas de la BBDD.
+      *Un registro flagueado (ej.: responsable de departamento en una
+      *baja, telefono invalido en una modificacion) se escribe aqui en
+      *lugar de bloquear al operador, y queda pendiente hasta que un
+      *supervisor lo aprueba o lo rechaza con RevisarCola.
+       FD REVISION-ARCHIVO.
+       01 REVISION-REGISTRO.
+           05 REVISION-CLAVE.
+               10 REVISION-EMPLEADOS-ID PIC X(6).
+               10 REVISION-FECHA PIC 9(8).
+               10 REVISION-HORA PIC 9(8).
+           05 REVISION-TIPO PIC X(01).
+               88 REVISION-BAJA VALUE "B".
+               88 REVISION-MODIFICACION VALUE "M".
+           05 REVISION-OPERADOR-ID PIC X(6).
+           05 REVISION-MOTIVO PIC X(40).
+           05 REVISION-VALOR-ANTES PIC X(185).
+           05 REVISION-VALOR-PROPUESTO PIC X(185).
+           05 REVISION-ESTADO PIC X(01).
+               88 REVISION-PENDIENTE VALUE "P".
+               88 REVISION-APROBADA VALUE "A".
+               88 REVISION-RECHAZADA VALUE "R".

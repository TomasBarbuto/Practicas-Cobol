@@ -0,0 +1,9 @@
+      *Definicion logica del registro del archivo maestro de
+      *departamentos. Se copia en la FILE SECTION de los programas
+      *de la BBDD.
+       FD DEPARTAMENTOS-ARCHIVO.
+       01 DEPARTAMENTOS-REGISTRO.
+           05 DEPARTAMENTOS-CODIGO PIC X(4).
+           05 DEPARTAMENTOS-NOMBRE PIC X(20).
+           05 DEPARTAMENTOS-RESPONSABLE PIC X(25).
+           05 DEPARTAMENTOS-RESPONSABLE-ID PIC X(6).

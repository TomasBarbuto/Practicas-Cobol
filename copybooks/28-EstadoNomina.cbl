@@ -0,0 +1,3 @@
+      *Campo de FILE STATUS del archivo de extracto de nomina.
+      *Se copia en la WORKING-STORAGE de los programas de la BBDD.
+       01  NOMINA-ARCHIVO-STATUS PIC X(2).

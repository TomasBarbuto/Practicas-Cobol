@@ -0,0 +1,3 @@
+      *Campo de FILE STATUS de la cola de revision de cambios diferidos.
+      *Se copia en la WORKING-STORAGE de los programas de la BBDD.
+       01  REVISION-ARCHIVO-STATUS PIC X(2).

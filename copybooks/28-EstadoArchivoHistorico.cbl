@@ -0,0 +1,3 @@
+      *Campo de FILE STATUS del archivo historico de empleados purgados.
+      *Se copia en la WORKING-STORAGE de los programas de la BBDD.
+       01  EMPLEADOS-HISTORICO-STATUS PIC X(2).

@@ -0,0 +1,8 @@
+      *Definicion logica del registro del archivo maestro de
+      *operadores autorizados. Se copia en la FILE SECTION de los
+      *programas de la BBDD.
+       FD OPERADORES-ARCHIVO.
+       01 OPERADORES-REGISTRO.
+           05 OPERADORES-ID PIC X(6).
+           05 OPERADORES-CLAVE PIC X(10).
+           05 OPERADORES-NOMBRE PIC X(25).

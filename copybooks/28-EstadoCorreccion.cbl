@@ -0,0 +1,4 @@
+      *Campo de FILE STATUS del archivo de transacciones de correccion
+      *de RRHH. Se copia en la WORKING-STORAGE de los programas de la
+      *BBDD.
+       01  CORRECCIONES-ARCHIVO-STATUS PIC X(2).

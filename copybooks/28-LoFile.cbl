@@ -0,0 +1,20 @@
+      *Definicion logica del registro de empleados.
+      *Se copia en la FILE SECTION de los programas de la BBDD.
+       FD EMPLEADOS-ARCHIVO.
+       01 EMPLEADOS-REGISTRO.
+           05 EMPLEADOS-ID PIC X(6).
+           05 EMPLEADOS-NOMBRE PIC X(25).
+           05 EMPLEADOS-APELLIDOS PIC X(25).
+           05 EMPLEADOS-FECHA-NACIMIENTO PIC 9(8).
+           05 EMPLEADOS-TELEFONO PIC X(12).
+           05 EMPLEADOS-DIRECCION PIC X(35).
+           05 EMPLEADOS-DEPARTAMENTO PIC X(4).
+           05 EMPLEADOS-SALARIO PIC S9(7)V99.
+           05 EMPLEADOS-FECHA-ALTA PIC 9(8).
+           05 EMPLEADOS-CONTACTO-EMERGENCIA.
+               10 EMPLEADOS-CONTACTO-NOMBRE PIC X(25).
+               10 EMPLEADOS-CONTACTO-PARENTESCO PIC X(15).
+               10 EMPLEADOS-CONTACTO-TELEFONO PIC X(12).
+           05 EMPLEADOS-ESTADO PIC X(01) VALUE "A".
+               88 EMPLEADOS-ACTIVO VALUE "A".
+               88 EMPLEADOS-INACTIVO VALUE "I".

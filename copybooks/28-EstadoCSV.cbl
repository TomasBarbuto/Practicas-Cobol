@@ -0,0 +1,3 @@
+      *Campo de FILE STATUS del archivo CSV de exportacion de empleados.
+      *Se copia en la WORKING-STORAGE de los programas de la BBDD.
+       01  CSV-ARCHIVO-STATUS PIC X(2).

@@ -0,0 +1,15 @@
+      *Definicion logica del registro de auditoria de empleados.
+      *Se copia en la FILE SECTION de los programas de la BBDD.
+       FD EMPLEADOS-AUDITORIA.
+       01 AUDITORIA-REGISTRO.
+           05 AUDITORIA-FECHA PIC 9(8).
+           05 AUDITORIA-HORA PIC 9(8).
+           05 AUDITORIA-OPERACION PIC X(01).
+               88 AUDITORIA-ALTA VALUE "A".
+               88 AUDITORIA-MODIFICACION VALUE "M".
+               88 AUDITORIA-BAJA VALUE "B".
+               88 AUDITORIA-RESUMEN-SESION VALUE "R".
+           05 AUDITORIA-EMPLEADOS-ID PIC X(6).
+           05 AUDITORIA-OPERADOR-ID PIC X(6).
+           05 AUDITORIA-VALOR-ANTES PIC X(185).
+           05 AUDITORIA-VALOR-DESPUES PIC X(185).

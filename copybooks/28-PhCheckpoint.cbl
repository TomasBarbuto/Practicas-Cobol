@@ -0,0 +1,6 @@
+      *Definicion fisica del archivo de checkpoint del listado.
+      *Se copia en la FILE-CONTROL de los programas de la BBDD.
+       SELECT CHECKPOINT-ARCHIVO
+           ASSIGN TO "LISTADO.CHK"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CHECKPOINT-ARCHIVO-STATUS.

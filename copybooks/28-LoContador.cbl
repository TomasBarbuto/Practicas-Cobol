@@ -0,0 +1,5 @@
+      *Definicion logica del registro contador de EMPLEADOS-ID.
+      *Se copia en la FILE SECTION de los programas de la BBDD.
+       FD CONTADOR-ARCHIVO.
+       01 CONTADOR-REGISTRO.
+           05 CONTADOR-ULTIMO-ID PIC 9(6).

@@ -0,0 +1,16 @@
+      *Definicion logica de una transaccion de correccion de RRHH, en
+      *columnas fijas. Un campo en blanco significa que ese campo del
+      *empleado no cambia. Se copia en la FILE SECTION de los
+      *programas de la BBDD.
+       FD CORRECCIONES-ARCHIVO.
+       01 CORRECCION-REGISTRO.
+           05 CORRECCION-ID PIC X(06).
+           05 CORRECCION-NOMBRE PIC X(25).
+           05 CORRECCION-APELLIDOS PIC X(25).
+           05 CORRECCION-FECHA-NACIMIENTO PIC X(08).
+           05 CORRECCION-TELEFONO PIC X(12).
+           05 CORRECCION-DIRECCION PIC X(35).
+           05 CORRECCION-DEPARTAMENTO PIC X(04).
+           05 CORRECCION-CONTACTO-NOMBRE PIC X(25).
+           05 CORRECCION-CONTACTO-PARENTESCO PIC X(15).
+           05 CORRECCION-CONTACTO-TELEFONO PIC X(12).

@@ -0,0 +1,3 @@
+      *Campo de FILE STATUS del archivo maestro de departamentos.
+      *Se copia en la WORKING-STORAGE de los programas de la BBDD.
+       01  DEPARTAMENTOS-ARCHIVO-STATUS PIC X(2).

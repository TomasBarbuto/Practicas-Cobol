@@ -0,0 +1,9 @@
+      *Definicion fisica del archivo maestro de operadores
+      *autorizados. Se copia en la FILE-CONTROL de los programas
+      *de la BBDD.
+       SELECT OPERADORES-ARCHIVO
+           ASSIGN TO "OPERADORES.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS OPERADORES-ID
+           FILE STATUS IS OPERADORES-ARCHIVO-STATUS.

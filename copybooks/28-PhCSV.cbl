@@ -0,0 +1,6 @@
+      *Definicion fisica del archivo CSV de exportacion de empleados.
+      *Se copia en la FILE-CONTROL de los programas de la BBDD.
+       SELECT CSV-ARCHIVO
+           ASSIGN TO "EMPLEADOS.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CSV-ARCHIVO-STATUS.

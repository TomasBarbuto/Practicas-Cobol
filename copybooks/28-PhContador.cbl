@@ -0,0 +1,8 @@
+      *Definicion fisica del archivo contador de EMPLEADOS-ID.
+      *Se copia en la FILE-CONTROL de los programas de la BBDD.
+       SELECT CONTADOR-ARCHIVO
+           ASSIGN TO "CONTADOR.DAT"
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS RANDOM
+           RELATIVE KEY IS CONTADOR-CLAVE
+           FILE STATUS IS CONTADOR-ARCHIVO-STATUS.

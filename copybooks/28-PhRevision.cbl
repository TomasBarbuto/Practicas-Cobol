@@ -0,0 +1,8 @@
+      *Definicion fisica de la cola de revision de cambios diferidos.
+      *Se copia en la FILE-CONTROL de los programas de la BBDD.
+       SELECT REVISION-ARCHIVO
+           ASSIGN TO "REVISION.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS REVISION-CLAVE
+           FILE STATUS IS REVISION-ARCHIVO-STATUS.

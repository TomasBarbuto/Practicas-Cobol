@@ -0,0 +1,4 @@
+      *Campo de FILE STATUS del archivo maestro de operadores
+      *autorizados. Se copia en la WORKING-STORAGE de los programas
+      *de la BBDD.
+       01  OPERADORES-ARCHIVO-STATUS PIC X(2).

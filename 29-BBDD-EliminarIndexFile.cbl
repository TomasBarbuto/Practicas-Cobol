@@ -6,32 +6,146 @@
 
        FILE-CONTROL.
       *Archivo f�sico en modo din�mico.
-       COPY
-       "C:\Users\barbu\OneDrive\Escritorio\COBOL\CursoYT\28-PhFile.cbl".
+       COPY "copybooks/28-PhFile.cbl".
+      *Archivo de auditoria de bajas.
+       COPY "copybooks/28-PhAuditoria.cbl".
+      *Archivo maestro de operadores autorizados.
+       COPY "copybooks/28-PhOperadores.cbl".
+      *Archivo maestro de departamentos.
+       COPY "copybooks/28-PhDepartamentos.cbl".
+      *Cola de revision de cambios diferidos.
+       COPY "copybooks/28-PhRevision.cbl".
 
        DATA DIVISION.
        FILE SECTION.
       *Archivo l�gico.
-       COPY
-       "C:\Users\barbu\OneDrive\Escritorio\COBOL\CursoYT\28-LoFile.cbl".
+       COPY "copybooks/28-LoFile.cbl".
+      *Archivo de auditoria de bajas.
+       COPY "copybooks/28-LoAuditoria.cbl".
+      *Archivo maestro de operadores autorizados.
+       COPY "copybooks/28-LoOperadores.cbl".
+      *Archivo maestro de departamentos.
+       COPY "copybooks/28-LoDepartamentos.cbl".
+      *Cola de revision de cambios diferidos.
+       COPY "copybooks/28-LoRevision.cbl".
 
        WORKING-STORAGE SECTION.
+       01  OPERADOR-ID-ACTUAL PIC X(6).
+       01  OPERADOR-CLAVE-ENTRADA PIC X(10).
+       01  OPERADOR-AUTORIZADO PIC X.
+
        77  SI-A-ELIMINAR PIC X.
        77  REGISTRO-ENCONTRADO PIC X.
        77  CAMPO-EMPLEADOS-ID PIC Z(5).
+       77  REGISTRO-ANTES PIC X(185).
+       77  MODO-BORRADO PIC X.
+       77  ID-A-RECUPERAR PIC X(6).
+       77  REGISTRO-RECUPERADO PIC X(185).
+       77  BAJA-ENCONTRADA PIC X.
+       77  FIN-AUDITORIA PIC X.
+       77  CONT-REGISTROS-ELIMINADOS PIC 9(5) COMP VALUE 0.
+       77  ES-RESPONSABLE PIC X.
+       77  FIN-DEPARTAMENTOS PIC X.
+       77  ID-DESDE PIC X(6).
+       77  ID-HASTA PIC X(6).
+       77  FIN-VISTA-PREVIA PIC X.
+       77  CONT-VISTA-PREVIA PIC 9(5) COMP VALUE 0.
+       77  CONT-REGISTROS-ENCOLADOS PIC 9(5) COMP VALUE 0.
+
+       01  FECHA-DE-HOY PIC 9(8).
+       01  FECHA-DE-HOY-R REDEFINES FECHA-DE-HOY.
+           05 HOY-ANIO PIC 9(4).
+           05 HOY-MES PIC 9(2).
+           05 HOY-DIA PIC 9(2).
+
+       01  NACIMIENTO-FECHA PIC 9(8).
+       01  NACIMIENTO-FECHA-R REDEFINES NACIMIENTO-FECHA.
+           05 NACIMIENTO-ANIO PIC 9(4).
+           05 NACIMIENTO-MES PIC 9(2).
+           05 NACIMIENTO-DIA PIC 9(2).
+       01  EDAD-CALCULADA PIC 9(3).
+
+      *Estado del archivo indexado de empleados.
+       COPY "copybooks/28-EstadoArchivo.cbl".
+      *Estado del archivo de auditoria.
+       COPY "copybooks/28-EstadoAuditoria.cbl".
+      *Estado del archivo maestro de operadores autorizados.
+       COPY "copybooks/28-EstadoOperadores.cbl".
+      *Estado del archivo maestro de departamentos.
+       COPY "copybooks/28-EstadoDepartamentos.cbl".
+      *Estado de la cola de revision de cambios diferidos.
+       COPY "copybooks/28-EstadoRevision.cbl".
 
        PROCEDURE DIVISION.
 
 
        EMPIEZA-PROGRAMA.
-           OPEN I-O EMPLEADOS-ARCHIVO.
-           PERFORM OBTENER-REGISTRO-DE-EMPLEADO.
-           PERFORM ELIMINA-REGISTROS
-           UNTIL EMPLEADOS-ID = ZEROES.
-           CLOSE EMPLEADOS-ARCHIVO.
+           ACCEPT FECHA-DE-HOY FROM DATE YYYYMMDD.
+           PERFORM VALIDAR-OPERADOR.
+           IF OPERADOR-AUTORIZADO = "S"
+               PERFORM SELECCIONAR-MODO
+               IF MODO-BORRADO = "3"
+                   PERFORM VISTA-PREVIA-BAJAS
+               ELSE
+                   OPEN I-O EMPLEADOS-ARCHIVO
+                   PERFORM COMPROBAR-ESTADO-ARCHIVO
+                   IF MODO-BORRADO = "2"
+                       PERFORM RECUPERAR-EMPLEADO
+                   ELSE
+                       OPEN EXTEND EMPLEADOS-AUDITORIA
+                       PERFORM ABRIR-REVISION
+                       PERFORM OBTENER-REGISTRO-DE-EMPLEADO
+                       PERFORM ELIMINA-REGISTROS
+                       UNTIL EMPLEADOS-ID = ZEROES
+                       CLOSE REVISION-ARCHIVO
+                       CLOSE EMPLEADOS-AUDITORIA
+                   END-IF
+                   CLOSE EMPLEADOS-ARCHIVO
+                   PERFORM COMPROBAR-ESTADO-ARCHIVO
+                   DISPLAY "Registros eliminados en esta ejecucion: "
+                           CONT-REGISTROS-ELIMINADOS
+                   DISPLAY "Bajas encoladas para revision: "
+                           CONT-REGISTROS-ENCOLADOS
+               END-IF
+           ELSE
+               DISPLAY "Acceso denegado.".
+           PERFORM FINALIZA-PROGRAMA.
+
+       VALIDAR-OPERADOR.
+           MOVE "N" TO OPERADOR-AUTORIZADO.
+           DISPLAY "ID de operador: ".
+           ACCEPT OPERADOR-ID-ACTUAL.
+           DISPLAY "Clave: ".
+           ACCEPT OPERADOR-CLAVE-ENTRADA.
+           OPEN INPUT OPERADORES-ARCHIVO.
+           MOVE OPERADOR-ID-ACTUAL TO OPERADORES-ID.
+           READ OPERADORES-ARCHIVO
+               INVALID KEY
+                   DISPLAY "Operador no reconocido."
+               NOT INVALID KEY
+                   IF OPERADORES-CLAVE = OPERADOR-CLAVE-ENTRADA
+                       MOVE "S" TO OPERADOR-AUTORIZADO
+                   ELSE
+                       DISPLAY "Clave incorrecta."
+           END-READ.
+           CLOSE OPERADORES-ARCHIVO.
+
+       SELECCIONAR-MODO.
+           DISPLAY " ".
+           DISPLAY "1 - Dar de baja un empleado".
+           DISPLAY "2 - Recuperar el ultimo empleado eliminado".
+           DISPLAY "3 - Vista previa de un rango de bajas (sin "
+                   "eliminar nada)".
+           ACCEPT MODO-BORRADO.
+
+       COMPROBAR-ESTADO-ARCHIVO.
+           IF EMPLEADOS-ARCHIVO-STATUS NOT = "00" AND
+              EMPLEADOS-ARCHIVO-STATUS NOT = "97"
+               DISPLAY "Estado de archivo inesperado: "
+                       EMPLEADOS-ARCHIVO-STATUS.
 
        FINALIZA-PROGRAMA.
-           STOP RUN.
+           GOBACK.
 
        OBTENER-REGISTRO-DE-EMPLEADO.
            PERFORM INICIA-REGISTRO-DE-EMPLEADOS.
@@ -58,6 +172,10 @@
            IF REGISTRO-ENCONTRADO = "N"
            DISPLAY "No se encontro ningun registro con ese ID."
            PERFORM INTRODUCIR-NUMERO-ID-EMPLEADO.
+           IF REGISTRO-ENCONTRADO = "S" AND EMPLEADOS-INACTIVO
+           DISPLAY "Ese empleado ya esta dado de baja."
+           MOVE "N" TO REGISTRO-ENCONTRADO
+           PERFORM INTRODUCIR-NUMERO-ID-EMPLEADO.
 
        LEE-REGISTRO-EMPLEADO.
            MOVE "S" TO REGISTRO-ENCONTRADO.
@@ -67,12 +185,20 @@
 
        ELIMINA-REGISTROS.
            PERFORM MOSTRAR-TODOS-LOS-CAMPOS.
-           MOVE "Z" TO SI-A-ELIMINAR.
-           PERFORM PREGUNTA-ELIMINAR
-           UNTIL SI-A-ELIMINAR = "S" OR "N".
-           IF SI-A-ELIMINAR = "S"
-               PERFORM ELIMINA-REGISTRO.
-               PERFORM OBTENER-REGISTRO-DE-EMPLEADO.
+           PERFORM VERIFICAR-RESPONSABLE-DEPARTAMENTO.
+           IF ES-RESPONSABLE = "S"
+               DISPLAY "Este empleado figura como responsable de un "
+                       "departamento en DEPARTAMENTOS-ARCHIVO."
+               DISPLAY "La baja queda pendiente de revision por un "
+                       "supervisor en vez de bloquear esta sesion."
+               PERFORM ENCOLAR-REVISION-BAJA
+           ELSE
+               MOVE "Z" TO SI-A-ELIMINAR
+               PERFORM PREGUNTA-ELIMINAR
+               UNTIL SI-A-ELIMINAR = "S" OR "N"
+               IF SI-A-ELIMINAR = "S"
+                   PERFORM ELIMINA-REGISTRO.
+           PERFORM OBTENER-REGISTRO-DE-EMPLEADO.
 
        MOSTRAR-TODOS-LOS-CAMPOS.
            DISPLAY " ".
@@ -82,6 +208,11 @@
            PERFORM MOSTRAR-EMPLEADO-EDAD.
            PERFORM MOSTRAR-EMPLEADO-TELEFONO.
            PERFORM MOSTRAR-EMPLEADO-DIRECCION.
+           PERFORM MOSTRAR-EMPLEADO-DEPARTAMENTO.
+           PERFORM MOSTRAR-EMPLEADO-SALARIO.
+           PERFORM MOSTRAR-EMPLEADO-FECHA-ALTA.
+           PERFORM MOSTRAR-EMPLEADO-CONTACTO.
+           PERFORM MOSTRAR-EMPLEADO-ESTADO.
            DISPLAY " ".
 
        MOSTRAR-EMPLEADO-ID.
@@ -94,7 +225,8 @@
            DISPLAY "APELLIDOS: " EMPLEADOS-APELLIDOS.
 
        MOSTRAR-EMPLEADO-EDAD.
-           DISPLAY "EDAD: " EMPLEADOS-EDAD.
+           PERFORM CALCULAR-EDAD.
+           DISPLAY "EDAD: " EDAD-CALCULADA.
 
        MOSTRAR-EMPLEADO-TELEFONO.
            DISPLAY "TELEFONO: " EMPLEADOS-TELEFONO.
@@ -102,6 +234,71 @@
        MOSTRAR-EMPLEADO-DIRECCION.
            DISPLAY "DIRECCION: " EMPLEADOS-DIRECCION.
 
+       MOSTRAR-EMPLEADO-DEPARTAMENTO.
+           DISPLAY "DEPARTAMENTO: " EMPLEADOS-DEPARTAMENTO.
+
+       MOSTRAR-EMPLEADO-SALARIO.
+           DISPLAY "SALARIO: " EMPLEADOS-SALARIO.
+
+       MOSTRAR-EMPLEADO-FECHA-ALTA.
+           DISPLAY "FECHA DE ALTA: " EMPLEADOS-FECHA-ALTA.
+
+       MOSTRAR-EMPLEADO-CONTACTO.
+           DISPLAY "CONTACTO DE EMERGENCIA: "
+                   EMPLEADOS-CONTACTO-NOMBRE.
+           DISPLAY "PARENTESCO: " EMPLEADOS-CONTACTO-PARENTESCO.
+           DISPLAY "TELEFONO DE EMERGENCIA: "
+                   EMPLEADOS-CONTACTO-TELEFONO.
+
+       MOSTRAR-EMPLEADO-ESTADO.
+           DISPLAY "ESTADO: " EMPLEADOS-ESTADO.
+
+       ABRIR-REVISION.
+      *La cola de revision es un archivo indexado igual que el de
+      *empleados. Si todavia no existe la creamos antes de abrirla en
+      *modo aleatorio.
+           OPEN I-O REVISION-ARCHIVO.
+           IF REVISION-ARCHIVO-STATUS = "35"
+               OPEN OUTPUT REVISION-ARCHIVO
+               CLOSE REVISION-ARCHIVO
+               OPEN I-O REVISION-ARCHIVO.
+
+       ENCOLAR-REVISION-BAJA.
+           MOVE SPACE TO REVISION-REGISTRO.
+           MOVE EMPLEADOS-ID TO REVISION-EMPLEADOS-ID.
+           ACCEPT REVISION-FECHA FROM DATE YYYYMMDD.
+           ACCEPT REVISION-HORA FROM TIME.
+           MOVE "B" TO REVISION-TIPO.
+           MOVE OPERADOR-ID-ACTUAL TO REVISION-OPERADOR-ID.
+           MOVE "RESPONSABLE DE DEPARTAMENTO" TO REVISION-MOTIVO.
+           MOVE EMPLEADOS-REGISTRO TO REVISION-VALOR-ANTES.
+           MOVE "I" TO EMPLEADOS-ESTADO.
+           MOVE EMPLEADOS-REGISTRO TO REVISION-VALOR-PROPUESTO.
+           MOVE REVISION-VALOR-ANTES TO EMPLEADOS-REGISTRO.
+           MOVE "P" TO REVISION-ESTADO.
+           WRITE REVISION-REGISTRO
+               INVALID KEY
+                   DISPLAY "Error al encolar la baja para revision."
+           END-WRITE.
+           ADD 1 TO CONT-REGISTROS-ENCOLADOS.
+
+       VERIFICAR-RESPONSABLE-DEPARTAMENTO.
+           MOVE "N" TO ES-RESPONSABLE.
+           MOVE "N" TO FIN-DEPARTAMENTOS.
+           OPEN INPUT DEPARTAMENTOS-ARCHIVO.
+           PERFORM COMPROBAR-DEPARTAMENTO-RESPONSABLE
+           UNTIL FIN-DEPARTAMENTOS = "S" OR ES-RESPONSABLE = "S".
+           CLOSE DEPARTAMENTOS-ARCHIVO.
+
+       COMPROBAR-DEPARTAMENTO-RESPONSABLE.
+           READ DEPARTAMENTOS-ARCHIVO NEXT RECORD
+               AT END
+                   MOVE "S" TO FIN-DEPARTAMENTOS
+               NOT AT END
+                   IF DEPARTAMENTOS-RESPONSABLE-ID = EMPLEADOS-ID
+                       MOVE "S" TO ES-RESPONSABLE
+           END-READ.
+
        PREGUNTA-ELIMINAR.
            DISPLAY "�SEGURO QUE QUIERES ELIMINAR ESTE REGISTRO (S/N)?".
            ACCEPT SI-A-ELIMINAR.
@@ -114,6 +311,142 @@
                DISPLAY "Debes introducir S/N.".
 
        ELIMINA-REGISTRO.
-           DELETE EMPLEADOS-ARCHIVO RECORD
+           MOVE EMPLEADOS-REGISTRO TO REGISTRO-ANTES.
+           MOVE "I" TO EMPLEADOS-ESTADO.
+           REWRITE EMPLEADOS-REGISTRO
            INVALID KEY
-           DISPLAY "Error eliminando el registro de empleados.".
+           DISPLAY "Error dando de baja el registro de empleados.".
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+           PERFORM ESCRIBIR-AUDITORIA.
+           ADD 1 TO CONT-REGISTROS-ELIMINADOS.
+
+       ESCRIBIR-AUDITORIA.
+           MOVE SPACE TO AUDITORIA-REGISTRO.
+           ACCEPT AUDITORIA-FECHA FROM DATE YYYYMMDD.
+           ACCEPT AUDITORIA-HORA FROM TIME.
+           MOVE "B" TO AUDITORIA-OPERACION.
+           MOVE EMPLEADOS-ID TO AUDITORIA-EMPLEADOS-ID.
+           MOVE OPERADOR-ID-ACTUAL TO AUDITORIA-OPERADOR-ID.
+           MOVE REGISTRO-ANTES TO AUDITORIA-VALOR-ANTES.
+           MOVE EMPLEADOS-REGISTRO TO AUDITORIA-VALOR-DESPUES.
+           WRITE AUDITORIA-REGISTRO.
+
+       VISTA-PREVIA-BAJAS.
+           DISPLAY " ".
+           DISPLAY "Introduce el ID inicial del rango: ".
+           ACCEPT CAMPO-EMPLEADOS-ID.
+           MOVE CAMPO-EMPLEADOS-ID TO ID-DESDE.
+           DISPLAY "Introduce el ID final del rango: ".
+           ACCEPT CAMPO-EMPLEADOS-ID.
+           MOVE CAMPO-EMPLEADOS-ID TO ID-HASTA.
+           MOVE 0 TO CONT-VISTA-PREVIA.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           MOVE "N" TO FIN-VISTA-PREVIA.
+           MOVE ID-DESDE TO EMPLEADOS-ID.
+           START EMPLEADOS-ARCHIVO KEY IS NOT LESS THAN EMPLEADOS-ID
+               INVALID KEY
+                   MOVE "S" TO FIN-VISTA-PREVIA
+           END-START.
+           IF FIN-VISTA-PREVIA = "N"
+               PERFORM LEER-SIGUIENTE-VISTA-PREVIA
+               PERFORM MOSTRAR-VISTA-PREVIA
+               UNTIL FIN-VISTA-PREVIA = "S".
+           CLOSE EMPLEADOS-ARCHIVO.
+           DISPLAY "Empleados afectados en este rango (baja o "
+                   "revision): " CONT-VISTA-PREVIA.
+
+       LEER-SIGUIENTE-VISTA-PREVIA.
+           READ EMPLEADOS-ARCHIVO NEXT RECORD
+               AT END
+                   MOVE "S" TO FIN-VISTA-PREVIA
+           END-READ.
+           IF FIN-VISTA-PREVIA = "N" AND EMPLEADOS-ID > ID-HASTA
+               MOVE "S" TO FIN-VISTA-PREVIA.
+
+       MOSTRAR-VISTA-PREVIA.
+           IF EMPLEADOS-ACTIVO
+               ADD 1 TO CONT-VISTA-PREVIA
+               PERFORM VERIFICAR-RESPONSABLE-DEPARTAMENTO
+               DISPLAY " "
+               IF ES-RESPONSABLE = "S"
+                   DISPLAY "Quedaria pendiente de revision por un "
+                           "supervisor (responsable de departamento):"
+               ELSE
+                   DISPLAY "Se daria de baja:"
+               END-IF
+               PERFORM MOSTRAR-TODOS-LOS-CAMPOS.
+           PERFORM LEER-SIGUIENTE-VISTA-PREVIA.
+
+       RECUPERAR-EMPLEADO.
+           DISPLAY " ".
+           DISPLAY "Introduce el ID del empleado a recuperar: ".
+           ACCEPT CAMPO-EMPLEADOS-ID.
+           MOVE CAMPO-EMPLEADOS-ID TO ID-A-RECUPERAR.
+           PERFORM BUSCAR-ULTIMA-BAJA.
+           IF BAJA-ENCONTRADA = "S"
+               PERFORM RESTAURAR-REGISTRO
+           ELSE
+               DISPLAY "No se encontro ninguna baja registrada "
+                       "para ese ID.".
+
+       BUSCAR-ULTIMA-BAJA.
+           MOVE "N" TO BAJA-ENCONTRADA.
+           MOVE "N" TO FIN-AUDITORIA.
+           OPEN INPUT EMPLEADOS-AUDITORIA.
+           PERFORM LEER-REGISTRO-AUDITORIA
+           UNTIL FIN-AUDITORIA = "S".
+           CLOSE EMPLEADOS-AUDITORIA.
+
+       LEER-REGISTRO-AUDITORIA.
+           READ EMPLEADOS-AUDITORIA
+               AT END
+                   MOVE "S" TO FIN-AUDITORIA
+               NOT AT END
+                   IF AUDITORIA-BAJA AND
+                      AUDITORIA-EMPLEADOS-ID = ID-A-RECUPERAR
+                       MOVE "S" TO BAJA-ENCONTRADA
+                       MOVE AUDITORIA-VALOR-ANTES TO REGISTRO-RECUPERADO
+           END-READ.
+
+       RESTAURAR-REGISTRO.
+           MOVE ID-A-RECUPERAR TO EMPLEADOS-ID.
+           MOVE "S" TO REGISTRO-ENCONTRADO.
+           READ EMPLEADOS-ARCHIVO
+               INVALID KEY
+                   MOVE "N" TO REGISTRO-ENCONTRADO
+           END-READ.
+           IF REGISTRO-ENCONTRADO = "N"
+               DISPLAY "El registro ya no existe en el archivo de "
+                       "empleados."
+           ELSE
+               MOVE EMPLEADOS-REGISTRO TO REGISTRO-ANTES
+               MOVE REGISTRO-RECUPERADO TO EMPLEADOS-REGISTRO
+               REWRITE EMPLEADOS-REGISTRO
+                   INVALID KEY
+                       DISPLAY "Error al recuperar el registro de "
+                               "empleados."
+               END-REWRITE
+               PERFORM COMPROBAR-ESTADO-ARCHIVO
+               OPEN EXTEND EMPLEADOS-AUDITORIA
+               PERFORM ESCRIBIR-AUDITORIA-RECUPERACION
+               CLOSE EMPLEADOS-AUDITORIA
+               DISPLAY "Empleado recuperado correctamente.".
+
+       ESCRIBIR-AUDITORIA-RECUPERACION.
+           MOVE SPACE TO AUDITORIA-REGISTRO.
+           ACCEPT AUDITORIA-FECHA FROM DATE YYYYMMDD.
+           ACCEPT AUDITORIA-HORA FROM TIME.
+           MOVE "M" TO AUDITORIA-OPERACION.
+           MOVE EMPLEADOS-ID TO AUDITORIA-EMPLEADOS-ID.
+           MOVE OPERADOR-ID-ACTUAL TO AUDITORIA-OPERADOR-ID.
+           MOVE REGISTRO-ANTES TO AUDITORIA-VALOR-ANTES.
+           MOVE EMPLEADOS-REGISTRO TO AUDITORIA-VALOR-DESPUES.
+           WRITE AUDITORIA-REGISTRO.
+
+       CALCULAR-EDAD.
+           MOVE EMPLEADOS-FECHA-NACIMIENTO TO NACIMIENTO-FECHA.
+           COMPUTE EDAD-CALCULADA = HOY-ANIO - NACIMIENTO-ANIO.
+           IF HOY-MES < NACIMIENTO-MES OR
+              (HOY-MES = NACIMIENTO-MES AND
+               HOY-DIA < NACIMIENTO-DIA)
+               SUBTRACT 1 FROM EDAD-CALCULADA.

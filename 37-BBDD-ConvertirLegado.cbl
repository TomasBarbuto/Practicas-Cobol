@@ -0,0 +1,132 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVERTIR-LEGADO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Archivo fisico en modo dinamico.
+       COPY "copybooks/28-PhFile.cbl".
+      *Archivo plano heredado de las altas hechas por CREATE-FILES
+      *antes de que existiera el archivo indexado.
+       SELECT EMPLEADOS-LEGADO
+       ASSIGN TO
+       "C:\Users\barbu\OneDrive\Escritorio\COBOL\CursoYT\Employes23.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EMPLEADOS-LEGADO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *Archivo logico.
+       COPY "copybooks/28-LoFile.cbl".
+
+      *El archivo heredado solo tiene los campos que ya grababa
+      *CREATE-FILES antes de que existiera el archivo indexado:
+      *no llego a registrar departamento, salario, fecha de alta,
+      *contacto de emergencia ni estado, porque ninguno de esos
+      *campos existia todavia en aquella epoca.
+       FD EMPLEADOS-LEGADO.
+       01  LEGADO-REGISTRO.
+           05 LEGADO-ID PIC X(6).
+           05 LEGADO-NOMBRE PIC X(25).
+           05 LEGADO-APELLIDOS PIC X(25).
+           05 LEGADO-EDAD PIC 9(3).
+           05 LEGADO-TELEFONO PIC X(12).
+           05 LEGADO-DIRECCION PIC X(35).
+
+       WORKING-STORAGE SECTION.
+       77  LEE-TODO PIC X.
+       77  CONT-CONVERTIDOS PIC 9(5) COMP VALUE 0.
+       77  CONT-RECHAZADOS PIC 9(5) COMP VALUE 0.
+       01  EMPLEADOS-LEGADO-STATUS PIC X(02).
+
+      *El archivo heredado solo registraba la edad, no la fecha de
+      *nacimiento, asi que se estima un 1 de enero del anio de
+      *nacimiento resultante al convertir cada registro.
+       01  FECHA-DE-HOY PIC 9(8).
+       01  FECHA-DE-HOY-R REDEFINES FECHA-DE-HOY.
+           05 HOY-ANIO PIC 9(4).
+           05 HOY-MES PIC 9(2).
+           05 HOY-DIA PIC 9(2).
+       01  ANIO-NACIMIENTO-ESTIMADO PIC 9(4).
+
+      *Estado del archivo indexado de empleados.
+       COPY "copybooks/28-EstadoArchivo.cbl".
+
+       PROCEDURE DIVISION.
+
+       EMPIEZA-PROGRAMA.
+           ACCEPT FECHA-DE-HOY FROM DATE YYYYMMDD.
+           PERFORM PROCEDIMIENTO-DE-APERTURA.
+           MOVE "0" TO LEE-TODO.
+           PERFORM LEE-SIGUIENTE-LEGADO.
+           PERFORM CONVERTIR-REGISTRO
+           UNTIL LEE-TODO = "1".
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+           PERFORM MOSTRAR-RESUMEN.
+           STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           OPEN INPUT EMPLEADOS-LEGADO.
+           PERFORM COMPROBAR-ESTADO-LEGADO.
+           OPEN I-O EMPLEADOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE EMPLEADOS-LEGADO.
+           PERFORM COMPROBAR-ESTADO-LEGADO.
+           CLOSE EMPLEADOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+
+       COMPROBAR-ESTADO-LEGADO.
+           IF EMPLEADOS-LEGADO-STATUS NOT = "00" AND
+              EMPLEADOS-LEGADO-STATUS NOT = "10"
+               DISPLAY "Estado de archivo inesperado: "
+                       EMPLEADOS-LEGADO-STATUS.
+
+       COMPROBAR-ESTADO-ARCHIVO.
+           IF EMPLEADOS-ARCHIVO-STATUS NOT = "00" AND
+              EMPLEADOS-ARCHIVO-STATUS NOT = "97"
+               DISPLAY "Estado de archivo inesperado: "
+                       EMPLEADOS-ARCHIVO-STATUS.
+
+       CONVERTIR-REGISTRO.
+           MOVE SPACE TO EMPLEADOS-REGISTRO.
+           MOVE LEGADO-ID TO EMPLEADOS-ID.
+           MOVE LEGADO-NOMBRE TO EMPLEADOS-NOMBRE.
+           MOVE LEGADO-APELLIDOS TO EMPLEADOS-APELLIDOS.
+           COMPUTE ANIO-NACIMIENTO-ESTIMADO =
+                   HOY-ANIO - LEGADO-EDAD.
+           COMPUTE EMPLEADOS-FECHA-NACIMIENTO =
+                   ANIO-NACIMIENTO-ESTIMADO * 10000 + 0101.
+           MOVE LEGADO-TELEFONO TO EMPLEADOS-TELEFONO.
+           MOVE LEGADO-DIRECCION TO EMPLEADOS-DIRECCION.
+      *El archivo heredado no tenia departamento, salario, fecha de
+      *alta ni contacto de emergencia, asi que quedan con su valor
+      *por defecto y la fecha de alta se fija en la fecha de esta
+      *conversion.
+           MOVE ZERO TO EMPLEADOS-SALARIO.
+           MOVE FECHA-DE-HOY TO EMPLEADOS-FECHA-ALTA.
+           MOVE "A" TO EMPLEADOS-ESTADO.
+           WRITE EMPLEADOS-REGISTRO
+               INVALID KEY
+                   ADD 1 TO CONT-RECHAZADOS
+                   DISPLAY "Ya existe un empleado con ID "
+                           EMPLEADOS-ID ", registro heredado omitido."
+               NOT INVALID KEY
+                   ADD 1 TO CONT-CONVERTIDOS
+           END-WRITE.
+           PERFORM LEE-SIGUIENTE-LEGADO.
+
+       LEE-SIGUIENTE-LEGADO.
+           READ EMPLEADOS-LEGADO
+           AT END
+               MOVE "1" TO LEE-TODO.
+
+       MOSTRAR-RESUMEN.
+           DISPLAY " ".
+           DISPLAY "RESUMEN DE LA CONVERSION DEL ARCHIVO HEREDADO".
+           DISPLAY "Registros convertidos: " CONT-CONVERTIDOS.
+           DISPLAY "Registros omitidos:    " CONT-RECHAZADOS.
+
+       END PROGRAM CONVERTIR-LEGADO.

@@ -0,0 +1,70 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INFORME-CREDENCIALES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Archivo fisico en modo dinamico.
+       COPY "copybooks/28-PhFile.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      *Archivo logico.
+       COPY "copybooks/28-LoFile.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  LEE-TODO PIC X.
+       77  ID-NUMERICO PIC 9(6).
+       01  ID-EDITADO PIC Z(5)9.
+
+      *Estado del archivo indexado de empleados.
+       COPY "copybooks/28-EstadoArchivo.cbl".
+
+       PROCEDURE DIVISION.
+
+       EMPIEZA-PROGRAMA.
+           PERFORM PROCEDIMIENTO-DE-APERTURA.
+           MOVE "0" TO LEE-TODO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+           PERFORM IMPRIMIR-CREDENCIAL
+           UNTIL LEE-TODO = "1".
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+           STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE EMPLEADOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+
+       COMPROBAR-ESTADO-ARCHIVO.
+           IF EMPLEADOS-ARCHIVO-STATUS NOT = "00" AND
+              EMPLEADOS-ARCHIVO-STATUS NOT = "97"
+               DISPLAY "Estado de archivo inesperado: "
+                       EMPLEADOS-ARCHIVO-STATUS.
+
+       IMPRIMIR-CREDENCIAL.
+           IF EMPLEADOS-ACTIVO
+               PERFORM MOSTRAR-CREDENCIAL.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       MOSTRAR-CREDENCIAL.
+           MOVE EMPLEADOS-ID TO ID-NUMERICO.
+           MOVE ID-NUMERICO TO ID-EDITADO.
+           DISPLAY "--------------------------------------------".
+           DISPLAY "ID:           " ID-EDITADO.
+           DISPLAY "NOMBRE:       " EMPLEADOS-NOMBRE " "
+                   EMPLEADOS-APELLIDOS.
+           DISPLAY "DEPARTAMENTO: " EMPLEADOS-DEPARTAMENTO.
+           DISPLAY "TELEFONO:     " EMPLEADOS-TELEFONO.
+           DISPLAY "--------------------------------------------".
+
+       LEE-SIGUIENTE-REGISTRO.
+           READ EMPLEADOS-ARCHIVO NEXT RECORD
+           AT END
+               MOVE "1" TO LEE-TODO.
+
+       END PROGRAM INFORME-CREDENCIALES.

@@ -1,22 +1,51 @@
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PERFORM-TRHU.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Cola de candidatos preseleccionados.
+       SELECT CANDIDATOS-ARCHIVO
+           ASSIGN TO "CANDIDATOS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CANDIDATOS-ARCHIVO-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD CANDIDATOS-ARCHIVO.
+       01  CANDIDATOS-LINEA PIC X(84).
+
        WORKING-STORAGE SECTION.
 
        01  NOMBRE PIC X(40).
        01  APELLIDO PIC X(40).
-       01  EDAD PIC 9(2).
+      *    Rango de edad laboral habitual, ver 20-NivelDeVariables.cbl.
+       01  EDAD PIC 999.
+           88 EDAD-JOVEN VALUE 1 THRU 30.
+           88 EDAD-ADULTO VALUE 31 THRU 65.
+           88 EDAD-ANCIANO VALUE 66 THRU 99.
+
+       01  EDAD-VALIDA PIC X.
+       01  MAS-CANDIDATOS PIC X.
+       01  CANDIDATOS-ARCHIVO-STATUS PIC XX.
 
        PROCEDURE DIVISION.
 
            SOLICITAR-DATOS.
-               PERFORM SOLICITAR-NOMBRE THRU SOLICITAR-APELLIDO.
-               PERFORM SOLICITAR-EDAD.
+               OPEN EXTEND CANDIDATOS-ARCHIVO.
+               MOVE "S" TO MAS-CANDIDATOS.
+               PERFORM CAPTURAR-CANDIDATO
+               UNTIL MAS-CANDIDATOS = "N".
+               CLOSE CANDIDATOS-ARCHIVO.
+               STOP RUN.
+
+           CAPTURAR-CANDIDATO.
+               PERFORM SOLICITAR-NOMBRE THRU SOLICITAR-EDAD.
                DISPLAY "Nombre: " NOMBRE "Apellido: " APELLIDO
                        "Edad: " EDAD.
-               STOP RUN.
+               PERFORM ESCRIBIR-CANDIDATO.
+               PERFORM PREGUNTAR-OTRO-CANDIDATO.
 
            SOLICITAR-NOMBRE.
                DISPLAY "Introduzca su nombre".
@@ -27,7 +56,34 @@
                ACCEPT APELLIDO.
 
            SOLICITAR-EDAD.
+               MOVE "N" TO EDAD-VALIDA.
+               PERFORM PEDIR-EDAD UNTIL EDAD-VALIDA = "S".
+
+           PEDIR-EDAD.
                DISPLAY "Introduzca su edad".
                ACCEPT EDAD.
+               IF EDAD-JOVEN OR EDAD-ADULTO
+                   MOVE "S" TO EDAD-VALIDA
+               ELSE
+                   DISPLAY "Edad fuera del rango laboral habitual "
+                           "(1-65).".
+
+           ESCRIBIR-CANDIDATO.
+               MOVE SPACE TO CANDIDATOS-LINEA.
+               STRING NOMBRE DELIMITED BY SPACE
+                      " "    DELIMITED BY SIZE
+                      APELLIDO DELIMITED BY SPACE
+                      " "    DELIMITED BY SIZE
+                      EDAD   DELIMITED BY SIZE
+                   INTO CANDIDATOS-LINEA.
+               WRITE CANDIDATOS-LINEA.
+
+           PREGUNTAR-OTRO-CANDIDATO.
+               DISPLAY "Desea registrar otro candidato? (S/N)".
+               ACCEPT MAS-CANDIDATOS.
+               IF MAS-CANDIDATOS = "s"
+                   MOVE "S" TO MAS-CANDIDATOS.
+               IF MAS-CANDIDATOS = "n"
+                   MOVE "N" TO MAS-CANDIDATOS.
 
        END PROGRAM PERFORM-TRHU.

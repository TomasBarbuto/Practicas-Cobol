@@ -0,0 +1,48 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-EMPLEADOS.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  OPCION-MENU PIC X.
+       77  SALIR PIC X.
+
+       PROCEDURE DIVISION.
+
+       EMPIEZA-PROGRAMA.
+           MOVE "N" TO SALIR.
+           PERFORM PROCESAR-OPCION
+           UNTIL SALIR = "S".
+           STOP RUN.
+
+       PROCESAR-OPCION.
+           PERFORM MOSTRAR-MENU.
+           ACCEPT OPCION-MENU.
+           IF OPCION-MENU = "1"
+               CALL "CREATE-FILES"
+           ELSE
+           IF OPCION-MENU = "2"
+               CALL "DELETE-FROM-INDEXED"
+           ELSE
+           IF OPCION-MENU = "3"
+               CALL "MODIFICAR-EMPLEADOS"
+           ELSE
+           IF OPCION-MENU = "4"
+               CALL "CAPITULO-27"
+           ELSE
+           IF OPCION-MENU = "5"
+               MOVE "S" TO SALIR
+           ELSE
+               DISPLAY "Opcion no valida.".
+
+       MOSTRAR-MENU.
+           DISPLAY " ".
+           DISPLAY "1 - Alta de empleado".
+           DISPLAY "2 - Baja de empleado".
+           DISPLAY "3 - Modificacion de empleado".
+           DISPLAY "4 - Listado de empleados".
+           DISPLAY "5 - Salir".
+
+       END PROGRAM MENU-EMPLEADOS.

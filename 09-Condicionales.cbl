@@ -12,23 +12,53 @@
        01  NUMERO1 PIC 9(4).
        01  NUMERO2 PIC 9(4).
        01  RESULTADO PIC 9(5).
+       01  ENTRADA1 PIC X(4).
+       01  ENTRADA2 PIC X(4).
+       01  ENTRADA-VALIDA PIC X.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           DISPLAY "INGRESE EL PRIMER NUMERO: "
-           ACCEPT NUMERO1.
-           DISPLAY "INGRESE EL SEGUNDO NUMERO: "
-           ACCEPT NUMERO2.
+           PERFORM SOLICITAR-NUMERO1.
+           PERFORM SOLICITAR-NUMERO2.
 
            ADD NUMERO1 TO NUMERO2 GIVING RESULTADO.
 
-           IF RESULTADO > 50
-               DISPLAY "El resutaldo es mayor a 50"
+           IF RESULTADO > 99999
+               DISPLAY "El resultado supera el maximo permitido."
            ELSE
-               DISPLAY "El resultado es menor a 50"
-           END-IF.
-
-           DISPLAY RESULTADO.
+               IF RESULTADO > 50
+                   DISPLAY "El resutaldo es mayor a 50"
+               ELSE
+                   DISPLAY "El resultado es menor a 50"
+               END-IF
+               DISPLAY RESULTADO.
             STOP RUN.
+
+           SOLICITAR-NUMERO1.
+               MOVE "N" TO ENTRADA-VALIDA.
+               PERFORM PEDIR-NUMERO1 UNTIL ENTRADA-VALIDA = "S".
+
+           PEDIR-NUMERO1.
+               DISPLAY "INGRESE EL PRIMER NUMERO: "
+               ACCEPT ENTRADA1.
+               IF ENTRADA1 IS NUMERIC
+                   MOVE ENTRADA1 TO NUMERO1
+                   MOVE "S" TO ENTRADA-VALIDA
+               ELSE
+                   DISPLAY "Entrada invalida, ingrese solo digitos.".
+
+           SOLICITAR-NUMERO2.
+               MOVE "N" TO ENTRADA-VALIDA.
+               PERFORM PEDIR-NUMERO2 UNTIL ENTRADA-VALIDA = "S".
+
+           PEDIR-NUMERO2.
+               DISPLAY "INGRESE EL SEGUNDO NUMERO: "
+               ACCEPT ENTRADA2.
+               IF ENTRADA2 IS NUMERIC
+                   MOVE ENTRADA2 TO NUMERO2
+                   MOVE "S" TO ENTRADA-VALIDA
+               ELSE
+                   DISPLAY "Entrada invalida, ingrese solo digitos.".
+
        END PROGRAM YOUR-PROGRAM-NAME.

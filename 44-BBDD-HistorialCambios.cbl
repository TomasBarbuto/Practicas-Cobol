@@ -0,0 +1,177 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HISTORIAL-CAMBIOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Archivo de auditoria de empleados.
+       COPY "copybooks/28-PhAuditoria.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      *Archivo de auditoria de empleados.
+       COPY "copybooks/28-LoAuditoria.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  ID-A-CONSULTAR PIC X(6).
+       01  FIN-AUDITORIA PIC X.
+       01  CONT-CAMBIOS-MOSTRADOS PIC 9(5) COMP VALUE 0.
+
+      *Desglose de AUDITORIA-VALOR-ANTES por campo de EMPLEADOS-REGISTRO
+       01  ANTES-REGISTRO.
+           05 ANTES-ID PIC X(6).
+           05 ANTES-NOMBRE PIC X(25).
+           05 ANTES-APELLIDOS PIC X(25).
+           05 ANTES-FECHA-NACIMIENTO PIC 9(8).
+           05 ANTES-TELEFONO PIC X(12).
+           05 ANTES-DIRECCION PIC X(35).
+           05 ANTES-DEPARTAMENTO PIC X(4).
+           05 ANTES-SALARIO PIC S9(7)V99.
+           05 ANTES-FECHA-ALTA PIC 9(8).
+           05 ANTES-CONTACTO-NOMBRE PIC X(25).
+           05 ANTES-CONTACTO-PARENTESCO PIC X(15).
+           05 ANTES-CONTACTO-TELEFONO PIC X(12).
+           05 ANTES-ESTADO PIC X(01).
+
+      *Desglose de AUDITORIA-VALOR-DESPUES, mismo layout que EMPLEADOS
+       01  DESPUES-REGISTRO.
+           05 DESPUES-ID PIC X(6).
+           05 DESPUES-NOMBRE PIC X(25).
+           05 DESPUES-APELLIDOS PIC X(25).
+           05 DESPUES-FECHA-NACIMIENTO PIC 9(8).
+           05 DESPUES-TELEFONO PIC X(12).
+           05 DESPUES-DIRECCION PIC X(35).
+           05 DESPUES-DEPARTAMENTO PIC X(4).
+           05 DESPUES-SALARIO PIC S9(7)V99.
+           05 DESPUES-FECHA-ALTA PIC 9(8).
+           05 DESPUES-CONTACTO-NOMBRE PIC X(25).
+           05 DESPUES-CONTACTO-PARENTESCO PIC X(15).
+           05 DESPUES-CONTACTO-TELEFONO PIC X(12).
+           05 DESPUES-ESTADO PIC X(01).
+
+      *Estado del archivo de auditoria.
+       COPY "copybooks/28-EstadoAuditoria.cbl".
+
+       PROCEDURE DIVISION.
+
+       EMPIEZA-PROGRAMA.
+           DISPLAY "ID del empleado para ver su historial de cambios: ".
+           ACCEPT ID-A-CONSULTAR.
+           PERFORM PROCEDIMIENTO-DE-APERTURA.
+           DISPLAY " ".
+           DISPLAY "Historial de cambios para el empleado "
+                   ID-A-CONSULTAR ":".
+           MOVE "N" TO FIN-AUDITORIA.
+           PERFORM LEER-REGISTRO-AUDITORIA
+           UNTIL FIN-AUDITORIA = "S".
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+           IF CONT-CAMBIOS-MOSTRADOS = 0
+               DISPLAY "No se encontraron movimientos de auditoria "
+                       "para ese ID.".
+           STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           OPEN INPUT EMPLEADOS-AUDITORIA.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE EMPLEADOS-AUDITORIA.
+
+       COMPROBAR-ESTADO-ARCHIVO.
+           IF AUDITORIA-ARCHIVO-STATUS NOT = "00"
+               DISPLAY "Estado de archivo inesperado: "
+                       AUDITORIA-ARCHIVO-STATUS.
+
+       LEER-REGISTRO-AUDITORIA.
+           READ EMPLEADOS-AUDITORIA
+               AT END
+                   MOVE "S" TO FIN-AUDITORIA
+               NOT AT END
+                   IF AUDITORIA-EMPLEADOS-ID = ID-A-CONSULTAR
+                       PERFORM MOSTRAR-MOVIMIENTO
+           END-READ.
+
+       MOSTRAR-MOVIMIENTO.
+           ADD 1 TO CONT-CAMBIOS-MOSTRADOS.
+           DISPLAY " ".
+           DISPLAY AUDITORIA-FECHA " " AUDITORIA-HORA
+                   " Operador: " AUDITORIA-OPERADOR-ID.
+           IF AUDITORIA-ALTA
+               DISPLAY "  ALTA - Empleado dado de alta."
+           ELSE
+               MOVE AUDITORIA-VALOR-ANTES TO ANTES-REGISTRO
+               MOVE AUDITORIA-VALOR-DESPUES TO DESPUES-REGISTRO
+               PERFORM COMPARAR-CAMPOS.
+
+       COMPARAR-CAMPOS.
+           PERFORM COMPARAR-NOMBRE.
+           PERFORM COMPARAR-APELLIDOS.
+           PERFORM COMPARAR-FECHA-NACIMIENTO.
+           PERFORM COMPARAR-TELEFONO.
+           PERFORM COMPARAR-DIRECCION.
+           PERFORM COMPARAR-DEPARTAMENTO.
+           PERFORM COMPARAR-SALARIO.
+           PERFORM COMPARAR-CONTACTO-NOMBRE.
+           PERFORM COMPARAR-CONTACTO-PARENTESCO.
+           PERFORM COMPARAR-CONTACTO-TELEFONO.
+           PERFORM COMPARAR-ESTADO.
+
+       COMPARAR-NOMBRE.
+           IF ANTES-NOMBRE NOT = DESPUES-NOMBRE
+               DISPLAY "  Nombre: " ANTES-NOMBRE " -> " DESPUES-NOMBRE.
+
+       COMPARAR-APELLIDOS.
+           IF ANTES-APELLIDOS NOT = DESPUES-APELLIDOS
+               DISPLAY "  Apellidos: " ANTES-APELLIDOS
+                       " -> " DESPUES-APELLIDOS.
+
+       COMPARAR-FECHA-NACIMIENTO.
+           IF ANTES-FECHA-NACIMIENTO NOT = DESPUES-FECHA-NACIMIENTO
+               DISPLAY "  Fecha de nacimiento: " ANTES-FECHA-NACIMIENTO
+                       " -> " DESPUES-FECHA-NACIMIENTO.
+
+       COMPARAR-TELEFONO.
+           IF ANTES-TELEFONO NOT = DESPUES-TELEFONO
+               DISPLAY "  Telefono: " ANTES-TELEFONO
+                       " -> " DESPUES-TELEFONO.
+
+       COMPARAR-DIRECCION.
+           IF ANTES-DIRECCION NOT = DESPUES-DIRECCION
+               DISPLAY "  Direccion: " ANTES-DIRECCION
+                       " -> " DESPUES-DIRECCION.
+
+       COMPARAR-DEPARTAMENTO.
+           IF ANTES-DEPARTAMENTO NOT = DESPUES-DEPARTAMENTO
+               DISPLAY "  Departamento: " ANTES-DEPARTAMENTO
+                       " -> " DESPUES-DEPARTAMENTO.
+
+       COMPARAR-SALARIO.
+           IF ANTES-SALARIO NOT = DESPUES-SALARIO
+               DISPLAY "  Salario: " ANTES-SALARIO
+                       " -> " DESPUES-SALARIO.
+
+       COMPARAR-CONTACTO-NOMBRE.
+           IF ANTES-CONTACTO-NOMBRE NOT = DESPUES-CONTACTO-NOMBRE
+               DISPLAY "  Contacto de emergencia: "
+                       ANTES-CONTACTO-NOMBRE
+                       " -> " DESPUES-CONTACTO-NOMBRE.
+
+       COMPARAR-CONTACTO-PARENTESCO.
+           IF ANTES-CONTACTO-PARENTESCO NOT =
+              DESPUES-CONTACTO-PARENTESCO
+               DISPLAY "  Parentesco: " ANTES-CONTACTO-PARENTESCO
+                       " -> " DESPUES-CONTACTO-PARENTESCO.
+
+       COMPARAR-CONTACTO-TELEFONO.
+           IF ANTES-CONTACTO-TELEFONO NOT = DESPUES-CONTACTO-TELEFONO
+               DISPLAY "  Telefono de emergencia: "
+                       ANTES-CONTACTO-TELEFONO
+                       " -> " DESPUES-CONTACTO-TELEFONO.
+
+       COMPARAR-ESTADO.
+           IF ANTES-ESTADO NOT = DESPUES-ESTADO
+               DISPLAY "  Estado: " ANTES-ESTADO
+                       " -> " DESPUES-ESTADO.
+
+       END PROGRAM HISTORIAL-CAMBIOS.

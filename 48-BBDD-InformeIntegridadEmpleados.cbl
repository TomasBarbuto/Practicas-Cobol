@@ -0,0 +1,112 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INFORME-INTEGRIDAD-EMPLEADOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Archivo fisico en modo dinamico.
+       COPY "copybooks/28-PhFile.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      *Archivo logico.
+       COPY "copybooks/28-LoFile.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  LEE-TODO PIC X.
+       77  REGISTRO-VALIDO PIC X.
+       77  CONT-REVISADOS PIC 9(5) COMP VALUE 0.
+       77  CONT-EXCEPCIONES PIC 9(5) COMP VALUE 0.
+
+       01  FECHA-DE-HOY PIC 9(8).
+       01  FECHA-DE-HOY-R REDEFINES FECHA-DE-HOY.
+           05 HOY-ANIO PIC 9(4).
+           05 HOY-MES PIC 9(2).
+           05 HOY-DIA PIC 9(2).
+
+       01  NACIMIENTO-FECHA PIC 9(8).
+       01  NACIMIENTO-FECHA-R REDEFINES NACIMIENTO-FECHA.
+           05 NACIMIENTO-ANIO PIC 9(4).
+           05 NACIMIENTO-MES PIC 9(2).
+           05 NACIMIENTO-DIA PIC 9(2).
+       01  EDAD-CALCULADA PIC 9(3).
+
+      *Estado del archivo indexado de empleados.
+       COPY "copybooks/28-EstadoArchivo.cbl".
+
+       PROCEDURE DIVISION.
+
+       EMPIEZA-PROGRAMA.
+           ACCEPT FECHA-DE-HOY FROM DATE YYYYMMDD.
+           PERFORM PROCEDIMIENTO-DE-APERTURA.
+           MOVE "0" TO LEE-TODO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+           PERFORM REVISAR-REGISTRO
+           UNTIL LEE-TODO = "1".
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+           PERFORM MOSTRAR-RESUMEN.
+           STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE EMPLEADOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+
+       COMPROBAR-ESTADO-ARCHIVO.
+           IF EMPLEADOS-ARCHIVO-STATUS NOT = "00" AND
+              EMPLEADOS-ARCHIVO-STATUS NOT = "97"
+               DISPLAY "Estado de archivo inesperado: "
+                       EMPLEADOS-ARCHIVO-STATUS.
+
+       REVISAR-REGISTRO.
+           ADD 1 TO CONT-REVISADOS.
+           PERFORM VALIDAR-REGISTRO-EMPLEADO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       VALIDAR-REGISTRO-EMPLEADO.
+           MOVE "S" TO REGISTRO-VALIDO.
+           IF EMPLEADOS-ID = ZEROES OR EMPLEADOS-ID = SPACE
+               MOVE "N" TO REGISTRO-VALIDO
+               DISPLAY "ID: " EMPLEADOS-ID
+                       " Excepcion: ID en blanco o a cero.".
+           IF EMPLEADOS-NOMBRE = SPACE
+               MOVE "N" TO REGISTRO-VALIDO
+               DISPLAY "ID: " EMPLEADOS-ID
+                       " Excepcion: nombre en blanco.".
+           IF EMPLEADOS-APELLIDOS = SPACE
+               MOVE "N" TO REGISTRO-VALIDO
+               DISPLAY "ID: " EMPLEADOS-ID
+                       " Excepcion: apellidos en blanco.".
+           PERFORM CALCULAR-EDAD.
+           IF EDAD-CALCULADA < 16 OR EDAD-CALCULADA > 99
+               MOVE "N" TO REGISTRO-VALIDO
+               DISPLAY "ID: " EMPLEADOS-ID
+                       " Excepcion: edad fuera de rango (16-99): "
+                       EDAD-CALCULADA.
+           IF REGISTRO-VALIDO = "N"
+               ADD 1 TO CONT-EXCEPCIONES.
+
+       LEE-SIGUIENTE-REGISTRO.
+           READ EMPLEADOS-ARCHIVO NEXT RECORD
+           AT END
+               MOVE "1" TO LEE-TODO.
+
+       CALCULAR-EDAD.
+           MOVE EMPLEADOS-FECHA-NACIMIENTO TO NACIMIENTO-FECHA.
+           COMPUTE EDAD-CALCULADA = HOY-ANIO - NACIMIENTO-ANIO.
+           IF HOY-MES < NACIMIENTO-MES OR
+              (HOY-MES = NACIMIENTO-MES AND
+               HOY-DIA < NACIMIENTO-DIA)
+               SUBTRACT 1 FROM EDAD-CALCULADA.
+
+       MOSTRAR-RESUMEN.
+           DISPLAY " ".
+           DISPLAY "RESUMEN DE INTEGRIDAD DE EMPLEADOS".
+           DISPLAY "Registros revisados: " CONT-REVISADOS.
+           DISPLAY "Registros con excepciones: " CONT-EXCEPCIONES.
+
+       END PROGRAM INFORME-INTEGRIDAD-EMPLEADOS.

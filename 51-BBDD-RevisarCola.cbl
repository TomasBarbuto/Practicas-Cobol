@@ -0,0 +1,231 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REVISAR-COLA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Archivo fisico en modo dinamico.
+       COPY "copybooks/28-PhFile.cbl".
+      *Archivo de auditoria de empleados.
+       COPY "copybooks/28-PhAuditoria.cbl".
+      *Archivo maestro de operadores autorizados.
+       COPY "copybooks/28-PhOperadores.cbl".
+      *Cola de revision de cambios diferidos.
+       COPY "copybooks/28-PhRevision.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      *Archivo logico.
+       COPY "copybooks/28-LoFile.cbl".
+      *Archivo de auditoria de empleados.
+       COPY "copybooks/28-LoAuditoria.cbl".
+      *Archivo maestro de operadores autorizados.
+       COPY "copybooks/28-LoOperadores.cbl".
+      *Cola de revision de cambios diferidos.
+       COPY "copybooks/28-LoRevision.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  OPERADOR-ID-ACTUAL PIC X(6).
+       01  OPERADOR-CLAVE-ENTRADA PIC X(10).
+       01  OPERADOR-AUTORIZADO PIC X.
+
+       77  FIN-REVISION PIC X.
+       77  DECISION-SUPERVISOR PIC X.
+       77  REGISTRO-ENCONTRADO PIC X.
+       77  CONT-APROBADOS PIC 9(5) COMP VALUE 0.
+       77  CONT-RECHAZADOS PIC 9(5) COMP VALUE 0.
+       77  CONT-DEJADOS-PENDIENTES PIC 9(5) COMP VALUE 0.
+       77  TIPO-AUDITORIA PIC X.
+
+       01  FECHA-DE-HOY PIC 9(8).
+
+      *Desglose de REVISION-VALOR-PROPUESTO, mismo layout que
+      *EMPLEADOS-REGISTRO, igual que en 44-BBDD-HistorialCambios.cbl.
+       01  PROPUESTO-REGISTRO.
+           05 PROPUESTO-ID PIC X(6).
+           05 PROPUESTO-NOMBRE PIC X(25).
+           05 PROPUESTO-APELLIDOS PIC X(25).
+           05 PROPUESTO-FECHA-NACIMIENTO PIC 9(8).
+           05 PROPUESTO-TELEFONO PIC X(12).
+           05 PROPUESTO-DIRECCION PIC X(35).
+           05 PROPUESTO-DEPARTAMENTO PIC X(4).
+           05 PROPUESTO-SALARIO PIC S9(7)V99.
+           05 PROPUESTO-FECHA-ALTA PIC 9(8).
+           05 PROPUESTO-CONTACTO-NOMBRE PIC X(25).
+           05 PROPUESTO-CONTACTO-PARENTESCO PIC X(15).
+           05 PROPUESTO-CONTACTO-TELEFONO PIC X(12).
+           05 PROPUESTO-ESTADO PIC X(01).
+
+      *Estado del archivo indexado de empleados.
+       COPY "copybooks/28-EstadoArchivo.cbl".
+      *Estado del archivo de auditoria.
+       COPY "copybooks/28-EstadoAuditoria.cbl".
+      *Estado del archivo maestro de operadores autorizados.
+       COPY "copybooks/28-EstadoOperadores.cbl".
+      *Estado de la cola de revision de cambios diferidos.
+       COPY "copybooks/28-EstadoRevision.cbl".
+
+       PROCEDURE DIVISION.
+
+       EMPIEZA-PROGRAMA.
+           ACCEPT FECHA-DE-HOY FROM DATE YYYYMMDD.
+           PERFORM VALIDAR-OPERADOR.
+           IF OPERADOR-AUTORIZADO = "S"
+               PERFORM PROCEDIMIENTO-DE-APERTURA
+               MOVE "N" TO FIN-REVISION
+               PERFORM LEER-SIGUIENTE-REVISION
+               PERFORM PROCESAR-REVISION
+               UNTIL FIN-REVISION = "S"
+               PERFORM PROCEDIMIENTO-DE-CIERRE
+               DISPLAY " "
+               DISPLAY "Aprobados: " CONT-APROBADOS
+               DISPLAY "Rechazados: " CONT-RECHAZADOS
+               DISPLAY "Dejados pendientes: " CONT-DEJADOS-PENDIENTES
+           ELSE
+               DISPLAY "Acceso denegado.".
+           STOP RUN.
+
+       VALIDAR-OPERADOR.
+           MOVE "N" TO OPERADOR-AUTORIZADO.
+           DISPLAY "ID de supervisor: ".
+           ACCEPT OPERADOR-ID-ACTUAL.
+           DISPLAY "Clave: ".
+           ACCEPT OPERADOR-CLAVE-ENTRADA.
+           OPEN INPUT OPERADORES-ARCHIVO.
+           MOVE OPERADOR-ID-ACTUAL TO OPERADORES-ID.
+           READ OPERADORES-ARCHIVO
+               INVALID KEY
+                   DISPLAY "Operador no reconocido."
+               NOT INVALID KEY
+                   IF OPERADORES-CLAVE = OPERADOR-CLAVE-ENTRADA
+                       MOVE "S" TO OPERADOR-AUTORIZADO
+                   ELSE
+                       DISPLAY "Clave incorrecta."
+           END-READ.
+           CLOSE OPERADORES-ARCHIVO.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           OPEN I-O REVISION-ARCHIVO.
+           OPEN I-O EMPLEADOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+           OPEN EXTEND EMPLEADOS-AUDITORIA.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE REVISION-ARCHIVO.
+           CLOSE EMPLEADOS-ARCHIVO.
+           CLOSE EMPLEADOS-AUDITORIA.
+
+       COMPROBAR-ESTADO-ARCHIVO.
+           IF EMPLEADOS-ARCHIVO-STATUS NOT = "00" AND
+              EMPLEADOS-ARCHIVO-STATUS NOT = "97"
+               DISPLAY "Estado de archivo inesperado: "
+                       EMPLEADOS-ARCHIVO-STATUS.
+
+       LEER-SIGUIENTE-REVISION.
+           READ REVISION-ARCHIVO NEXT RECORD
+               AT END
+                   MOVE "S" TO FIN-REVISION
+           END-READ.
+
+       PROCESAR-REVISION.
+           IF REVISION-PENDIENTE
+               PERFORM MOSTRAR-REVISION
+               PERFORM PREGUNTAR-DECISION
+               IF DECISION-SUPERVISOR = "A"
+                   PERFORM APLICAR-CAMBIO-APROBADO
+               ELSE
+                   IF DECISION-SUPERVISOR = "R"
+                       MOVE "R" TO REVISION-ESTADO
+                       REWRITE REVISION-REGISTRO
+                           INVALID KEY
+                               DISPLAY "Error al rechazar el registro "
+                                       "de revision."
+                       END-REWRITE
+                       ADD 1 TO CONT-RECHAZADOS
+                   ELSE
+                       ADD 1 TO CONT-DEJADOS-PENDIENTES.
+           PERFORM LEER-SIGUIENTE-REVISION.
+
+       MOSTRAR-REVISION.
+           MOVE REVISION-VALOR-PROPUESTO TO PROPUESTO-REGISTRO.
+           DISPLAY " ".
+           DISPLAY REVISION-FECHA " " REVISION-HORA
+                   " Operador: " REVISION-OPERADOR-ID.
+           DISPLAY "  Empleado: " REVISION-EMPLEADOS-ID.
+           DISPLAY "  Motivo: " REVISION-MOTIVO.
+           IF REVISION-BAJA
+               DISPLAY "  Tipo: baja de empleado pendiente."
+           ELSE
+               DISPLAY "  Tipo: modificacion pendiente."
+               DISPLAY "  Telefono propuesto: " PROPUESTO-TELEFONO.
+
+       PREGUNTAR-DECISION.
+           DISPLAY "A - Aprobar, R - Rechazar, otra tecla - dejar "
+                   "pendiente".
+           ACCEPT DECISION-SUPERVISOR.
+           IF DECISION-SUPERVISOR = "a"
+               MOVE "A" TO DECISION-SUPERVISOR.
+           IF DECISION-SUPERVISOR = "r"
+               MOVE "R" TO DECISION-SUPERVISOR.
+
+       APLICAR-CAMBIO-APROBADO.
+           MOVE REVISION-EMPLEADOS-ID TO EMPLEADOS-ID.
+           MOVE "S" TO REGISTRO-ENCONTRADO.
+           READ EMPLEADOS-ARCHIVO
+               INVALID KEY
+                   MOVE "N" TO REGISTRO-ENCONTRADO
+           END-READ.
+           IF REGISTRO-ENCONTRADO = "N"
+               DISPLAY "El empleado ya no existe, no se aplico el "
+                       "cambio."
+           ELSE
+               IF REVISION-BAJA
+                   PERFORM APLICAR-BAJA-APROBADA
+               ELSE
+                   PERFORM APLICAR-TELEFONO-APROBADO
+               MOVE "A" TO REVISION-ESTADO
+               REWRITE REVISION-REGISTRO
+                   INVALID KEY
+                       DISPLAY "Error al aprobar el registro de "
+                               "revision."
+               END-REWRITE
+               ADD 1 TO CONT-APROBADOS.
+
+       APLICAR-BAJA-APROBADA.
+           MOVE EMPLEADOS-REGISTRO TO REVISION-VALOR-ANTES.
+           MOVE "I" TO EMPLEADOS-ESTADO.
+           REWRITE EMPLEADOS-REGISTRO
+               INVALID KEY
+                   DISPLAY "Error dando de baja el registro de "
+                           "empleados."
+           END-REWRITE.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+           MOVE "B" TO TIPO-AUDITORIA.
+           PERFORM ESCRIBIR-AUDITORIA.
+
+       APLICAR-TELEFONO-APROBADO.
+           MOVE EMPLEADOS-REGISTRO TO REVISION-VALOR-ANTES.
+           MOVE REVISION-VALOR-PROPUESTO TO PROPUESTO-REGISTRO.
+           MOVE PROPUESTO-TELEFONO TO EMPLEADOS-TELEFONO.
+           REWRITE EMPLEADOS-REGISTRO
+               INVALID KEY
+                   DISPLAY "Error al actualizar el telefono del "
+                           "empleado."
+           END-REWRITE.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+           MOVE "M" TO TIPO-AUDITORIA.
+           PERFORM ESCRIBIR-AUDITORIA.
+
+       ESCRIBIR-AUDITORIA.
+           MOVE SPACE TO AUDITORIA-REGISTRO.
+           ACCEPT AUDITORIA-FECHA FROM DATE YYYYMMDD.
+           ACCEPT AUDITORIA-HORA FROM TIME.
+           MOVE TIPO-AUDITORIA TO AUDITORIA-OPERACION.
+           MOVE REVISION-EMPLEADOS-ID TO AUDITORIA-EMPLEADOS-ID.
+           MOVE OPERADOR-ID-ACTUAL TO AUDITORIA-OPERADOR-ID.
+           MOVE REVISION-VALOR-ANTES TO AUDITORIA-VALOR-ANTES.
+           MOVE EMPLEADOS-REGISTRO TO AUDITORIA-VALOR-DESPUES.
+           WRITE AUDITORIA-REGISTRO.
+
+       END PROGRAM REVISAR-COLA.

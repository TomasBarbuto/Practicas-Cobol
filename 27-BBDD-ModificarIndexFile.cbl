@@ -1,52 +1,161 @@
 
 
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CREATE-FILES.
+       PROGRAM-ID. MODIFICAR-EMPLEADOS.
 
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
       *    Archivo Fisico en Modo DYNAMIC.
        FILE-CONTROL.
-       COPY
-       "C:\Users\barbu\OneDrive\Escritorio\COBOL\CursoYT\28-PhFile.cbl".
+       COPY "copybooks/28-PhFile.cbl".
+      *    Archivo de auditoria de modificaciones.
+       COPY "copybooks/28-PhAuditoria.cbl".
+      *    Archivo maestro de departamentos.
+       COPY "copybooks/28-PhDepartamentos.cbl".
+      *    Archivo maestro de operadores autorizados.
+       COPY "copybooks/28-PhOperadores.cbl".
+      *    Cola de revision de cambios diferidos.
+       COPY "copybooks/28-PhRevision.cbl".
 
        DATA DIVISION.
        FILE SECTION.
       *    Archivo Logico.
-       COPY
-       "C:\Users\barbu\OneDrive\Escritorio\COBOL\CursoYT\28-LoFile.cbl".
+       COPY "copybooks/28-LoFile.cbl".
+      *    Archivo de auditoria de modificaciones.
+       COPY "copybooks/28-LoAuditoria.cbl".
+      *    Archivo maestro de departamentos.
+       COPY "copybooks/28-LoDepartamentos.cbl".
+      *    Archivo maestro de operadores autorizados.
+       COPY "copybooks/28-LoOperadores.cbl".
+      *    Cola de revision de cambios diferidos.
+       COPY "copybooks/28-LoRevision.cbl".
 
        WORKING-STORAGE SECTION.
+      *    Estado del archivo de auditoria.
+       COPY "copybooks/28-EstadoAuditoria.cbl".
+      *    Estado del archivo maestro de departamentos.
+       COPY "copybooks/28-EstadoDepartamentos.cbl".
+      *    Estado del archivo maestro de operadores autorizados.
+       COPY "copybooks/28-EstadoOperadores.cbl".
+      *    Estado de la cola de revision de cambios diferidos.
+       COPY "copybooks/28-EstadoRevision.cbl".
+
+       01  OPERADOR-ID-ACTUAL PIC X(6).
+       01  OPERADOR-CLAVE-ENTRADA PIC X(10).
+       01  OPERADOR-AUTORIZADO PIC X.
+
+       01  REGISTRO-ANTES PIC X(185).
+       01  REGISTRO-EDITADO PIC X(185).
+       01  REGISTRO-ACTUAL PIC X(185).
+       01  CONFLICTO-DETECTADO PIC X.
+       01  CONT-REGISTROS-ACTUALIZADOS PIC 9(5) COMP VALUE 0.
+       01  CONT-REGISTROS-ENCOLADOS PIC 9(5) COMP VALUE 0.
+       01  TELEFONO-ANTES-DEL-CAMBIO PIC X(12).
+
+      *    Cache de los ultimos registros consultados en esta sesion,
+      *    para no volver a leer del disco un ID que ya se pidio antes.
+       01  TABLA-CACHE.
+           05 CACHE-FILA OCCURS 10 TIMES.
+               10 CACHE-ID PIC X(6).
+               10 CACHE-REGISTRO PIC X(185).
+       01  CACHE-TOTAL PIC 9(2) COMP VALUE 0.
+       01  CACHE-SIGUIENTE PIC 9(2) COMP VALUE 1.
+       01  CACHE-POS PIC 9(2) COMP.
+       01  CACHE-ENCONTRADO PIC X.
 
        01  IDENTIFICADOR PIC X(36)
-           VALUE "Introduce un ID del nuevo empleado: ".
+           VALUE "Introduce el ID del empleado a modificar: ".
        01  NOMBRE PIC X(33)
-           VALUE "Introduce un nombre de empleado: ".
+           VALUE "Nuevo nombre de empleado: ".
        01  APELLIDOS PIC X(25)
-           VALUE "Introduce los apellidos: ".
-       01  EDAD PIC X(19)
-           VALUE "Introduce la edad: ".
+           VALUE "Nuevos apellidos: ".
+       01  FECHA-NACIMIENTO PIC X(37)
+           VALUE "Nueva fecha de nacimiento (AAAAMMDD): ".
        01  TELEFONO PIC X(33)
-           VALUE "Introduce un número de teléfono: ".
+           VALUE "Nuevo número de teléfono: ".
        01  DIRECCION PIC X(25)
-           VALUE "Introduce una dirección: ".
+           VALUE "Nueva dirección: ".
+       01  DEPARTAMENTO PIC X(33)
+           VALUE "Nuevo codigo de departamento: ".
+       01  CONTACTO-NOMBRE PIC X(37)
+           VALUE "Nuevo contacto de emergencia: ".
+       01  CONTACTO-PARENTESCO PIC X(15)
+           VALUE "Nuevo parentesco: ".
+       01  CONTACTO-TELEFONO PIC X(37)
+           VALUE "Nuevo telefono de emergencia: ".
 
        01  SI-NO PIC X.
-       01  ENTRADA PIC X.
+       01  REGISTRO-ENCONTRADO PIC X.
+       01  TELEFONO-VALIDO PIC X.
+
+       01  NOMBRE-NUEVO PIC X(25).
+       01  APELLIDOS-NUEVO PIC X(25).
+       01  FECHA-NACIMIENTO-NUEVA PIC X(8).
+       01  TELEFONO-NUEVO PIC X(12).
+       01  DIRECCION-NUEVA PIC X(35).
+       01  DEPARTAMENTO-NUEVO PIC X(4).
+       01  CONTACTO-NOMBRE-NUEVO PIC X(25).
+       01  CONTACTO-PARENTESCO-NUEVO PIC X(15).
+       01  CONTACTO-TELEFONO-NUEVO PIC X(12).
+
+       01  FECHA-DE-HOY PIC 9(8).
+       01  FECHA-DE-HOY-R REDEFINES FECHA-DE-HOY.
+           05 HOY-ANIO PIC 9(4).
+           05 HOY-MES PIC 9(2).
+           05 HOY-DIA PIC 9(2).
+
+       01  NACIMIENTO-FECHA PIC 9(8).
+       01  NACIMIENTO-FECHA-R REDEFINES NACIMIENTO-FECHA.
+           05 NACIMIENTO-ANIO PIC 9(4).
+           05 NACIMIENTO-MES PIC 9(2).
+           05 NACIMIENTO-DIA PIC 9(2).
+       01  EDAD-CALCULADA PIC 9(3).
+           88 EDAD-EN-RANGO-VALIDO VALUE 16 THRU 99.
+
+      *    Estado del archivo indexado de empleados.
+       COPY "copybooks/28-EstadoArchivo.cbl".
 
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
        PROGRAM-BEGIN.
 
-       PERFORM PROCEDIMIENTO-DE-APERTURA.
-       MOVE "S" TO SI-NO.
-       PERFORM AGREGAR-REGISTROS
-       UNTIL SI-NO = "N".
-       PERFORM PROCEDIMIENTO-DE-CIERRE.
+       ACCEPT FECHA-DE-HOY FROM DATE YYYYMMDD.
+       PERFORM VALIDAR-OPERADOR.
+       IF OPERADOR-AUTORIZADO = "S"
+           PERFORM PROCEDIMIENTO-DE-APERTURA
+           MOVE "S" TO SI-NO
+           PERFORM ACTUALIZAR-REGISTROS
+           UNTIL SI-NO = "N"
+           PERFORM PROCEDIMIENTO-DE-CIERRE
+           DISPLAY "Registros actualizados en esta ejecucion: "
+                   CONT-REGISTROS-ACTUALIZADOS
+           DISPLAY "Cambios encolados para revision: "
+                   CONT-REGISTROS-ENCOLADOS
+       ELSE
+           DISPLAY "Acceso denegado.".
 
        PROGRAM-DONE.
-       STOP RUN.
+       GOBACK.
+
+       VALIDAR-OPERADOR.
+       MOVE "N" TO OPERADOR-AUTORIZADO.
+       DISPLAY "ID de operador: ".
+       ACCEPT OPERADOR-ID-ACTUAL.
+       DISPLAY "Clave: ".
+       ACCEPT OPERADOR-CLAVE-ENTRADA.
+       OPEN INPUT OPERADORES-ARCHIVO.
+       MOVE OPERADOR-ID-ACTUAL TO OPERADORES-ID.
+       READ OPERADORES-ARCHIVO
+           INVALID KEY
+               DISPLAY "Operador no reconocido."
+           NOT INVALID KEY
+               IF OPERADORES-CLAVE = OPERADOR-CLAVE-ENTRADA
+                   MOVE "S" TO OPERADOR-AUTORIZADO
+               ELSE
+                   DISPLAY "Clave incorrecta."
+       END-READ.
+       CLOSE OPERADORES-ARCHIVO.
 
        PROCEDIMIENTO-DE-APERTURA.
       * Abrimos el archivo, podemos usar:
@@ -57,47 +166,275 @@
       * OUTPUT -> Si existe lo remplaza y sino lo crea y añade nuevos registros.
 
        OPEN I-O EMPLEADOS-ARCHIVO.
+       PERFORM COMPROBAR-ESTADO-ARCHIVO.
+       OPEN EXTEND EMPLEADOS-AUDITORIA.
+       OPEN INPUT DEPARTAMENTOS-ARCHIVO.
+       PERFORM ABRIR-REVISION.
 
        PROCEDIMIENTO-DE-CIERRE.
        CLOSE EMPLEADOS-ARCHIVO.
+       PERFORM COMPROBAR-ESTADO-ARCHIVO.
+       CLOSE EMPLEADOS-AUDITORIA.
+       CLOSE DEPARTAMENTOS-ARCHIVO.
+       CLOSE REVISION-ARCHIVO.
+
+       ABRIR-REVISION.
+      *La cola de revision es un archivo indexado igual que el de
+      *empleados. Si todavia no existe la creamos antes de abrirla en
+      *modo aleatorio.
+       OPEN I-O REVISION-ARCHIVO.
+       IF REVISION-ARCHIVO-STATUS = "35"
+           OPEN OUTPUT REVISION-ARCHIVO
+           CLOSE REVISION-ARCHIVO
+           OPEN I-O REVISION-ARCHIVO.
 
-       AGREGAR-REGISTROS.
-       MOVE "N" TO ENTRADA.
-       PERFORM OBTENER-CAMPOS
-       UNTIL ENTRADA = "S".
-       PERFORM ESCRIBIR-REGISTRO.
+       COMPROBAR-ESTADO-ARCHIVO.
+           IF EMPLEADOS-ARCHIVO-STATUS NOT = "00" AND
+              EMPLEADOS-ARCHIVO-STATUS NOT = "97"
+               DISPLAY "Estado de archivo inesperado: "
+                       EMPLEADOS-ARCHIVO-STATUS.
+
+       ACTUALIZAR-REGISTROS.
+       PERFORM OBTENER-ID-EMPLEADO.
+       PERFORM LEER-REGISTRO-EXISTENTE.
+       IF REGISTRO-ENCONTRADO = "S"
+           MOVE EMPLEADOS-REGISTRO TO REGISTRO-ANTES
+           PERFORM MOSTRAR-CAMPOS-ACTUALES
+           PERFORM OBTENER-CAMPOS
+           PERFORM REESCRIBIR-REGISTRO
+       ELSE
+           DISPLAY "No existe ningun empleado con ese ID.".
        PERFORM REINICIAR.
 
-       OBTENER-CAMPOS.
-       MOVE SPACE TO EMPLEADOS-REGISTRO.
+       OBTENER-ID-EMPLEADO.
        DISPLAY IDENTIFICADOR " ? ".
        ACCEPT EMPLEADOS-ID.
+
+       LEER-REGISTRO-EXISTENTE.
+       PERFORM BUSCAR-EN-CACHE.
+       IF CACHE-ENCONTRADO = "S"
+           MOVE "S" TO REGISTRO-ENCONTRADO
+       ELSE
+           MOVE "S" TO REGISTRO-ENCONTRADO
+           READ EMPLEADOS-ARCHIVO
+               INVALID KEY
+                   MOVE "N" TO REGISTRO-ENCONTRADO
+           END-READ
+           IF REGISTRO-ENCONTRADO = "S"
+               PERFORM GUARDAR-EN-CACHE.
+
+       BUSCAR-EN-CACHE.
+       MOVE "N" TO CACHE-ENCONTRADO.
+       MOVE 1 TO CACHE-POS.
+       PERFORM COMPARAR-FILA-CACHE
+       UNTIL CACHE-POS > CACHE-TOTAL OR CACHE-ENCONTRADO = "S".
+
+       COMPARAR-FILA-CACHE.
+       IF CACHE-ID (CACHE-POS) = EMPLEADOS-ID
+           MOVE CACHE-REGISTRO (CACHE-POS) TO EMPLEADOS-REGISTRO
+           MOVE "S" TO CACHE-ENCONTRADO.
+       ADD 1 TO CACHE-POS.
+
+       GUARDAR-EN-CACHE.
+       IF CACHE-TOTAL < 10
+           ADD 1 TO CACHE-TOTAL
+           MOVE EMPLEADOS-ID TO CACHE-ID (CACHE-TOTAL)
+           MOVE EMPLEADOS-REGISTRO TO CACHE-REGISTRO (CACHE-TOTAL)
+       ELSE
+           MOVE EMPLEADOS-ID TO CACHE-ID (CACHE-SIGUIENTE)
+           MOVE EMPLEADOS-REGISTRO TO CACHE-REGISTRO (CACHE-SIGUIENTE)
+           ADD 1 TO CACHE-SIGUIENTE
+           IF CACHE-SIGUIENTE > 10
+               MOVE 1 TO CACHE-SIGUIENTE.
+
+       ACTUALIZAR-FILA-CACHE.
+       MOVE "N" TO CACHE-ENCONTRADO.
+       MOVE 1 TO CACHE-POS.
+       PERFORM ACTUALIZAR-FILA-CACHE-UNA
+       UNTIL CACHE-POS > CACHE-TOTAL OR CACHE-ENCONTRADO = "S".
+
+       ACTUALIZAR-FILA-CACHE-UNA.
+       IF CACHE-ID (CACHE-POS) = EMPLEADOS-ID
+           MOVE EMPLEADOS-REGISTRO TO CACHE-REGISTRO (CACHE-POS)
+           MOVE "S" TO CACHE-ENCONTRADO.
+       ADD 1 TO CACHE-POS.
+
+       MOSTRAR-CAMPOS-ACTUALES.
+       PERFORM CALCULAR-EDAD.
+       DISPLAY " ".
+       DISPLAY "Datos actuales del empleado " EMPLEADOS-ID ":".
+       DISPLAY "Nombre: " EMPLEADOS-NOMBRE.
+       DISPLAY "Apellidos: " EMPLEADOS-APELLIDOS.
+       DISPLAY "Edad: " EDAD-CALCULADA.
+       DISPLAY "Telefono: " EMPLEADOS-TELEFONO.
+       DISPLAY "Direccion: " EMPLEADOS-DIRECCION.
+       DISPLAY "Departamento: " EMPLEADOS-DEPARTAMENTO.
+       DISPLAY "Salario: " EMPLEADOS-SALARIO.
+       DISPLAY "Fecha de alta: " EMPLEADOS-FECHA-ALTA.
+       DISPLAY "Contacto de emergencia: " EMPLEADOS-CONTACTO-NOMBRE.
+       DISPLAY "Parentesco: " EMPLEADOS-CONTACTO-PARENTESCO.
+       DISPLAY "Telefono de emergencia: "
+               EMPLEADOS-CONTACTO-TELEFONO.
+       DISPLAY "Deja un campo en blanco para conservar el valor "
+               "actual.".
+
+       OBTENER-CAMPOS.
+       MOVE SPACE TO NOMBRE-NUEVO APELLIDOS-NUEVO
+           FECHA-NACIMIENTO-NUEVA
+           TELEFONO-NUEVO DIRECCION-NUEVA DEPARTAMENTO-NUEVO
+           CONTACTO-NOMBRE-NUEVO CONTACTO-PARENTESCO-NUEVO
+           CONTACTO-TELEFONO-NUEVO.
        DISPLAY NOMBRE " ? ".
-       ACCEPT EMPLEADOS-NOMBRE.
+       ACCEPT NOMBRE-NUEVO.
+       IF NOMBRE-NUEVO NOT = SPACE
+           MOVE NOMBRE-NUEVO TO EMPLEADOS-NOMBRE.
        DISPLAY APELLIDOS " ? ".
-       ACCEPT EMPLEADOS-APELLIDOS.
-       DISPLAY EDAD " ? ".
-       ACCEPT EMPLEADOS-EDAD.
-       DISPLAY TELEFONO "?".
-       ACCEPT EMPLEADOS-TELEFONO
-       DISPLAY DIRECCION.
-       ACCEPT EMPLEADOS-DIRECCION.
-       PERFORM CONTINUAR.
-
-       CONTINUAR.
-       MOVE "S" TO ENTRADA.
-       IF  EMPLEADOS-NOMBRE = SPACE
-       MOVE "N" TO ENTRADA.
-
-       ESCRIBIR-REGISTRO.
-       WRITE EMPLEADOS-REGISTRO.
+       ACCEPT APELLIDOS-NUEVO.
+       IF APELLIDOS-NUEVO NOT = SPACE
+           MOVE APELLIDOS-NUEVO TO EMPLEADOS-APELLIDOS.
+       DISPLAY FECHA-NACIMIENTO " ? ".
+       ACCEPT FECHA-NACIMIENTO-NUEVA.
+       IF FECHA-NACIMIENTO-NUEVA NOT = SPACE
+           PERFORM VALIDAR-FECHA-NACIMIENTO-NUEVA.
+       PERFORM OBTENER-TELEFONO-NUEVO.
+       IF TELEFONO-NUEVO NOT = SPACE
+           MOVE TELEFONO-NUEVO TO EMPLEADOS-TELEFONO.
+       DISPLAY DIRECCION " ? ".
+       ACCEPT DIRECCION-NUEVA.
+       IF DIRECCION-NUEVA NOT = SPACE
+           MOVE DIRECCION-NUEVA TO EMPLEADOS-DIRECCION.
+       DISPLAY DEPARTAMENTO " ? ".
+       ACCEPT DEPARTAMENTO-NUEVO.
+       IF DEPARTAMENTO-NUEVO NOT = SPACE
+           PERFORM VALIDAR-DEPARTAMENTO-NUEVO.
+       DISPLAY CONTACTO-NOMBRE " ? ".
+       ACCEPT CONTACTO-NOMBRE-NUEVO.
+       IF CONTACTO-NOMBRE-NUEVO NOT = SPACE
+           MOVE CONTACTO-NOMBRE-NUEVO TO EMPLEADOS-CONTACTO-NOMBRE.
+       DISPLAY CONTACTO-PARENTESCO " ? ".
+       ACCEPT CONTACTO-PARENTESCO-NUEVO.
+       IF CONTACTO-PARENTESCO-NUEVO NOT = SPACE
+           MOVE CONTACTO-PARENTESCO-NUEVO
+               TO EMPLEADOS-CONTACTO-PARENTESCO.
+       DISPLAY CONTACTO-TELEFONO " ? ".
+       ACCEPT CONTACTO-TELEFONO-NUEVO.
+       IF CONTACTO-TELEFONO-NUEVO NOT = SPACE
+           MOVE CONTACTO-TELEFONO-NUEVO TO EMPLEADOS-CONTACTO-TELEFONO.
+
+       OBTENER-TELEFONO-NUEVO.
+       DISPLAY TELEFONO " ? ".
+       ACCEPT TELEFONO-NUEVO.
+       IF TELEFONO-NUEVO NOT = SPACE
+           IF TELEFONO-NUEVO (10:3) NOT = SPACE OR
+              TELEFONO-NUEVO (1:9) NOT NUMERIC
+               DISPLAY "Telefono invalido, debe tener 9 digitos "
+                       "numericos."
+               DISPLAY "El cambio de telefono queda pendiente de "
+                       "revision por un supervisor, se conserva el "
+                       "valor actual por ahora."
+               PERFORM ENCOLAR-REVISION-TELEFONO
+               MOVE SPACE TO TELEFONO-NUEVO.
+
+       ENCOLAR-REVISION-TELEFONO.
+       MOVE SPACE TO REVISION-REGISTRO.
+       MOVE EMPLEADOS-ID TO REVISION-EMPLEADOS-ID.
+       ACCEPT REVISION-FECHA FROM DATE YYYYMMDD.
+       ACCEPT REVISION-HORA FROM TIME.
+       MOVE "M" TO REVISION-TIPO.
+       MOVE OPERADOR-ID-ACTUAL TO REVISION-OPERADOR-ID.
+       MOVE "TELEFONO INVALIDO" TO REVISION-MOTIVO.
+       MOVE REGISTRO-ANTES TO REVISION-VALOR-ANTES.
+       MOVE EMPLEADOS-TELEFONO TO TELEFONO-ANTES-DEL-CAMBIO.
+       MOVE TELEFONO-NUEVO TO EMPLEADOS-TELEFONO.
+       MOVE EMPLEADOS-REGISTRO TO REVISION-VALOR-PROPUESTO.
+       MOVE TELEFONO-ANTES-DEL-CAMBIO TO EMPLEADOS-TELEFONO.
+       MOVE "P" TO REVISION-ESTADO.
+       WRITE REVISION-REGISTRO
+           INVALID KEY
+               DISPLAY "Error al encolar el telefono para revision."
+       END-WRITE.
+       ADD 1 TO CONT-REGISTROS-ENCOLADOS.
+
+       VALIDAR-FECHA-NACIMIENTO-NUEVA.
+       MOVE FECHA-NACIMIENTO-NUEVA TO NACIMIENTO-FECHA.
+       COMPUTE EDAD-CALCULADA = HOY-ANIO - NACIMIENTO-ANIO.
+       IF HOY-MES < NACIMIENTO-MES OR
+          (HOY-MES = NACIMIENTO-MES AND HOY-DIA < NACIMIENTO-DIA)
+           SUBTRACT 1 FROM EDAD-CALCULADA.
+       IF NOT EDAD-EN-RANGO-VALIDO
+           DISPLAY "Edad fuera de rango, debe estar entre 16 y 99 "
+                   "anios, se conserva la fecha actual."
+       ELSE
+           MOVE FECHA-NACIMIENTO-NUEVA TO EMPLEADOS-FECHA-NACIMIENTO.
+
+       VALIDAR-DEPARTAMENTO-NUEVO.
+       MOVE DEPARTAMENTO-NUEVO TO DEPARTAMENTOS-CODIGO.
+       READ DEPARTAMENTOS-ARCHIVO
+           INVALID KEY
+               DISPLAY "No existe ningun departamento con ese codigo, "
+                       "se conserva el actual."
+           NOT INVALID KEY
+               MOVE DEPARTAMENTO-NUEVO TO EMPLEADOS-DEPARTAMENTO
+       END-READ.
+
+       CALCULAR-EDAD.
+       MOVE EMPLEADOS-FECHA-NACIMIENTO TO NACIMIENTO-FECHA.
+       COMPUTE EDAD-CALCULADA = HOY-ANIO - NACIMIENTO-ANIO.
+       IF HOY-MES < NACIMIENTO-MES OR
+          (HOY-MES = NACIMIENTO-MES AND HOY-DIA < NACIMIENTO-DIA)
+           SUBTRACT 1 FROM EDAD-CALCULADA.
+
+       REESCRIBIR-REGISTRO.
+       MOVE EMPLEADOS-REGISTRO TO REGISTRO-EDITADO.
+       MOVE "N" TO CONFLICTO-DETECTADO.
+       READ EMPLEADOS-ARCHIVO
+           INVALID KEY
+               DISPLAY "El registro ya no existe, no se guardaron "
+                       "los cambios."
+               MOVE "S" TO CONFLICTO-DETECTADO
+       END-READ.
+       IF CONFLICTO-DETECTADO = "N"
+           MOVE EMPLEADOS-REGISTRO TO REGISTRO-ACTUAL
+           IF REGISTRO-ACTUAL NOT = REGISTRO-ANTES
+               DISPLAY "Otro usuario modifico este registro mientras "
+                       "tanto, no se guardaron los cambios."
+               MOVE "S" TO CONFLICTO-DETECTADO.
+       IF CONFLICTO-DETECTADO = "N"
+           MOVE REGISTRO-EDITADO TO EMPLEADOS-REGISTRO
+           REWRITE EMPLEADOS-REGISTRO
+               INVALID KEY
+                   DISPLAY "Error al actualizar el registro de "
+                           "empleados."
+           END-REWRITE
+           PERFORM COMPROBAR-ESTADO-ARCHIVO
+           PERFORM ESCRIBIR-AUDITORIA
+           PERFORM ACTUALIZAR-FILA-CACHE
+           ADD 1 TO CONT-REGISTROS-ACTUALIZADOS.
+
+       ESCRIBIR-AUDITORIA.
+       MOVE SPACE TO AUDITORIA-REGISTRO.
+       ACCEPT AUDITORIA-FECHA FROM DATE YYYYMMDD.
+       ACCEPT AUDITORIA-HORA FROM TIME.
+       MOVE "M" TO AUDITORIA-OPERACION.
+       MOVE EMPLEADOS-ID TO AUDITORIA-EMPLEADOS-ID.
+       MOVE OPERADOR-ID-ACTUAL TO AUDITORIA-OPERADOR-ID.
+       MOVE REGISTRO-ANTES TO AUDITORIA-VALOR-ANTES.
+       MOVE EMPLEADOS-REGISTRO TO AUDITORIA-VALOR-DESPUES.
+       WRITE AUDITORIA-REGISTRO.
 
        REINICIAR.
-       DISPLAY "¿Desea almacenar otro registro en la base de datos?".
+       MOVE SPACE TO SI-NO.
+       PERFORM PREGUNTAR-SI-NO
+       UNTIL SI-NO = "S" OR SI-NO = "N".
+
+       PREGUNTAR-SI-NO.
+       DISPLAY "¿Desea modificar otro empleado?".
        ACCEPT SI-NO.
        IF SI-NO = "s"
-       MOVE "S" TO SI-NO.
-       IF SI-NO NOT = "S"
-       MOVE "N" TO SI-NO.
+           MOVE "S" TO SI-NO.
+       IF SI-NO = "n"
+           MOVE "N" TO SI-NO.
+       IF SI-NO NOT = "S" AND SI-NO NOT = "N"
+           DISPLAY "Debes introducir S/N.".
 
-       END PROGRAM CREATE-FILES.
+       END PROGRAM MODIFICAR-EMPLEADOS.

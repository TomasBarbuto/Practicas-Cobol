@@ -0,0 +1,86 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTA-DEPARTAMENTOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Archivo fisico en modo dinamico.
+       COPY "copybooks/28-PhDepartamentos.cbl".
+      *Archivo fisico en modo dinamico.
+       COPY "copybooks/28-PhFile.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      *Archivo logico.
+       COPY "copybooks/28-LoDepartamentos.cbl".
+      *Archivo logico.
+       COPY "copybooks/28-LoFile.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  SI-NO PIC X.
+       77  RESPONSABLE-VALIDO PIC X.
+      *Estado del archivo maestro de departamentos.
+       COPY "copybooks/28-EstadoDepartamentos.cbl".
+      *Estado del archivo indexado de empleados.
+       COPY "copybooks/28-EstadoArchivo.cbl".
+
+       PROCEDURE DIVISION.
+
+       EMPIEZA-PROGRAMA.
+           OPEN I-O DEPARTAMENTOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           MOVE "S" TO SI-NO.
+           PERFORM AGREGAR-DEPARTAMENTO
+           UNTIL SI-NO = "N".
+           CLOSE DEPARTAMENTOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+           CLOSE EMPLEADOS-ARCHIVO.
+           STOP RUN.
+
+       COMPROBAR-ESTADO-ARCHIVO.
+           IF DEPARTAMENTOS-ARCHIVO-STATUS NOT = "00" AND
+              DEPARTAMENTOS-ARCHIVO-STATUS NOT = "97"
+               DISPLAY "Estado de archivo inesperado: "
+                       DEPARTAMENTOS-ARCHIVO-STATUS.
+
+       AGREGAR-DEPARTAMENTO.
+           MOVE SPACE TO DEPARTAMENTOS-REGISTRO.
+           DISPLAY "Codigo de departamento (4 caracteres): ".
+           ACCEPT DEPARTAMENTOS-CODIGO.
+           DISPLAY "Nombre del departamento: ".
+           ACCEPT DEPARTAMENTOS-NOMBRE.
+           DISPLAY "Nombre del responsable del departamento: ".
+           ACCEPT DEPARTAMENTOS-RESPONSABLE.
+           PERFORM OBTENER-RESPONSABLE-ID.
+           WRITE DEPARTAMENTOS-REGISTRO
+               INVALID KEY
+                   DISPLAY "Ya existe un departamento con ese codigo."
+           END-WRITE.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+           DISPLAY "¿Desea dar de alta otro departamento?".
+           ACCEPT SI-NO.
+           IF SI-NO = "s"
+               MOVE "S" TO SI-NO.
+           IF SI-NO NOT = "S"
+               MOVE "N" TO SI-NO.
+
+       OBTENER-RESPONSABLE-ID.
+           MOVE "N" TO RESPONSABLE-VALIDO.
+           PERFORM SOLICITAR-RESPONSABLE-ID
+           UNTIL RESPONSABLE-VALIDO = "S".
+
+       SOLICITAR-RESPONSABLE-ID.
+           DISPLAY "ID de empleado del responsable: ".
+           ACCEPT DEPARTAMENTOS-RESPONSABLE-ID.
+           MOVE DEPARTAMENTOS-RESPONSABLE-ID TO EMPLEADOS-ID.
+           READ EMPLEADOS-ARCHIVO
+               INVALID KEY
+                   DISPLAY "No existe ningun empleado con ese ID."
+                   MOVE "N" TO RESPONSABLE-VALIDO
+               NOT INVALID KEY
+                   MOVE "S" TO RESPONSABLE-VALIDO
+           END-READ.
+
+       END PROGRAM ALTA-DEPARTAMENTOS.

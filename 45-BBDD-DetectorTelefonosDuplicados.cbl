@@ -0,0 +1,100 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DETECTOR-TELEFONOS-DUPLICADOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Archivo fisico en modo dinamico.
+       COPY "copybooks/28-PhFile.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      *Archivo logico.
+       COPY "copybooks/28-LoFile.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  LEE-TODO PIC X.
+       77  SUB-I PIC 9(4) COMP VALUE 0.
+       77  SUB-J PIC 9(4) COMP VALUE 0.
+       77  CONT-EMPLEADOS PIC 9(4) COMP VALUE 0.
+       77  CONT-COINCIDENCIAS PIC 9(4) COMP VALUE 0.
+       77  AVISO-TABLA-LLENA PIC X VALUE "N".
+
+       01  TABLA-EMPLEADOS.
+           05 TABLA-FILA OCCURS 500 TIMES.
+               10 TABLA-ID PIC X(6).
+               10 TABLA-TELEFONO PIC X(12).
+
+      *Estado del archivo indexado de empleados.
+       COPY "copybooks/28-EstadoArchivo.cbl".
+
+       PROCEDURE DIVISION.
+
+       EMPIEZA-PROGRAMA.
+           PERFORM PROCEDIMIENTO-DE-APERTURA.
+           MOVE "0" TO LEE-TODO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+           PERFORM CARGAR-TABLA
+           UNTIL LEE-TODO = "1".
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+           PERFORM BUSCAR-TELEFONOS-DUPLICADOS.
+           IF CONT-COINCIDENCIAS = 0
+               DISPLAY "No se encontraron telefonos duplicados.".
+           STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE EMPLEADOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+
+       COMPROBAR-ESTADO-ARCHIVO.
+           IF EMPLEADOS-ARCHIVO-STATUS NOT = "00" AND
+              EMPLEADOS-ARCHIVO-STATUS NOT = "97"
+               DISPLAY "Estado de archivo inesperado: "
+                       EMPLEADOS-ARCHIVO-STATUS.
+
+       CARGAR-TABLA.
+           IF EMPLEADOS-ACTIVO AND CONT-EMPLEADOS < 500
+               ADD 1 TO CONT-EMPLEADOS
+               MOVE EMPLEADOS-ID TO TABLA-ID (CONT-EMPLEADOS)
+               MOVE EMPLEADOS-TELEFONO
+                   TO TABLA-TELEFONO (CONT-EMPLEADOS)
+           ELSE
+               IF EMPLEADOS-ACTIVO AND AVISO-TABLA-LLENA = "N"
+                   DISPLAY "Aviso: mas de 500 empleados activos, la "
+                           "deteccion de duplicados no incluye los "
+                           "siguientes."
+                   MOVE "S" TO AVISO-TABLA-LLENA.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       LEE-SIGUIENTE-REGISTRO.
+           READ EMPLEADOS-ARCHIVO NEXT RECORD
+           AT END
+           MOVE "1" TO LEE-TODO.
+
+       BUSCAR-TELEFONOS-DUPLICADOS.
+           DISPLAY " ".
+           DISPLAY "TELEFONOS COMPARTIDOS ENTRE EMPLEADOS DISTINTOS".
+           MOVE 1 TO SUB-I.
+           PERFORM COMPARAR-CONTRA-RESTO
+           UNTIL SUB-I >= CONT-EMPLEADOS.
+
+       COMPARAR-CONTRA-RESTO.
+           COMPUTE SUB-J = SUB-I + 1.
+           PERFORM COMPARAR-UN-PAR
+           UNTIL SUB-J > CONT-EMPLEADOS.
+           ADD 1 TO SUB-I.
+
+       COMPARAR-UN-PAR.
+           IF TABLA-TELEFONO (SUB-I) = TABLA-TELEFONO (SUB-J)
+               ADD 1 TO CONT-COINCIDENCIAS
+               DISPLAY "Telefono " TABLA-TELEFONO (SUB-I)
+                       " compartido por " TABLA-ID (SUB-I)
+                       " y " TABLA-ID (SUB-J).
+           ADD 1 TO SUB-J.
+
+       END PROGRAM DETECTOR-TELEFONOS-DUPLICADOS.

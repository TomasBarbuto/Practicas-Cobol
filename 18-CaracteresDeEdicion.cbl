@@ -13,6 +13,9 @@
        01  NUM1 PIC 9(4) VALUE 1000.
        01  NUM2 PIC 9(4) VALUE 2000.
        01  RESULTADO PIC Z(5).
+      *    Ejemplo de picture editada para importes monetarios.
+       01  IMPORTE PIC S9(7)V99 VALUE 123456.78.
+       01  IMPORTE-EDITADO PIC $$$$,$$9.99.
        PROCEDURE DIVISION.
 
       *    Los valores de pic que esten con . no se usan matematicamente.
@@ -22,5 +25,8 @@
            COMPUTE RESULTADO = NUM1 + NUM2.
            DISPLAY RESULTADO.
 
+           MOVE IMPORTE TO IMPORTE-EDITADO.
+           DISPLAY IMPORTE-EDITADO.
+
            STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.

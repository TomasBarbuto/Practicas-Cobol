@@ -34,7 +34,10 @@
            NEGATIVOS-POSITIVOS-DECIMALES.
                MOVE 10.15 TO NUM1.
                MOVE 2 TO NUM2.
-               COMPUTE RESULTADO = NUM1 * NUM2.
+               COMPUTE RESULTADO = NUM1 * NUM2
+                   ON SIZE ERROR
+                       DISPLAY "El resultado no entra en RESULTADO."
+               END-COMPUTE.
                DISPLAY RESULTADO.
 
             STOP RUN.

@@ -0,0 +1,200 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGA-CORRECCIONES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Archivo fisico en modo dinamico.
+       COPY "copybooks/28-PhFile.cbl".
+      *Archivo de auditoria de modificaciones.
+       COPY "copybooks/28-PhAuditoria.cbl".
+      *Archivo maestro de departamentos.
+       COPY "copybooks/28-PhDepartamentos.cbl".
+      *Archivo de transacciones de correccion de RRHH.
+       COPY "copybooks/28-PhCorreccion.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      *Archivo logico.
+       COPY "copybooks/28-LoFile.cbl".
+      *Archivo de auditoria de modificaciones.
+       COPY "copybooks/28-LoAuditoria.cbl".
+      *Archivo maestro de departamentos.
+       COPY "copybooks/28-LoDepartamentos.cbl".
+      *Archivo de transacciones de correccion de RRHH.
+       COPY "copybooks/28-LoCorreccion.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  LEE-TODO PIC X.
+       77  REGISTRO-ENCONTRADO PIC X.
+       77  CONT-REGISTROS-ACTUALIZADOS PIC 9(5) COMP VALUE 0.
+       77  CONT-REGISTROS-NO-ENCONTRADOS PIC 9(5) COMP VALUE 0.
+
+       01  REGISTRO-ANTES PIC X(185).
+       01  OPERADOR-SESION PIC X(6).
+
+       01  FECHA-DE-HOY PIC 9(8).
+       01  FECHA-DE-HOY-R REDEFINES FECHA-DE-HOY.
+           05 HOY-ANIO PIC 9(4).
+           05 HOY-MES PIC 9(2).
+           05 HOY-DIA PIC 9(2).
+
+       01  NACIMIENTO-FECHA PIC 9(8).
+       01  NACIMIENTO-FECHA-R REDEFINES NACIMIENTO-FECHA.
+           05 NACIMIENTO-ANIO PIC 9(4).
+           05 NACIMIENTO-MES PIC 9(2).
+           05 NACIMIENTO-DIA PIC 9(2).
+       01  EDAD-CALCULADA PIC 9(3).
+           88 EDAD-EN-RANGO-VALIDO VALUE 16 THRU 99.
+
+      *Estado del archivo de auditoria.
+       COPY "copybooks/28-EstadoAuditoria.cbl".
+      *Estado del archivo maestro de departamentos.
+       COPY "copybooks/28-EstadoDepartamentos.cbl".
+      *Estado del archivo indexado de empleados.
+       COPY "copybooks/28-EstadoArchivo.cbl".
+      *Estado del archivo de transacciones de correccion de RRHH.
+       COPY "copybooks/28-EstadoCorreccion.cbl".
+
+       PROCEDURE DIVISION.
+
+       EMPIEZA-PROGRAMA.
+           ACCEPT FECHA-DE-HOY FROM DATE YYYYMMDD.
+           PERFORM PROCEDIMIENTO-DE-APERTURA.
+           MOVE "0" TO LEE-TODO.
+           PERFORM LEE-SIGUIENTE-TRANSACCION.
+           PERFORM PROCESAR-TRANSACCION
+           UNTIL LEE-TODO = "1".
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+           DISPLAY "Correcciones aplicadas en esta ejecucion: "
+                   CONT-REGISTROS-ACTUALIZADOS.
+           DISPLAY "Transacciones sin empleado correspondiente: "
+                   CONT-REGISTROS-NO-ENCONTRADOS.
+           STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           DISPLAY "ID de operador responsable de esta carga: ".
+           ACCEPT OPERADOR-SESION.
+           OPEN I-O EMPLEADOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+           OPEN EXTEND EMPLEADOS-AUDITORIA.
+           OPEN INPUT DEPARTAMENTOS-ARCHIVO.
+           OPEN INPUT CORRECCIONES-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-CORRECCIONES.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE EMPLEADOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+           CLOSE EMPLEADOS-AUDITORIA.
+           CLOSE DEPARTAMENTOS-ARCHIVO.
+           CLOSE CORRECCIONES-ARCHIVO.
+
+       COMPROBAR-ESTADO-ARCHIVO.
+           IF EMPLEADOS-ARCHIVO-STATUS NOT = "00" AND
+              EMPLEADOS-ARCHIVO-STATUS NOT = "97"
+               DISPLAY "Estado de archivo inesperado: "
+                       EMPLEADOS-ARCHIVO-STATUS.
+
+       COMPROBAR-ESTADO-CORRECCIONES.
+           IF CORRECCIONES-ARCHIVO-STATUS NOT = "00"
+               DISPLAY "Estado de archivo de correcciones inesperado: "
+                       CORRECCIONES-ARCHIVO-STATUS.
+
+       PROCESAR-TRANSACCION.
+           MOVE CORRECCION-ID TO EMPLEADOS-ID.
+           MOVE "S" TO REGISTRO-ENCONTRADO.
+           READ EMPLEADOS-ARCHIVO
+               INVALID KEY
+                   MOVE "N" TO REGISTRO-ENCONTRADO
+           END-READ.
+           IF REGISTRO-ENCONTRADO = "S"
+               MOVE EMPLEADOS-REGISTRO TO REGISTRO-ANTES
+               PERFORM APLICAR-CAMPOS-PRESENTES
+               REWRITE EMPLEADOS-REGISTRO
+                   INVALID KEY
+                       DISPLAY "Error al actualizar el empleado "
+                               CORRECCION-ID
+               END-REWRITE
+               PERFORM COMPROBAR-ESTADO-ARCHIVO
+               PERFORM ESCRIBIR-AUDITORIA
+               ADD 1 TO CONT-REGISTROS-ACTUALIZADOS
+           ELSE
+               DISPLAY "No existe ningun empleado con ID "
+                       CORRECCION-ID
+               ADD 1 TO CONT-REGISTROS-NO-ENCONTRADOS.
+           PERFORM LEE-SIGUIENTE-TRANSACCION.
+
+       APLICAR-CAMPOS-PRESENTES.
+           IF CORRECCION-NOMBRE NOT = SPACE
+               MOVE CORRECCION-NOMBRE TO EMPLEADOS-NOMBRE.
+           IF CORRECCION-APELLIDOS NOT = SPACE
+               MOVE CORRECCION-APELLIDOS TO EMPLEADOS-APELLIDOS.
+           IF CORRECCION-FECHA-NACIMIENTO NOT = SPACE
+               PERFORM VALIDAR-FECHA-NACIMIENTO-NUEVA.
+           IF CORRECCION-TELEFONO NOT = SPACE
+               PERFORM VALIDAR-TELEFONO-NUEVO.
+           IF CORRECCION-DIRECCION NOT = SPACE
+               MOVE CORRECCION-DIRECCION TO EMPLEADOS-DIRECCION.
+           IF CORRECCION-DEPARTAMENTO NOT = SPACE
+               PERFORM VALIDAR-DEPARTAMENTO-NUEVO.
+           IF CORRECCION-CONTACTO-NOMBRE NOT = SPACE
+               MOVE CORRECCION-CONTACTO-NOMBRE
+                   TO EMPLEADOS-CONTACTO-NOMBRE.
+           IF CORRECCION-CONTACTO-PARENTESCO NOT = SPACE
+               MOVE CORRECCION-CONTACTO-PARENTESCO
+                   TO EMPLEADOS-CONTACTO-PARENTESCO.
+           IF CORRECCION-CONTACTO-TELEFONO NOT = SPACE
+               MOVE CORRECCION-CONTACTO-TELEFONO
+                   TO EMPLEADOS-CONTACTO-TELEFONO.
+
+       VALIDAR-FECHA-NACIMIENTO-NUEVA.
+           MOVE CORRECCION-FECHA-NACIMIENTO TO NACIMIENTO-FECHA.
+           COMPUTE EDAD-CALCULADA = HOY-ANIO - NACIMIENTO-ANIO.
+           IF HOY-MES < NACIMIENTO-MES OR
+              (HOY-MES = NACIMIENTO-MES AND HOY-DIA < NACIMIENTO-DIA)
+               SUBTRACT 1 FROM EDAD-CALCULADA.
+           IF NOT EDAD-EN-RANGO-VALIDO
+               DISPLAY "Edad fuera de rango para el empleado "
+                       CORRECCION-ID
+                       ", se conserva la fecha de nacimiento actual."
+           ELSE
+               MOVE CORRECCION-FECHA-NACIMIENTO
+                   TO EMPLEADOS-FECHA-NACIMIENTO.
+
+       VALIDAR-TELEFONO-NUEVO.
+           IF CORRECCION-TELEFONO (10:3) NOT = SPACE OR
+              CORRECCION-TELEFONO (1:9) NOT NUMERIC
+               DISPLAY "Telefono invalido para el empleado "
+                       CORRECCION-ID ", se conserva el actual."
+           ELSE
+               MOVE CORRECCION-TELEFONO TO EMPLEADOS-TELEFONO.
+
+       VALIDAR-DEPARTAMENTO-NUEVO.
+           MOVE CORRECCION-DEPARTAMENTO TO DEPARTAMENTOS-CODIGO.
+           READ DEPARTAMENTOS-ARCHIVO
+               INVALID KEY
+                   DISPLAY "No existe ningun departamento con ese "
+                           "codigo, se conserva el actual."
+               NOT INVALID KEY
+                   MOVE CORRECCION-DEPARTAMENTO
+                       TO EMPLEADOS-DEPARTAMENTO
+           END-READ.
+
+       ESCRIBIR-AUDITORIA.
+           MOVE SPACE TO AUDITORIA-REGISTRO.
+           ACCEPT AUDITORIA-FECHA FROM DATE YYYYMMDD.
+           ACCEPT AUDITORIA-HORA FROM TIME.
+           MOVE "M" TO AUDITORIA-OPERACION.
+           MOVE EMPLEADOS-ID TO AUDITORIA-EMPLEADOS-ID.
+           MOVE OPERADOR-SESION TO AUDITORIA-OPERADOR-ID.
+           MOVE REGISTRO-ANTES TO AUDITORIA-VALOR-ANTES.
+           MOVE EMPLEADOS-REGISTRO TO AUDITORIA-VALOR-DESPUES.
+           WRITE AUDITORIA-REGISTRO.
+
+       LEE-SIGUIENTE-TRANSACCION.
+           READ CORRECCIONES-ARCHIVO
+           AT END
+           MOVE "1" TO LEE-TODO.
+
+       END PROGRAM CARGA-CORRECCIONES.

@@ -9,21 +9,56 @@
        01  NUMERO1 PIC 9(4).
        01  NUMERO2 PIC 9(4).
        01  RESULTADO PIC 9(5).
+       01  OPCION PIC 9(1).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           DISPLAY "1 - Sumar".
+           DISPLAY "2 - Restar".
+           DISPLAY "3 - Multiplicar".
+           DISPLAY "4 - Dividir".
+           DISPLAY "Elija una operacion: "
+           ACCEPT OPCION.
+
            DISPLAY "INGRESE EL PRIMER NUMERO: "
            ACCEPT NUMERO1.
            DISPLAY "INGRESE EL SEGUNDO NUMERO: "
            ACCEPT NUMERO2.
 
-      *    ADD NUMERO1 TO NUMERO2 GIVING RESULTADO.
-      *    SUBTRACT NUMERO1 FROM NUMERO2 GIVING RESULTADO.
-      *    MULTIPLY NUMERO1 BY NUMERO2 GIVING RESULTADO.
-           DIVIDE NUMERO1 BY NUMERO2 GIVING RESULTADO.
+           IF OPCION = 1
+               PERFORM SUMAR
+           ELSE
+           IF OPCION = 2
+               PERFORM RESTAR
+           ELSE
+           IF OPCION = 3
+               PERFORM MULTIPLICAR
+           ELSE
+           IF OPCION = 4
+               PERFORM DIVIDIR
+           ELSE
+               DISPLAY "Opcion invalida.".
+
+           STOP RUN.
+
+           SUMAR.
+               ADD NUMERO1 TO NUMERO2 GIVING RESULTADO.
+               DISPLAY "EL RESULTADO ES: " RESULTADO.
+
+           RESTAR.
+               SUBTRACT NUMERO2 FROM NUMERO1 GIVING RESULTADO.
+               DISPLAY "EL RESULTADO ES: " RESULTADO.
+
+           MULTIPLICAR.
+               MULTIPLY NUMERO1 BY NUMERO2 GIVING RESULTADO.
+               DISPLAY "EL RESULTADO ES: " RESULTADO.
 
+           DIVIDIR.
+               IF NUMERO2 = ZERO
+                   DISPLAY "No se puede dividir por cero."
+               ELSE
+                   DIVIDE NUMERO1 BY NUMERO2 GIVING RESULTADO
+                   DISPLAY "EL RESULTADO ES: " RESULTADO.
 
-           DISPLAY "EL RESULTADO ES: " RESULTADO.
-            STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.

@@ -0,0 +1,40 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CREATE-OPERADORES-FILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *    Archivo Fisico en Modo DYNAMIC.
+       FILE-CONTROL.
+       COPY "copybooks/28-PhOperadores.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    Archivo Logico.
+       COPY "copybooks/28-LoOperadores.cbl".
+
+       WORKING-STORAGE SECTION.
+      *    Estado del archivo maestro de operadores.
+       COPY "copybooks/28-EstadoOperadores.cbl".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+       APERTURA-DE-ARCHIVO.
+           OPEN OUTPUT OPERADORES-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+
+       CIERRE-DE-ARCHIVO.
+           CLOSE OPERADORES-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+
+           DISPLAY "Succes".
+           STOP RUN.
+
+       COMPROBAR-ESTADO-ARCHIVO.
+           IF OPERADORES-ARCHIVO-STATUS NOT = "00" AND
+              OPERADORES-ARCHIVO-STATUS NOT = "97"
+               DISPLAY "Estado de archivo inesperado: "
+                       OPERADORES-ARCHIVO-STATUS.
+
+       END PROGRAM CREATE-OPERADORES-FILE.

@@ -0,0 +1,93 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INFORME-INTEGRIDAD-DEPARTAMENTOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Archivo fisico en modo dinamico.
+       COPY "copybooks/28-PhFile.cbl".
+      *Archivo maestro de departamentos.
+       COPY "copybooks/28-PhDepartamentos.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      *Archivo logico.
+       COPY "copybooks/28-LoFile.cbl".
+      *Archivo maestro de departamentos.
+       COPY "copybooks/28-LoDepartamentos.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  LEE-TODO PIC X.
+       77  DEPARTAMENTO-VALIDO PIC X.
+       77  CONT-REVISADOS PIC 9(5) COMP VALUE 0.
+       77  CONT-HUERFANOS PIC 9(5) COMP VALUE 0.
+      *Estado del archivo indexado de empleados.
+       COPY "copybooks/28-EstadoArchivo.cbl".
+      *Estado del archivo maestro de departamentos.
+       COPY "copybooks/28-EstadoDepartamentos.cbl".
+
+       PROCEDURE DIVISION.
+
+       EMPIEZA-PROGRAMA.
+           PERFORM PROCEDIMIENTO-DE-APERTURA.
+           MOVE "0" TO LEE-TODO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+           PERFORM REVISAR-REGISTRO
+           UNTIL LEE-TODO = "1".
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+           PERFORM MOSTRAR-RESUMEN.
+           STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+           OPEN INPUT DEPARTAMENTOS-ARCHIVO.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE EMPLEADOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+           CLOSE DEPARTAMENTOS-ARCHIVO.
+
+       COMPROBAR-ESTADO-ARCHIVO.
+           IF EMPLEADOS-ARCHIVO-STATUS NOT = "00" AND
+              EMPLEADOS-ARCHIVO-STATUS NOT = "97"
+               DISPLAY "Estado de archivo inesperado: "
+                       EMPLEADOS-ARCHIVO-STATUS.
+
+       REVISAR-REGISTRO.
+           IF EMPLEADOS-ACTIVO
+               ADD 1 TO CONT-REVISADOS
+               PERFORM VALIDAR-DEPARTAMENTO-EMPLEADO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       VALIDAR-DEPARTAMENTO-EMPLEADO.
+           MOVE "N" TO DEPARTAMENTO-VALIDO.
+           MOVE EMPLEADOS-DEPARTAMENTO TO DEPARTAMENTOS-CODIGO.
+           READ DEPARTAMENTOS-ARCHIVO
+               INVALID KEY
+                   MOVE "N" TO DEPARTAMENTO-VALIDO
+               NOT INVALID KEY
+                   MOVE "S" TO DEPARTAMENTO-VALIDO
+           END-READ.
+           IF DEPARTAMENTO-VALIDO = "N"
+               ADD 1 TO CONT-HUERFANOS
+               DISPLAY "ID: " EMPLEADOS-ID
+                       " Nombre: " EMPLEADOS-NOMBRE
+                       " Apellidos: " EMPLEADOS-APELLIDOS
+                       " Departamento inexistente: "
+                       EMPLEADOS-DEPARTAMENTO.
+
+       LEE-SIGUIENTE-REGISTRO.
+           READ EMPLEADOS-ARCHIVO NEXT RECORD
+           AT END
+               MOVE "1" TO LEE-TODO.
+
+       MOSTRAR-RESUMEN.
+           DISPLAY " ".
+           DISPLAY "RESUMEN DE INTEGRIDAD DE DEPARTAMENTOS".
+           DISPLAY "Empleados activos revisados: " CONT-REVISADOS.
+           DISPLAY "Empleados con departamento inexistente: "
+                   CONT-HUERFANOS.
+
+       END PROGRAM INFORME-INTEGRIDAD-DEPARTAMENTOS.

@@ -0,0 +1,116 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUMENTO-SALARIAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Archivo fisico en modo dinamico.
+       COPY "copybooks/28-PhFile.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      *Archivo logico.
+       COPY "copybooks/28-LoFile.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  LEE-TODO PIC X.
+       77  PORCENTAJE-AUMENTO PIC 9(3)V99.
+       77  SALARIO-ANTERIOR PIC S9(7)V99.
+       77  TOTAL-ANTES PIC S9(9)V99 VALUE 0.
+       77  TOTAL-DESPUES PIC S9(9)V99 VALUE 0.
+       77  CONT-ACTUALIZADOS PIC 9(5) COMP VALUE 0.
+       77  CONT-RECHAZADOS PIC 9(5) COMP VALUE 0.
+       77  SALARIO-DESBORDADO PIC X.
+       01  SALARIO-ANTERIOR-EDITADO PIC $$$$,$$9.99.
+       01  SALARIO-NUEVO-EDITADO PIC $$$$,$$9.99.
+       01  TOTAL-ANTES-EDITADO PIC $$$,$$$,$$9.99.
+       01  TOTAL-DESPUES-EDITADO PIC $$$,$$$,$$9.99.
+      *Estado del archivo indexado de empleados.
+       COPY "copybooks/28-EstadoArchivo.cbl".
+
+       PROCEDURE DIVISION.
+
+       EMPIEZA-PROGRAMA.
+           PERFORM PROCEDIMIENTO-DE-APERTURA.
+           PERFORM SOLICITAR-PORCENTAJE.
+           MOVE "0" TO LEE-TODO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+           PERFORM APLICAR-AUMENTO
+           UNTIL LEE-TODO = "1".
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+           PERFORM MOSTRAR-RESUMEN.
+           STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           OPEN I-O EMPLEADOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE EMPLEADOS-ARCHIVO.
+           PERFORM COMPROBAR-ESTADO-ARCHIVO.
+
+       COMPROBAR-ESTADO-ARCHIVO.
+           IF EMPLEADOS-ARCHIVO-STATUS NOT = "00" AND
+              EMPLEADOS-ARCHIVO-STATUS NOT = "97"
+               DISPLAY "Estado de archivo inesperado: "
+                       EMPLEADOS-ARCHIVO-STATUS.
+
+       SOLICITAR-PORCENTAJE.
+           DISPLAY "Porcentaje de aumento a aplicar: ".
+           ACCEPT PORCENTAJE-AUMENTO.
+
+       APLICAR-AUMENTO.
+           IF EMPLEADOS-ACTIVO
+               PERFORM ACTUALIZAR-SALARIO-EMPLEADO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       ACTUALIZAR-SALARIO-EMPLEADO.
+           MOVE EMPLEADOS-SALARIO TO SALARIO-ANTERIOR.
+           MOVE "N" TO SALARIO-DESBORDADO.
+           COMPUTE EMPLEADOS-SALARIO ROUNDED =
+                   SALARIO-ANTERIOR * (1 + (PORCENTAJE-AUMENTO / 100))
+               ON SIZE ERROR
+                   MOVE "S" TO SALARIO-DESBORDADO
+                   DISPLAY "El aumento desborda el salario del "
+                           "empleado " EMPLEADOS-ID
+                           ", transaccion rechazada."
+           END-COMPUTE.
+           IF SALARIO-DESBORDADO = "S"
+               ADD 1 TO CONT-RECHAZADOS
+           ELSE
+               ADD SALARIO-ANTERIOR TO TOTAL-ANTES
+               ADD EMPLEADOS-SALARIO TO TOTAL-DESPUES
+               ADD 1 TO CONT-ACTUALIZADOS
+               REWRITE EMPLEADOS-REGISTRO
+                   INVALID KEY
+                       DISPLAY "Error al actualizar el salario del "
+                               "empleado " EMPLEADOS-ID
+               END-REWRITE
+               PERFORM COMPROBAR-ESTADO-ARCHIVO
+               PERFORM MOSTRAR-LINEA-PAYROLL.
+
+       MOSTRAR-LINEA-PAYROLL.
+           MOVE SALARIO-ANTERIOR TO SALARIO-ANTERIOR-EDITADO.
+           MOVE EMPLEADOS-SALARIO TO SALARIO-NUEVO-EDITADO.
+           DISPLAY "Empleado " EMPLEADOS-ID ": "
+                   SALARIO-ANTERIOR-EDITADO " -> "
+                   SALARIO-NUEVO-EDITADO.
+
+       LEE-SIGUIENTE-REGISTRO.
+           READ EMPLEADOS-ARCHIVO NEXT RECORD
+           AT END
+           MOVE "1" TO LEE-TODO.
+
+       MOSTRAR-RESUMEN.
+           DISPLAY " ".
+           DISPLAY "RESUMEN DEL AUMENTO SALARIAL".
+           DISPLAY "Empleados actualizados: " CONT-ACTUALIZADOS.
+           DISPLAY "Empleados rechazados por desborde: "
+                   CONT-RECHAZADOS.
+           MOVE TOTAL-ANTES TO TOTAL-ANTES-EDITADO.
+           MOVE TOTAL-DESPUES TO TOTAL-DESPUES-EDITADO.
+           DISPLAY "Total de salarios antes:    " TOTAL-ANTES-EDITADO.
+           DISPLAY "Total de salarios despues:  " TOTAL-DESPUES-EDITADO.
+
+       END PROGRAM AUMENTO-SALARIAL.
